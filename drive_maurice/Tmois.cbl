@@ -28,6 +28,14 @@
            05 FILLER PIC X(68).
 
        01  WS-INDICE PIC 99 VALUE 1.
+
+       01  WS-BILAN-ANNUEL.
+           05 WS-TOTAL-STAGIAIRES PIC 9(4).
+           05 WS-NB-MANQUANTS     PIC 99.
+           05 WS-NB-MIN           PIC 99.
+           05 WS-NB-MAX           PIC 99.
+           05 WS-MOIS-MIN         PIC X(10).
+           05 WS-MOIS-MAX         PIC X(10).
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -39,6 +47,9 @@
               THRU 0100-SAISIE-FIN
               12 TIMES.
 
+           PERFORM 8950-BILAN-ANNUEL-DEB
+              THRU 8950-BILAN-ANNUEL-FIN.
+
            PERFORM 8990-FIN-STATISTIQUES-DEB
               THRU 8990-FIN-STATISTIQUES-FIN.
            PERFORM 9999-FIN-NORMALE-DEB
@@ -94,6 +105,47 @@
        0300-BOUCLE-FIN.
            EXIT.
 
+       8950-BILAN-ANNUEL-DEB.
+           MOVE 0 TO WS-TOTAL-STAGIAIRES.
+           MOVE 0 TO WS-NB-MANQUANTS.
+           MOVE 99 TO WS-NB-MIN.
+           MOVE 0 TO WS-NB-MAX.
+           MOVE SPACES TO WS-MOIS-MIN.
+           MOVE SPACES TO WS-MOIS-MAX.
+           MOVE 1 TO WS-INDICE.
+           PERFORM 8951-BILAN-BOUCLE-DEB
+              THRU 8951-BILAN-BOUCLE-FIN
+              12 TIMES.
+           DISPLAY 'TOTAL STAGIAIRES SUR L''ANNEE : '
+                   WS-TOTAL-STAGIAIRES.
+           IF WS-MOIS-MIN NOT = SPACES
+              DISPLAY 'MOIS LE MOINS CHARGE : ' WS-MOIS-MIN
+                      ' (' WS-NB-MIN ')'
+              DISPLAY 'MOIS LE PLUS CHARGE : ' WS-MOIS-MAX
+                      ' (' WS-NB-MAX ')'
+           END-IF.
+           DISPLAY WS-NB-MANQUANTS ' MOIS NON RENSEIGNE(S)'.
+       8950-BILAN-ANNUEL-FIN.
+           EXIT.
+
+       8951-BILAN-BOUCLE-DEB.
+           IF WS-LIBELLE(WS-INDICE) = SPACES
+              ADD 1 TO WS-NB-MANQUANTS
+           ELSE
+              ADD WS-NOMBRE(WS-INDICE) TO WS-TOTAL-STAGIAIRES
+              IF WS-NOMBRE(WS-INDICE) < WS-NB-MIN
+                 MOVE WS-NOMBRE(WS-INDICE) TO WS-NB-MIN
+                 MOVE WS-LIBELLE(WS-INDICE) TO WS-MOIS-MIN
+              END-IF
+              IF WS-NOMBRE(WS-INDICE) > WS-NB-MAX
+                 MOVE WS-NOMBRE(WS-INDICE) TO WS-NB-MAX
+                 MOVE WS-LIBELLE(WS-INDICE) TO WS-MOIS-MAX
+              END-IF
+           END-IF.
+           ADD 1 TO WS-INDICE.
+       8951-BILAN-BOUCLE-FIN.
+           EXIT.
+
        8910-DEB-STATISTIQUES-DEB.
            DISPLAY '********************************************'.
            DISPLAY '*     DEBUT DU PROGRAMME' WS-PROGRAM-ID   '*'.
