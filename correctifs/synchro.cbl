@@ -1,351 +1,506 @@
-      ******************************************************************
-      * Author: Adrien FOULON
-      * Date: 06 Decembre 2021
-      * Purpose: lit 2 fichiers et synchronise sur 3eme
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. SYNCHRO.
-      ************************************************************
-      *                                                          *
-      *    Le programme fait la synchronisation d'une liste      *
-      *    d'article et l'inventaire des ventes et des achats.   *
-      *                                                          *
-      *     La synchronisation des deux se fait dans un fichier  *
-      *     resultat.                                            *
-      *                                                          *
-      ************************************************************
-       ENVIRONMENT DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       CONFIGURATION SECTION.
-      *-----------------------
-       INPUT-OUTPUT SECTION.
-
-       FILE-CONTROL.
-      * localisation des fichiers a traiter*
-
-      *          INPUT                     *
-
-           SELECT article
-             ASSIGN TO "C:\Users\Apprenant\Documents\TEST\article.txt"
-             ORGANISATION IS LINE SEQUENTIAL
-             ACCESS MODE IS SEQUENTIAL
-             FILE STATUS IS WS-STATUS-ARTICLE.
-           SELECT mouvement
-             ASSIGN TO "C:\Users\Apprenant\Documents\TEST\mouvement.txt"
-             ORGANISATION IS LINE SEQUENTIAL
-             ACCESS MODE IS SEQUENTIAL
-             FILE STATUS IS WS-STATUS-MOUVEMENT.
-
-      *           OUTPUT                   *
-           SELECT resultat
-             ASSIGN TO "C:\Users\Apprenant\Documents\TEST\resultat.txt"
-             ORGANISATION IS LINE SEQUENTIAL
-             ACCESS MODE IS SEQUENTIAL
-             FILE STATUS IS WS-STATUS-RESULTAT.
-      *-----------------------
-       DATA DIVISION.
-
-
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       FILE SECTION.
-           FD article.
-           01 FS-ARTICLE    PIC X(20).
-
-
-           FD mouvement.
-           01 FS-MOUVEMENT       PIC X(20).
-
-           FD resultat.
-           01 FS-RESULTAT       PIC X(20).
-      *-----------------------
-       WORKING-STORAGE SECTION.
-
-        01 WS-PROGRAM-ID  PIC X(8) VALUE 'SYNCHRO'.
-       01 WS-ARTICLE.
-            05 WS-CODEARTICLE     PIC X(3).
-            05 WS-QTEARTICLE     PIC 99.
-            05 FILLER             PIC X(15).
-
-       01 WS-MOUVEMENT.
-            05 WS-CODEMOUVEMENT   PIC X(3).
-            05 WS-QTEMOUVEMENT    PIC 99.
-            05 WS-SENSMOUVEMENT   PIC X.
-            05 FILLER             PIC X(14).
-
-
-       01 WS-STATUS-ARTICLE       PIC XX.
-
-       01 WS-STATUS-MOUVEMENT     PIC XX.
-
-       01 WS-STATUS-RESULTAT      PIC XX.
-      *-----------------------
-       PROCEDURE DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       MAIN-PROCEDURE.
-       0000-STOCK-DEB.
-
-      *     STATISTIQUES OUVERTURE DU PROGRAMME
-
-           PERFORM 8910-DEB-STATISTIQUES-DEB
-              THRU 8910-DEB-STATISTIQUES-FIN.
-
-
-      *    OUVERTURE DES FICHIERS, INSTRUCTIONS SE TROUVENT DANS
-      *     LES COMPOSANTS 6000 ET PLUS, OREILLETTE GAUCHE
-
-          PERFORM 6000-OPEN-ARTICLE-DEB
-             THRU 6000-OPEN-ARTICLE-FIN.
-          PERFORM 6100-OPEN-MOUVEMENT-DEB
-             THRU 6100-OPEN-MOUVEMENT-FIN.
-          PERFORM 6200-OPEN-RESULTAT-DEB
-             THRU 6200-OPEN-RESULTAT-FIN.
-
-
-
-      *   LECTURE DES FICHIERS DANS UNE ZONE DE TRAVAIL DEFINIE EN
-      *     WORKING STATION
-
-          PERFORM 6020-READ-ARTICLE-DEB
-             THRU 6020-READ-ARTICLE-FIN.
-          PERFORM 6120-READ-MOUVEMENT-DEB
-             THRU 6120-READ-MOUVEMENT-FIN.
-
-      *    PREMIERE ITERATION DU DIAGRAMME
-
-           PERFORM 1000-ARTICLE-DEB
-              THRU 1000-ARTICLE-FIN
-              UNTIL WS-STATUS-ARTICLE NOT = ZERO.
-
-      *    FERMETURE DES FICHIERS INPUT OUTPUT, OREILLETTE DROITE
-
-          PERFORM 6010-CLOSE-ARTICLE-DEB
-             THRU 6010-CLOSE-ARTICLE-FIN.
-          PERFORM 6110-CLOSE-MOUVEMENT-DEB
-             THRU 6110-CLOSE-MOUVEMENT-FIN.
-          PERFORM 6210-CLOSE-RESULTAT-DEB
-             THRU 6210-CLOSE-RESULTAT-FIN.
-
-
-      *     STATISTIQUES DE FIN DE PROGRAMME ET FIN DU PROGRAMME
-
-          PERFORM 8990-FIN-STATISTIQUES-DEB
-              THRU 8990-FIN-STATISTIQUES-FIN.
-           PERFORM 9999-FIN-NORMALE-DEB
-              THRU 9999-FIN-NORMALE-FIN.
-
-       0000-STOCK-FIN.
-           EXIT.
-
-       1000-ARTICLE-DEB.
-
-      *    DEUXIEME ITERATION DU DIAGRAMME
-          PERFORM 2000-MOUVEMENT-DEB
-              THRU 2000-MOUVEMENT-FIN
-              UNTIL WS-STATUS-MOUVEMENT  NOT = ZERO
-              OR WS-CODEARTICLE NOT = WS-CODEMOUVEMENT.
-
-      *    OREILLETTE DROITE DU DIAGRAMME
-
-          MOVE WS-ARTICLE TO FS-RESULTAT.
-          WRITE FS-RESULTAT.
-          READ ARTICLE INTO WS-ARTICLE.
-       1000-ARTICLE-FIN.
-           EXIT.
-
-       2000-MOUVEMENT-DEB.
-
-      *    ALTERNATIVE SIMPLE, AVEC SENS DU MOUVEMENT, ICI MENE
-      *          A 3000-ENTREE CAR ARRIVAGE
-
-          IF WS-SENSMOUVEMENT = 'A'
-               PERFORM 3000-ENTREE-DEB
-                  THRU 3000-ENTREE-FIN
-      *    SENS DU MOUVEMENT MENANT A 3010-SORTIE CAR VENDU
-
-          ELSE PERFORM 3010-SORTIE-DEB
-                  THRU 3010-SORTIE-FIN.
-
-      *   OREILLETTE DROITE DU DIAGRAMME
-
-          READ MOUVEMENT INTO WS-MOUVEMENT.
-
-       2000-MOUVEMENT-FIN.
-           EXIT.
-
-       3000-ENTREE-DEB.
-
-      *    CONDITION ACHAT, RAJOUTE LES ARTICLES EN PLUS
-
-           ADD WS-QTEMOUVEMENT TO WS-QTEARTICLE.
-
-       3000-ENTREE-FIN.
-           EXIT.
-
-       3010-SORTIE-DEB.
-
-      *     CONDITION VENTE, SOUSTRAIT LES ARTICLES DE LA COMMANDE
-
-          SUBTRACT WS-QTEMOUVEMENT FROM WS-QTEARTICLE.
-
-       3010-SORTIE-FIN.
-           EXIT.
-
-      *****************************************************
-      *  6... ACCES AUX FICHIERS                          *
-      *****************************************************
-
-      *****************************************************
-      *        FICHIER ARTICLE                            *
-      *****************************************************
-       6000-OPEN-ARTICLE-DEB.
-
-          OPEN INPUT  ARTICLE.
-          IF WS-STATUS-ARTICLE NOT = ZERO
-              DISPLAY "PROBLEME OPEN ARTICLE: " WS-STATUS-ARTICLE
-              PERFORM 9990-FIN-ANORMALE-DEB
-                 THRU 9990-FIN-ANORMALE-FIN
-          END-IF.
-       6000-OPEN-ARTICLE-FIN.
-          EXIT.
-
-       6010-CLOSE-ARTICLE-DEB.
-
-          CLOSE ARTICLE.
-          IF WS-STATUS-ARTICLE NOT = ZERO
-              DISPLAY "PROBLEME CLOSE ARTICLE: " WS-STATUS-ARTICLE
-              PERFORM 9990-FIN-ANORMALE-DEB
-                 THRU 9990-FIN-ANORMALE-FIN
-          END-IF.
-       6010-CLOSE-ARTICLE-FIN.
-          EXIT.
-
-       6020-READ-ARTICLE-DEB.
-
-          READ ARTICLE INTO WS-ARTICLE.
-          IF WS-STATUS-ARTICLE NOT = ZERO
-              DISPLAY "PROBLEME READ ARTICLE: " WS-STATUS-ARTICLE
-              PERFORM 9990-FIN-ANORMALE-DEB
-                 THRU 9990-FIN-ANORMALE-FIN
-          END-IF.
-       6020-READ-ARTICLE-FIN.
-          EXIT.
-
-      *****************************************************
-      *        FICHIER MOUVEMENT                          *
-      *****************************************************
-
-
-       6100-OPEN-MOUVEMENT-DEB.
-          OPEN INPUT MOUVEMENT.
-          IF WS-STATUS-MOUVEMENT NOT = ZERO
-              DISPLAY "PROBLEME OPEN MOUVEMENT: " WS-STATUS-MOUVEMENT
-              PERFORM 9990-FIN-ANORMALE-DEB
-                 THRU 9990-FIN-ANORMALE-FIN
-          END-IF.
-       6100-OPEN-MOUVEMENT-FIN.
-          EXIT.
-
-       6110-CLOSE-MOUVEMENT-DEB.
-
-          CLOSE MOUVEMENT.
-          IF WS-STATUS-MOUVEMENT NOT = ZERO
-              DISPLAY "PROBLEME CLOSE MOUVEMENT: " WS-STATUS-MOUVEMENT
-              PERFORM 9990-FIN-ANORMALE-DEB
-                 THRU 9990-FIN-ANORMALE-FIN
-          END-IF.
-       6110-CLOSE-MOUVEMENT-FIN.
-          EXIT.
-
-       6120-READ-MOUVEMENT-DEB.
-
-          READ MOUVEMENT INTO WS-MOUVEMENT.
-          IF WS-STATUS-MOUVEMENT NOT = ZERO
-              DISPLAY "PROBLEME READ MOUVEMENT: " WS-STATUS-MOUVEMENT
-              PERFORM 9990-FIN-ANORMALE-DEB
-                 THRU 9990-FIN-ANORMALE-FIN
-          END-IF.
-       6120-READ-MOUVEMENT-FIN.
-          EXIT.
-
-      *****************************************************
-      *        FICHIER RESULTAT                           *
-      *****************************************************
-
-       6200-OPEN-RESULTAT-DEB.
-
-          OPEN OUTPUT RESULTAT.
-          IF WS-STATUS-RESULTAT NOT = ZERO
-              DISPLAY "PROBLEME OPEN RESULTAT: " WS-STATUS-RESULTAT
-              PERFORM 9990-FIN-ANORMALE-DEB
-                 THRU 9990-FIN-ANORMALE-FIN
-          END-IF.
-       6200-OPEN-RESULTAT-FIN.
-          EXIT.
-
-       6210-CLOSE-RESULTAT-DEB.
-
-          CLOSE RESULTAT.
-          IF WS-STATUS-RESULTAT NOT = ZERO
-              DISPLAY "PROBLEME CLOSE RESULTAT: " WS-STATUS-RESULTAT
-              PERFORM 9990-FIN-ANORMALE-DEB
-                 THRU 9990-FIN-ANORMALE-FIN
-          END-IF.
-       6210-CLOSE-RESULTAT-FIN.
-          EXIT.
-
-       6220-READ-RESULTAT-DEB.
-
-          IF WS-STATUS-RESULTAT NOT = ZERO
-              DISPLAY "PROBLEME READ RESULTAT: " WS-STATUS-RESULTAT
-              PERFORM 9990-FIN-ANORMALE-DEB
-                 THRU 9990-FIN-ANORMALE-FIN
-          END-IF.
-       6220-READ-RESULTAT-FIN.
-          EXIT.
-
-      *****************************************************
-      *       STATISTIQUES                                *
-      *****************************************************
-       8910-DEB-STATISTIQUES-DEB.
-           DISPLAY '***********************************'.
-           DISPLAY 'DEBUT DU PROGRAMME '   WS-PROGRAM-ID.
-           DISPLAY '***********************************'.
-           DISPLAY 'ON DOIT GERER UN STOCK             '.
-           DISPLAY 'ON OUVRE UN FICHIER ARTICLE ET UN  '.
-           DISPLAY 'FICHIER MOUVEMENT                  '.
-           DISPLAY 'ON SYNCHRONISE DANS UN FICHIER     '.
-           DISPLAY 'RESULTAT LES NOUVEAUX STOCKS       '.
-           DISPLAY '***********************************'.
-       8910-DEB-STATISTIQUES-FIN.
-           EXIT.
-       8990-FIN-STATISTIQUES-DEB.
-           DISPLAY '***********************************'.
-           DISPLAY 'STATISTIQUES DU PROGRAMME '   WS-PROGRAM-ID.
-           DISPLAY '***********************************'.
-       8990-FIN-STATISTIQUES-FIN.
-           EXIT.
-      *****************************************************
-      *       FIN ANORMALE                                *
-      *****************************************************
-       9990-FIN-ANORMALE-DEB.
-           DISPLAY '***********************************'.
-           DISPLAY 'FIN ANORMALE DU PROGRAMME '   WS-PROGRAM-ID.
-           DISPLAY '***********************************'.
-           STOP RUN.
-       9990-FIN-ANORMALE-FIN.
-           EXIT.
-      *****************************************************
-      *       FIN NORMALE                                 *
-      *****************************************************
-       9999-FIN-NORMALE-DEB.
-           DISPLAY '***********************************'.
-           DISPLAY 'FIN NORMALE DU PROGRAMME '   WS-PROGRAM-ID.
-           DISPLAY '***********************************'.
-           STOP RUN.
-       9999-FIN-NORMALE-FIN.
-           EXIT.
-
-
-       END PROGRAM SYNCHRO.
+      ******************************************************************
+      * Author: Adrien FOULON
+      * Date: 06 Decembre 2021
+      * Purpose: lit 2 fichiers et synchronise sur 3eme
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. SYNCHRO.
+      ************************************************************
+      *                                                          *
+      *    Le programme fait la synchronisation d'une liste      *
+      *    d'article et l'inventaire des ventes et des achats.   *
+      *                                                          *
+      *     La synchronisation des deux se fait dans un fichier  *
+      *     resultat.                                            *
+      *                                                          *
+      ************************************************************
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+      * localisation des fichiers a traiter*
+
+      *          INPUT                     *
+
+      *    LES NOMS FARTICLE/FMOUVEMENT/FRESULTAT/FORPHELINS SONT
+      *     DES ASSIGNATIONS EXTERNES (STYLE FCLIENT/FCOMMAND DE
+      *     BAPP1) : LE CHEMIN REEL EST FOURNI PAR LA VARIABLE
+      *     D'ENVIRONNEMENT DE MEME NOM AU LANCEMENT DU JOB, CE QUI
+      *     EVITE DE RECOMPILER POUR CHANGER DE SERVEUR BATCH
+           SELECT article
+             ASSIGN TO FARTICLE
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS WS-STATUS-ARTICLE.
+           SELECT mouvement
+             ASSIGN TO FMOUVEMENT
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS WS-STATUS-MOUVEMENT.
+
+      *           OUTPUT                   *
+           SELECT resultat
+             ASSIGN TO FRESULTAT
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS WS-STATUS-RESULTAT.
+           SELECT orphelins
+             ASSIGN TO FORPHELINS
+             ORGANIZATION IS LINE SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS WS-STATUS-ORPHELINS.
+      *-----------------------
+       DATA DIVISION.
+
+
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+           FD article.
+           01 FS-ARTICLE    PIC X(20).
+
+
+           FD mouvement.
+           01 FS-MOUVEMENT       PIC X(20).
+
+           FD resultat.
+           01 FS-RESULTAT       PIC X(20).
+
+           FD orphelins.
+           01 FS-ORPHELIN       PIC X(20).
+      *-----------------------
+       WORKING-STORAGE SECTION.
+
+        01 WS-PROGRAM-ID  PIC X(8) VALUE 'SYNCHRO'.
+       01 WS-ARTICLE.
+            05 WS-CODEARTICLE     PIC X(3).
+            05 WS-QTEARTICLE     PIC 99.
+            05 FILLER             PIC X(15).
+
+       01 WS-MOUVEMENT.
+            05 WS-CODEMOUVEMENT   PIC X(3).
+            05 WS-QTEMOUVEMENT    PIC 99.
+            05 WS-SENSMOUVEMENT   PIC X.
+            05 FILLER             PIC X(14).
+
+
+       01 WS-STATUS-ARTICLE       PIC XX.
+
+       01 WS-STATUS-MOUVEMENT     PIC XX.
+
+       01 WS-STATUS-RESULTAT      PIC XX.
+
+       01 WS-STATUS-ORPHELINS     PIC XX.
+
+       01 WS-NB-ORPHELINS        PIC 9(4) VALUE 0.
+      *-----------------------
+      *    DATE DE TRAITEMENT (JOUR METIER REJOUE), PAR DEFAUT LA
+      *    DATE DU JOUR, POUR ESTAMPILLER LES ETATS EN SORTIE.
+      *    LES FICHIERS DATES SONT SELECTIONNES EN AMONT, PAR
+      *    L'AFFECTATION EXTERNE DE FARTICLE/FMOUVEMENT.
+       01 WS-RUN-DATE            PIC X(8) VALUE SPACES.
+      *-----------------------
+      * TRADUCTION DU CODE ANOMALIE ET JOURNALISATION CENTRALE,
+      * MEME CONVENTION D'APPEL QUE S1DAT1 (ZONE DE LIEN LS-LIEN).
+       01 WS-SOUS-PROG-ERRLOG   PIC X(8) VALUE 'ERRLOG'.
+       01 WS-DERNIER-CODE-FS    PIC XX.
+       01 WS-LIEN-ERRLOG.
+          05 WS-LIEN-ERRLOG-IN.
+             10 WS-LIEN-ERRLOG-IN-PROGRAMME PIC X(8).
+             10 WS-LIEN-ERRLOG-IN-TYPE      PIC X.
+             10 WS-LIEN-ERRLOG-IN-CODE-FICH PIC XX.
+             10 WS-LIEN-ERRLOG-IN-CODE-SQL  PIC S9(8).
+          05 WS-LIEN-ERRLOG-OU.
+             10 WS-LIEN-ERRLOG-OU-MESSAGE   PIC X(40).
+      *-----------------------
+      * DEPOT DES TOTAUX DU JOUR DANS LE RECAPITULATIF PARTAGE,
+      * MEME CONVENTION D'APPEL QUE ERRLOG.
+       01 WS-SOUS-PROG-RECAPJR  PIC X(8) VALUE 'RECAPJR'.
+       01 WS-LIEN-RECAPJR.
+          05 WS-LIEN-RECAPJR-IN.
+             10 WS-LIEN-RECAPJR-IN-PROGRAMME PIC X(8).
+             10 WS-LIEN-RECAPJR-IN-LIBELLE   PIC X(20).
+             10 WS-LIEN-RECAPJR-IN-VALEUR    PIC S9(7) COMP-3.
+          05 WS-LIEN-RECAPJR-OU.
+             10 WS-LIEN-RECAPJR-OU-CODE-RETOUR PIC X.
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+       0000-STOCK-DEB.
+
+      *     STATISTIQUES OUVERTURE DU PROGRAMME
+
+           PERFORM 8905-LIRE-DATE-TRAITEMENT-DEB
+              THRU 8905-LIRE-DATE-TRAITEMENT-FIN.
+
+           PERFORM 8910-DEB-STATISTIQUES-DEB
+              THRU 8910-DEB-STATISTIQUES-FIN.
+
+
+      *    OUVERTURE DES FICHIERS, INSTRUCTIONS SE TROUVENT DANS
+      *     LES COMPOSANTS 6000 ET PLUS, OREILLETTE GAUCHE
+
+          PERFORM 6000-OPEN-ARTICLE-DEB
+             THRU 6000-OPEN-ARTICLE-FIN.
+          PERFORM 6100-OPEN-MOUVEMENT-DEB
+             THRU 6100-OPEN-MOUVEMENT-FIN.
+          PERFORM 6200-OPEN-RESULTAT-DEB
+             THRU 6200-OPEN-RESULTAT-FIN.
+          PERFORM 6300-OPEN-ORPHELINS-DEB
+             THRU 6300-OPEN-ORPHELINS-FIN.
+
+          MOVE 0 TO WS-NB-ORPHELINS.
+
+      *   LECTURE DES FICHIERS DANS UNE ZONE DE TRAVAIL DEFINIE EN
+      *     WORKING STATION
+
+          PERFORM 6020-READ-ARTICLE-DEB
+             THRU 6020-READ-ARTICLE-FIN.
+          PERFORM 6120-READ-MOUVEMENT-DEB
+             THRU 6120-READ-MOUVEMENT-FIN.
+
+      *    PREMIERE ITERATION DU DIAGRAMME
+
+           PERFORM 1000-ARTICLE-DEB
+              THRU 1000-ARTICLE-FIN
+              UNTIL WS-STATUS-ARTICLE NOT = ZERO.
+
+      *    TOUT MOUVEMENT RESTANT UNE FOIS LES ARTICLES EPUISES
+      *     N'A PU ETRE RATTACHE A AUCUN ARTICLE : ON LE SIGNALE
+
+          PERFORM 1100-MOUVEMENTS-RESTANTS-DEB
+             THRU 1100-MOUVEMENTS-RESTANTS-FIN
+             UNTIL WS-STATUS-MOUVEMENT NOT = ZERO.
+
+      *    FERMETURE DES FICHIERS INPUT OUTPUT, OREILLETTE DROITE
+
+          PERFORM 6010-CLOSE-ARTICLE-DEB
+             THRU 6010-CLOSE-ARTICLE-FIN.
+          PERFORM 6110-CLOSE-MOUVEMENT-DEB
+             THRU 6110-CLOSE-MOUVEMENT-FIN.
+          PERFORM 6210-CLOSE-RESULTAT-DEB
+             THRU 6210-CLOSE-RESULTAT-FIN.
+          PERFORM 6310-CLOSE-ORPHELINS-DEB
+             THRU 6310-CLOSE-ORPHELINS-FIN.
+
+
+      *     STATISTIQUES DE FIN DE PROGRAMME ET FIN DU PROGRAMME
+
+          PERFORM 8990-FIN-STATISTIQUES-DEB
+              THRU 8990-FIN-STATISTIQUES-FIN.
+           PERFORM 9999-FIN-NORMALE-DEB
+              THRU 9999-FIN-NORMALE-FIN.
+
+       0000-STOCK-FIN.
+           EXIT.
+
+       1000-ARTICLE-DEB.
+
+      *    DEUXIEME ITERATION DU DIAGRAMME : ON TRAITE AUSSI LES
+      *     MOUVEMENTS ORPHELINS (CODE DEJA DEPASSE PAR ARTICLE),
+      *     ON NE S'ARRETE QUE SUR UN MOUVEMENT PAS ENCORE ATTEINT
+          PERFORM 2000-MOUVEMENT-DEB
+              THRU 2000-MOUVEMENT-FIN
+              UNTIL WS-STATUS-MOUVEMENT  NOT = ZERO
+              OR WS-CODEMOUVEMENT > WS-CODEARTICLE.
+
+      *    OREILLETTE DROITE DU DIAGRAMME
+
+          MOVE WS-ARTICLE TO FS-RESULTAT.
+          WRITE FS-RESULTAT.
+          READ ARTICLE INTO WS-ARTICLE.
+       1000-ARTICLE-FIN.
+           EXIT.
+
+       2000-MOUVEMENT-DEB.
+
+      *    SI LE MOUVEMENT CORRESPOND A L'ARTICLE COURANT, ON
+      *     L'APPLIQUE ; SINON SON CODE A DEJA ETE DEPASSE PAR
+      *     LES ARTICLES ET IL EST SIGNALE EN ORPHELINS
+
+          IF WS-CODEMOUVEMENT = WS-CODEARTICLE
+             IF WS-SENSMOUVEMENT = 'A'
+                  PERFORM 3000-ENTREE-DEB
+                     THRU 3000-ENTREE-FIN
+      *    SENS DU MOUVEMENT MENANT A 3010-SORTIE CAR VENDU
+
+             ELSE PERFORM 3010-SORTIE-DEB
+                     THRU 3010-SORTIE-FIN
+             END-IF
+          ELSE
+             PERFORM 3020-ORPHELINS-DEB
+                THRU 3020-ORPHELINS-FIN
+          END-IF.
+
+      *   OREILLETTE DROITE DU DIAGRAMME
+
+          READ MOUVEMENT INTO WS-MOUVEMENT.
+
+       2000-MOUVEMENT-FIN.
+           EXIT.
+
+       3000-ENTREE-DEB.
+
+      *    CONDITION ACHAT, RAJOUTE LES ARTICLES EN PLUS
+
+           ADD WS-QTEMOUVEMENT TO WS-QTEARTICLE.
+
+       3000-ENTREE-FIN.
+           EXIT.
+
+       3010-SORTIE-DEB.
+
+      *     CONDITION VENTE, SOUSTRAIT LES ARTICLES DE LA COMMANDE
+
+          SUBTRACT WS-QTEMOUVEMENT FROM WS-QTEARTICLE.
+
+       3010-SORTIE-FIN.
+           EXIT.
+
+       3020-ORPHELINS-DEB.
+
+      *     MOUVEMENT SANS ARTICLE CORRESPONDANT : ON LE RECOPIE
+      *      DANS LE FICHIER D'ORPHELINS POUR GARDER LA TRACE
+
+          MOVE WS-MOUVEMENT TO FS-ORPHELIN.
+          WRITE FS-ORPHELIN.
+          ADD 1 TO WS-NB-ORPHELINS.
+
+       3020-ORPHELINS-FIN.
+           EXIT.
+
+       1100-MOUVEMENTS-RESTANTS-DEB.
+
+      *    MOUVEMENTS ENCORE EN ATTENTE QUAND LE FICHIER ARTICLE
+      *     EST EPUISE : AUCUN ARTICLE NE POURRA PLUS LES PRENDRE
+
+          PERFORM 3020-ORPHELINS-DEB
+             THRU 3020-ORPHELINS-FIN.
+          READ MOUVEMENT INTO WS-MOUVEMENT.
+
+       1100-MOUVEMENTS-RESTANTS-FIN.
+           EXIT.
+
+      *****************************************************
+      *  6... ACCES AUX FICHIERS                          *
+      *****************************************************
+
+      *****************************************************
+      *        FICHIER ARTICLE                            *
+      *****************************************************
+       6000-OPEN-ARTICLE-DEB.
+
+          OPEN INPUT  ARTICLE.
+          IF WS-STATUS-ARTICLE NOT = ZERO
+              DISPLAY "PROBLEME OPEN ARTICLE: " WS-STATUS-ARTICLE
+              MOVE WS-STATUS-ARTICLE TO WS-DERNIER-CODE-FS
+              PERFORM 9990-FIN-ANORMALE-DEB
+                 THRU 9990-FIN-ANORMALE-FIN
+          END-IF.
+       6000-OPEN-ARTICLE-FIN.
+          EXIT.
+
+       6010-CLOSE-ARTICLE-DEB.
+
+          CLOSE ARTICLE.
+          IF WS-STATUS-ARTICLE NOT = ZERO
+              DISPLAY "PROBLEME CLOSE ARTICLE: " WS-STATUS-ARTICLE
+              MOVE WS-STATUS-ARTICLE TO WS-DERNIER-CODE-FS
+              PERFORM 9990-FIN-ANORMALE-DEB
+                 THRU 9990-FIN-ANORMALE-FIN
+          END-IF.
+       6010-CLOSE-ARTICLE-FIN.
+          EXIT.
+
+       6020-READ-ARTICLE-DEB.
+
+          READ ARTICLE INTO WS-ARTICLE.
+          IF WS-STATUS-ARTICLE NOT = ZERO
+              DISPLAY "PROBLEME READ ARTICLE: " WS-STATUS-ARTICLE
+              MOVE WS-STATUS-ARTICLE TO WS-DERNIER-CODE-FS
+              PERFORM 9990-FIN-ANORMALE-DEB
+                 THRU 9990-FIN-ANORMALE-FIN
+          END-IF.
+       6020-READ-ARTICLE-FIN.
+          EXIT.
+
+      *****************************************************
+      *        FICHIER MOUVEMENT                          *
+      *****************************************************
+
+
+       6100-OPEN-MOUVEMENT-DEB.
+          OPEN INPUT MOUVEMENT.
+          IF WS-STATUS-MOUVEMENT NOT = ZERO
+              DISPLAY "PROBLEME OPEN MOUVEMENT: " WS-STATUS-MOUVEMENT
+              MOVE WS-STATUS-MOUVEMENT TO WS-DERNIER-CODE-FS
+              PERFORM 9990-FIN-ANORMALE-DEB
+                 THRU 9990-FIN-ANORMALE-FIN
+          END-IF.
+       6100-OPEN-MOUVEMENT-FIN.
+          EXIT.
+
+       6110-CLOSE-MOUVEMENT-DEB.
+
+          CLOSE MOUVEMENT.
+          IF WS-STATUS-MOUVEMENT NOT = ZERO
+              DISPLAY "PROBLEME CLOSE MOUVEMENT: " WS-STATUS-MOUVEMENT
+              MOVE WS-STATUS-MOUVEMENT TO WS-DERNIER-CODE-FS
+              PERFORM 9990-FIN-ANORMALE-DEB
+                 THRU 9990-FIN-ANORMALE-FIN
+          END-IF.
+       6110-CLOSE-MOUVEMENT-FIN.
+          EXIT.
+
+       6120-READ-MOUVEMENT-DEB.
+
+          READ MOUVEMENT INTO WS-MOUVEMENT.
+          IF WS-STATUS-MOUVEMENT NOT = ZERO
+              DISPLAY "PROBLEME READ MOUVEMENT: " WS-STATUS-MOUVEMENT
+              MOVE WS-STATUS-MOUVEMENT TO WS-DERNIER-CODE-FS
+              PERFORM 9990-FIN-ANORMALE-DEB
+                 THRU 9990-FIN-ANORMALE-FIN
+          END-IF.
+       6120-READ-MOUVEMENT-FIN.
+          EXIT.
+
+      *****************************************************
+      *        FICHIER RESULTAT                           *
+      *****************************************************
+
+       6200-OPEN-RESULTAT-DEB.
+
+          OPEN OUTPUT RESULTAT.
+          IF WS-STATUS-RESULTAT NOT = ZERO
+              DISPLAY "PROBLEME OPEN RESULTAT: " WS-STATUS-RESULTAT
+              MOVE WS-STATUS-RESULTAT TO WS-DERNIER-CODE-FS
+              PERFORM 9990-FIN-ANORMALE-DEB
+                 THRU 9990-FIN-ANORMALE-FIN
+          END-IF.
+       6200-OPEN-RESULTAT-FIN.
+          EXIT.
+
+       6210-CLOSE-RESULTAT-DEB.
+
+          CLOSE RESULTAT.
+          IF WS-STATUS-RESULTAT NOT = ZERO
+              DISPLAY "PROBLEME CLOSE RESULTAT: " WS-STATUS-RESULTAT
+              MOVE WS-STATUS-RESULTAT TO WS-DERNIER-CODE-FS
+              PERFORM 9990-FIN-ANORMALE-DEB
+                 THRU 9990-FIN-ANORMALE-FIN
+          END-IF.
+       6210-CLOSE-RESULTAT-FIN.
+          EXIT.
+
+       6220-READ-RESULTAT-DEB.
+
+          IF WS-STATUS-RESULTAT NOT = ZERO
+              DISPLAY "PROBLEME READ RESULTAT: " WS-STATUS-RESULTAT
+              MOVE WS-STATUS-RESULTAT TO WS-DERNIER-CODE-FS
+              PERFORM 9990-FIN-ANORMALE-DEB
+                 THRU 9990-FIN-ANORMALE-FIN
+          END-IF.
+       6220-READ-RESULTAT-FIN.
+          EXIT.
+
+      *****************************************************
+      *        FICHIER ORPHELINS                          *
+      *****************************************************
+
+       6300-OPEN-ORPHELINS-DEB.
+
+          OPEN OUTPUT ORPHELINS.
+          IF WS-STATUS-ORPHELINS NOT = ZERO
+              DISPLAY "PROBLEME OPEN ORPHELINS: " WS-STATUS-ORPHELINS
+              MOVE WS-STATUS-ORPHELINS TO WS-DERNIER-CODE-FS
+              PERFORM 9990-FIN-ANORMALE-DEB
+                 THRU 9990-FIN-ANORMALE-FIN
+          END-IF.
+       6300-OPEN-ORPHELINS-FIN.
+          EXIT.
+
+       6310-CLOSE-ORPHELINS-DEB.
+
+          CLOSE ORPHELINS.
+          IF WS-STATUS-ORPHELINS NOT = ZERO
+              DISPLAY "PROBLEME CLOSE ORPHELINS: " WS-STATUS-ORPHELINS
+              MOVE WS-STATUS-ORPHELINS TO WS-DERNIER-CODE-FS
+              PERFORM 9990-FIN-ANORMALE-DEB
+                 THRU 9990-FIN-ANORMALE-FIN
+          END-IF.
+       6310-CLOSE-ORPHELINS-FIN.
+          EXIT.
+
+      *****************************************************
+      *       DATE DE TRAITEMENT                          *
+      *****************************************************
+       8905-LIRE-DATE-TRAITEMENT-DEB.
+           ACCEPT WS-RUN-DATE FROM ENVIRONMENT "RUNDATE"
+              ON EXCEPTION
+                 ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           END-ACCEPT.
+           IF WS-RUN-DATE = SPACES
+              ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           END-IF.
+       8905-LIRE-DATE-TRAITEMENT-FIN.
+           EXIT.
+      *****************************************************
+      *       STATISTIQUES                                *
+      *****************************************************
+       8910-DEB-STATISTIQUES-DEB.
+           DISPLAY '***********************************'.
+           DISPLAY 'DEBUT DU PROGRAMME '   WS-PROGRAM-ID.
+           DISPLAY 'JOUR DE TRAITEMENT  : ' WS-RUN-DATE.
+           DISPLAY '***********************************'.
+           DISPLAY 'ON DOIT GERER UN STOCK             '.
+           DISPLAY 'ON OUVRE UN FICHIER ARTICLE ET UN  '.
+           DISPLAY 'FICHIER MOUVEMENT                  '.
+           DISPLAY 'ON SYNCHRONISE DANS UN FICHIER     '.
+           DISPLAY 'RESULTAT LES NOUVEAUX STOCKS       '.
+           DISPLAY '***********************************'.
+       8910-DEB-STATISTIQUES-FIN.
+           EXIT.
+       8990-FIN-STATISTIQUES-DEB.
+           DISPLAY '***********************************'.
+           DISPLAY 'STATISTIQUES DU PROGRAMME '   WS-PROGRAM-ID.
+           DISPLAY 'MOUVEMENTS ORPHELINS: ' WS-NB-ORPHELINS.
+           DISPLAY '***********************************'.
+           MOVE WS-PROGRAM-ID          TO WS-LIEN-RECAPJR-IN-PROGRAMME.
+           MOVE 'MOUVEMENTS ORPHELINS'  TO WS-LIEN-RECAPJR-IN-LIBELLE.
+           MOVE WS-NB-ORPHELINS        TO WS-LIEN-RECAPJR-IN-VALEUR.
+           CALL WS-SOUS-PROG-RECAPJR USING WS-LIEN-RECAPJR.
+       8990-FIN-STATISTIQUES-FIN.
+           EXIT.
+      *****************************************************
+      *       FIN ANORMALE                                *
+      *****************************************************
+       9990-FIN-ANORMALE-DEB.
+           MOVE WS-PROGRAM-ID       TO WS-LIEN-ERRLOG-IN-PROGRAMME.
+           MOVE 'F'                 TO WS-LIEN-ERRLOG-IN-TYPE.
+           MOVE WS-DERNIER-CODE-FS  TO WS-LIEN-ERRLOG-IN-CODE-FICH.
+           CALL WS-SOUS-PROG-ERRLOG USING WS-LIEN-ERRLOG.
+           DISPLAY '***********************************'.
+           DISPLAY 'FIN ANORMALE DU PROGRAMME '   WS-PROGRAM-ID.
+           DISPLAY '***********************************'.
+           DISPLAY WS-LIEN-ERRLOG-OU-MESSAGE.
+           STOP RUN.
+       9990-FIN-ANORMALE-FIN.
+           EXIT.
+      *****************************************************
+      *       FIN NORMALE                                 *
+      *****************************************************
+       9999-FIN-NORMALE-DEB.
+           DISPLAY '***********************************'.
+           DISPLAY 'FIN NORMALE DU PROGRAMME '   WS-PROGRAM-ID.
+           DISPLAY '***********************************'.
+           STOP RUN.
+       9999-FIN-NORMALE-FIN.
+           EXIT.
+
+
+       END PROGRAM SYNCHRO.
