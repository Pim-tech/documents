@@ -9,7 +9,17 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. NBRPREMI.
         ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+           SELECT FPREMIERS ASSIGN TO PREMIERS
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS FS-PREMIERS.
         DATA DIVISION.
+        FILE SECTION.
+        FD FPREMIERS
+           RECORDING MODE IS F.
+        01 FS-ENREG-PREMIERS   PIC 9(4).
+
         WORKING-STORAGE SECTION.
         01 NOMBRE-MAX          PIC 9(4).
         01 NOMBRE              PIC 9(4).
@@ -17,6 +27,8 @@
         01 BOOLEEN-PREMIER     PIC 9(1).
            88 NON-PREMIER      VALUE 0.
            88 EST-PREMIER      VALUE 1.
+        01 FS-PREMIERS         PIC XX.
+        01 NB-PREMIERS-TROUVES PIC 9(4) VALUE ZERO.
 
         PROCEDURE DIVISION.
            DISPLAY "Veuillez entrer le premier intervalle de borne".
@@ -26,28 +38,41 @@
            DISPLAY "de 2 chiffres (max 99)".
            ACCEPT NOMBRE-MAX.
 
-      *    Vérification de tous les nombres jusqu'à la borne maximale
+           OPEN OUTPUT FPREMIERS.
+
+      *    Verification de tous les nombres jusqu'a la borne maximale,
+      *    la borne elle-meme etant desormais incluse dans le balayage.
            PERFORM VARYING NOMBRE FROM NOMBRE BY 1 UNTIL NOMBRE
-               = NOMBRE-MAX
+               > NOMBRE-MAX
               SET EST-PREMIER TO TRUE
               DISPLAY NOMBRE " divisible par : " NO ADVANCING
 
-      *       Balayage de tous les diviseurs potentiels du nombre
-      *       examiné
-              PERFORM VARYING DIVISEUR FROM NOMBRE BY 1
-              UNTIL DIVISEUR = NOMBRE
-      *          Test sur le modulo pour voir si le nombre est premier.
-      *          Si le reste est égal à 0, le nombre n'est pas premier,
-      *          et l'on l'affiche en sortie
-                 IF FUNCTION MOD(NOMBRE DIVISEUR) = 0
-                    SET NON-PREMIER TO TRUE
-                    DISPLAY '{' DIVISEUR '}' NO ADVANCING
-                 END-IF
-              END-PERFORM
-
-      *       Affichage d'un message spécifique en cas de nombre premier
+      *       0 et 1 ne sont jamais premiers ; on evite de balayer des
+      *       diviseurs qui ne peuvent de toute facon jamais egaler
+      *       NOMBRE par simple comptage a partir de 2.
+              IF NOMBRE < 2
+                 SET NON-PREMIER TO TRUE
+              ELSE
+      *          Balayage de tous les diviseurs potentiels du nombre
+      *          examine
+                 PERFORM VARYING DIVISEUR FROM 2 BY 1
+                 UNTIL DIVISEUR = NOMBRE
+      *             Test sur le modulo pour voir si le nombre est
+      *             premier. Si le reste est egal a 0, le nombre n'est
+      *             pas premier, et l'on l'affiche en sortie
+                    IF FUNCTION MOD(NOMBRE DIVISEUR) = 0
+                       SET NON-PREMIER TO TRUE
+                       DISPLAY '{' DIVISEUR '}' NO ADVANCING
+                    END-IF
+                 END-PERFORM
+              END-IF
+
+      *       Affichage d'un message specifique en cas de nombre premier
               IF EST-PREMIER
-                 DISPLAY 'lui-même (nombre premier)' NO ADVANCING
+                 DISPLAY 'lui-meme (nombre premier)' NO ADVANCING
+                 MOVE NOMBRE TO FS-ENREG-PREMIERS
+                 WRITE FS-ENREG-PREMIERS
+                 ADD 1 TO NB-PREMIERS-TROUVES
               END-IF
 
       *       Ajout d'un DISPLAY pour faire le saut de ligne en vue
@@ -55,6 +80,10 @@
               DISPLAY ' '
            END-PERFORM
 
+           CLOSE FPREMIERS.
+           DISPLAY NB-PREMIERS-TROUVES
+                   " nombre(s) premier(s) trouve(s) dans l'intervalle".
+
       *    Appelle le paragraphe de fin de programme
            GOBACK
        .
