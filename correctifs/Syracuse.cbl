@@ -1,53 +1,138 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. SYRACUSE.
-       ENVIRONMENT DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       CONFIGURATION SECTION.
-      *-----------------------
-       INPUT-OUTPUT SECTION.
-      *-----------------------
-       DATA DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       FILE SECTION.
-      *-----------------------
-       WORKING-STORAGE SECTION.
-           77 NOMBRE-SAISIE PIC 9(3).
-           77 TEMPO  PIC 9(3).
-           77 RESTE PIC 9(1).
-      *-----------------------
-       PROCEDURE DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       MAIN-PROCEDURE.
-      **
-      * The main procedure of the program
-      **
-            DISPLAY "Entrez votre nombre".
-            ACCEPT NOMBRE-SAISIE.
-
-            PERFORM 0100-TEST-DEB
-            THRU 0100-TEST-FIN
-            UNTIL NOMBRE-SAISIE = 1.
-             STOP RUN.
-
-            0100-TEST-DEB.
-            DIVIDE NOMBRE-SAISIE BY 2 GIVING TEMPO REMAINDER RESTE
-
-               IF RESTE > 0
-                     COMPUTE NOMBRE-SAISIE = (NOMBRE-SAISIE * 3) + 1
-               ELSE
-                     MOVE TEMPO TO NOMBRE-SAISIE
-               END-IF
-
-            DISPLAY NOMBRE-SAISIE.
-            0100-TEST-FIN.
-            EXIT.
-
-      ** add other procedures here
-       END PROGRAM SYRACUSE.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. SYRACUSE.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT FSYRIN ASSIGN TO SYRACIN
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-SYRIN.
+           SELECT FSYROUT ASSIGN TO SYRACOUT
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-SYROUT.
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD FSYRIN
+           RECORDING MODE IS V.
+       01 FS-ENREG-SYRIN PIC 9(3).
+
+       FD FSYROUT
+           RECORDING MODE IS V.
+       01 FS-ENREG-SYROUT PIC X(40).
+
+       WORKING-STORAGE SECTION.
+           77 NOMBRE-SAISIE PIC 9(4).
+           77 TEMPO  PIC 9(4).
+           77 RESTE PIC 9(1).
+      *    MODEBATCH = 'O' : lecture des nombres de depart sur FSYRIN,
+      *    resultats ecrits sur FSYROUT ; 'N' (defaut) : ACCEPT clavier.
+           77 WS-MODE-BATCH PIC X VALUE 'N'.
+           77 FS-SYRIN  PIC XX.
+           77 FS-SYROUT PIC XX.
+           77 WS-NOMBRE-DEPART PIC 9(4).
+           77 WS-NB-ETAPES     PIC 9(5).
+           77 WS-VALEUR-PIC    PIC 9(5).
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program
+      **
+            ACCEPT WS-MODE-BATCH FROM ENVIRONMENT "MODEBATCH"
+               ON EXCEPTION MOVE 'N' TO WS-MODE-BATCH
+            END-ACCEPT.
+
+            IF WS-MODE-BATCH = 'O'
+               PERFORM 0200-BATCH-DEB
+                  THRU 0200-BATCH-FIN
+            ELSE
+               DISPLAY "Entrez votre nombre"
+               ACCEPT NOMBRE-SAISIE
+
+               PERFORM 0100-TEST-DEB
+               THRU 0100-TEST-FIN
+               UNTIL NOMBRE-SAISIE = 1
+            END-IF.
+             STOP RUN.
+
+            0100-TEST-DEB.
+            DIVIDE NOMBRE-SAISIE BY 2 GIVING TEMPO REMAINDER RESTE
+
+               IF RESTE > 0
+                     COMPUTE NOMBRE-SAISIE = (NOMBRE-SAISIE * 3) + 1
+               ELSE
+                     MOVE TEMPO TO NOMBRE-SAISIE
+               END-IF
+
+            DISPLAY NOMBRE-SAISIE.
+            0100-TEST-FIN.
+            EXIT.
+
+      *    Mode lot : chaque ligne de FSYRIN donne un nombre de depart ;
+      *    le nombre d'etapes et la valeur de crete du parcours 3n+1
+      *    sont ecrits sur FSYROUT pour comparer plusieurs nombres en
+      *    une seule execution.
+            0200-BATCH-DEB.
+            OPEN INPUT FSYRIN.
+            OPEN OUTPUT FSYROUT.
+            READ FSYRIN INTO WS-NOMBRE-DEPART
+               AT END MOVE 'FIN' TO FS-SYRIN
+            END-READ.
+            PERFORM 0210-BATCH-LIGNE-DEB
+               THRU 0210-BATCH-LIGNE-FIN
+               UNTIL FS-SYRIN = 'FIN'.
+            CLOSE FSYRIN.
+            CLOSE FSYROUT.
+            0200-BATCH-FIN.
+            EXIT.
+
+            0210-BATCH-LIGNE-DEB.
+            MOVE WS-NOMBRE-DEPART TO NOMBRE-SAISIE.
+            MOVE ZERO TO WS-NB-ETAPES.
+            MOVE WS-NOMBRE-DEPART TO WS-VALEUR-PIC.
+            PERFORM 0220-BATCH-ETAPE-DEB
+               THRU 0220-BATCH-ETAPE-FIN
+               UNTIL NOMBRE-SAISIE = 1.
+            MOVE SPACES TO FS-ENREG-SYROUT.
+            STRING 'DEPART=' WS-NOMBRE-DEPART
+                   ' ETAPES=' WS-NB-ETAPES
+                   ' CRETE=' WS-VALEUR-PIC
+                   DELIMITED BY SIZE
+                   INTO FS-ENREG-SYROUT
+            END-STRING.
+            WRITE FS-ENREG-SYROUT.
+            READ FSYRIN INTO WS-NOMBRE-DEPART
+               AT END MOVE 'FIN' TO FS-SYRIN
+            END-READ.
+            0210-BATCH-LIGNE-FIN.
+            EXIT.
+
+            0220-BATCH-ETAPE-DEB.
+            DIVIDE NOMBRE-SAISIE BY 2 GIVING TEMPO REMAINDER RESTE.
+            IF RESTE > 0
+               COMPUTE NOMBRE-SAISIE = (NOMBRE-SAISIE * 3) + 1
+            ELSE
+               MOVE TEMPO TO NOMBRE-SAISIE
+            END-IF.
+            ADD 1 TO WS-NB-ETAPES.
+            IF NOMBRE-SAISIE > WS-VALEUR-PIC
+               MOVE NOMBRE-SAISIE TO WS-VALEUR-PIC
+            END-IF.
+            0220-BATCH-ETAPE-FIN.
+            EXIT.
+
+      ** add other procedures here
+       END PROGRAM SYRACUSE.
