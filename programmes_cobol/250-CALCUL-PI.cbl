@@ -21,6 +21,10 @@
        01 WS-DENOMINATEUR   PIC 9(4).
        01 WS-NUMERATEUR-MAX PIC 9(4).
        01 WS-INTERMED       PIC 9(4)V9(14).
+       01 WS-TOLERANCE      PIC 9V9(17).
+       01 WS-RESULTAT-PREC  PIC 9V9(17).
+       01 WS-DELTA          PIC 9V9(17).
+       01 WS-NB-ITERATIONS  PIC 9(6) VALUE ZERO.
       ******************************************************
        PROCEDURE DIVISION.
        0000-PI-DEB.
@@ -28,20 +32,28 @@
               THRU 8910-DEB-STATISTIQUES-FIN.
       *
            ACCEPT WS-NUMERATEUR-MAX.
+           DISPLAY 'TOLERANCE DE CONVERGENCE : '.
+           ACCEPT WS-TOLERANCE.
            MOVE   0 TO WS-NUMERATEUR.
            MOVE   2 TO WS-RESULTAT.
+           MOVE   0 TO WS-NB-ITERATIONS.
+           MOVE   1 TO WS-DELTA.
            PERFORM 1000-CALCUL-DEB
               THRU 1000-CALCUL-FIN
-             UNTIL WS-NUMERATEUR > WS-NUMERATEUR-MAX.
+             UNTIL WS-NUMERATEUR > WS-NUMERATEUR-MAX
+                OR WS-DELTA < WS-TOLERANCE.
       *
-           PERFORM 8910-DEB-STATISTIQUES-DEB
-              THRU 8910-DEB-STATISTIQUES-FIN.
+           DISPLAY 'NOMBRE D''ITERATIONS  : ' WS-NB-ITERATIONS.
+           DISPLAY 'DERNIER ECART OBTENU : ' WS-DELTA.
+           PERFORM 8990-FIN-STATISTIQUES-DEB
+              THRU 8990-FIN-STATISTIQUES-FIN.
            PERFORM 9999-FIN-NORMALE-DEB
               THRU 9999-FIN-NORMALE-FIN.
        0000-PI-FIN.
            EXIT.
       *
        1000-CALCUL-DEB.
+           MOVE WS-RESULTAT TO WS-RESULTAT-PREC.
            ADD  2                TO WS-NUMERATEUR
 
            MOVE WS-NUMERATEUR    TO WS-INTERMED.
@@ -58,6 +70,15 @@
              INTO WS-INTERMED.
            MULTIPLY WS-INTERMED
              BY     WS-RESULTAT.
+      *
+           IF WS-RESULTAT > WS-RESULTAT-PREC
+              SUBTRACT WS-RESULTAT-PREC FROM WS-RESULTAT
+                GIVING WS-DELTA
+           ELSE
+              SUBTRACT WS-RESULTAT FROM WS-RESULTAT-PREC
+                GIVING WS-DELTA
+           END-IF.
+           ADD 1 TO WS-NB-ITERATIONS.
       *
            DISPLAY  WS-RESULTAT
                    ' POUR NUMERATEUR : ' WS-NUMERATEUR.
