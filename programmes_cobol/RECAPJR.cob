@@ -0,0 +1,86 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECAPJR.
+
+      *********************************************************
+      *     SOUS-PROGRAMME COMMUN DE JOURNALISATION DES
+      *     TOTAUX DE FIN DE TRAITEMENT.
+      *
+      *     RECOIT LE NOM DU PROGRAMME APPELANT, UN LIBELLE ET
+      *     UNE VALEUR, ET AJOUTE UNE LIGNE HORODATEE AU FICHIER
+      *     PARTAGE FRECAPJOUR, COMMUN A TOUS LES PROGRAMMES DE
+      *     CE LOT -- CHAQUE PROGRAMME Y DEPOSE SES PROPRES
+      *     TOTAUX EN FIN DE RUN, ET RECAPEDJ LES CONSOLIDE EN
+      *     UN RECAPITULATIF UNIQUE DE FIN DE JOURNEE.
+      *
+      *     MEME CONVENTION D'APPEL (ZONE DE LIEN LS-LIEN) ET
+      *     MEME PRINCIPE DE JOURNAL PARTAGE OUVERT EN EXTEND
+      *     QUE ERRLOG/FAUDITLOG.
+      *********************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FRECAPJOUR ASSIGN TO RECAPJOUR
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-FS-RECAPJOUR.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FRECAPJOUR.
+       01 FS-ENREG-RECAPJOUR PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS-RECAPJOUR     PIC XX.
+       01 WS-HORODATAGE.
+          05 WS-HORO-DATE     PIC 9(8).
+          05 WS-HORO-HEURE    PIC 9(6).
+       01 WS-VALEUR-EDITEE    PIC -(6)9.
+
+       LINKAGE SECTION.
+       01 LS-LIEN-RECAPJR.
+          05 LS-LIEN-IN.
+             10 LS-LIEN-IN-PROGRAMME  PIC X(8).
+             10 LS-LIEN-IN-LIBELLE    PIC X(20).
+             10 LS-LIEN-IN-VALEUR     PIC S9(7) COMP-3.
+          05 LS-LIEN-OU.
+             10 LS-LIEN-OU-CODE-RETOUR PIC X.
+                88 LS-RECAPJR-ECRIT      VALUE 'O'.
+                88 LS-RECAPJR-NON-ECRIT  VALUE 'N'.
+
+       PROCEDURE DIVISION USING LS-LIEN-RECAPJR.
+      *********************************************************
+       0000-RECAPJR-DEB.
+           PERFORM 9000-JOURNALISER-DEB
+              THRU 9000-JOURNALISER-FIN.
+           GOBACK.
+       0000-RECAPJR-FIN.
+           EXIT.
+
+      * Le fichier est ouvert en EXTEND pour accumuler l'historique
+      * du jour ; s'il n'existe pas encore, on bascule en creation.
+       9000-JOURNALISER-DEB.
+           OPEN EXTEND FRECAPJOUR.
+           IF WS-FS-RECAPJOUR NOT = '00'
+              OPEN OUTPUT FRECAPJOUR
+           END-IF.
+           IF WS-FS-RECAPJOUR NOT = '00'
+              SET LS-RECAPJR-NON-ECRIT TO TRUE
+           ELSE
+              ACCEPT WS-HORO-DATE  FROM DATE YYYYMMDD
+              ACCEPT WS-HORO-HEURE FROM TIME
+              MOVE LS-LIEN-IN-VALEUR TO WS-VALEUR-EDITEE
+              MOVE SPACES TO FS-ENREG-RECAPJOUR
+              STRING WS-HORO-DATE ' ' WS-HORO-HEURE
+                     ' ' LS-LIEN-IN-PROGRAMME
+                     ' ' LS-LIEN-IN-LIBELLE
+                     ' ' WS-VALEUR-EDITEE
+                     DELIMITED BY SIZE
+                     INTO FS-ENREG-RECAPJOUR
+              END-STRING
+              WRITE FS-ENREG-RECAPJOUR
+              CLOSE FRECAPJOUR
+              SET LS-RECAPJR-ECRIT TO TRUE
+           END-IF.
+       9000-JOURNALISER-FIN.
+           EXIT.
+
+       END PROGRAM RECAPJR.
