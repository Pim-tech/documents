@@ -1,155 +1,358 @@
-       IDENTIFICATION DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. PARKING.
-       ENVIRONMENT DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*
-      *        GESTION D'UN PARKING       *
-      *      DE 20 PLACES A 2 NIVEAUX     *
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*
-       CONFIGURATION SECTION.
-      *-----------------------
-       INPUT-OUTPUT SECTION.
-      *-----------------------
-       DATA DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       FILE SECTION.
-      *-----------------------
-       WORKING-STORAGE SECTION.
-       01  WS-PROGRAM-ID PIC X(7) VALUE 'PARKING'.
-       01  WS-PARK.
-           05 NIVEAU OCCURS 2.
-               10 WS-PLACES PIC XXX OCCURS 10.
-
-       01  WS-COUNT PIC 99.
-       01  WS-CTLVL PIC 9 VALUE 1.
-       01  WS-TROUVE PIC XX VALUE 'KO'.
-       01  WS-CAR.
-           05 WS-MOUVEMENT PIC X.
-           05 WS-IMMATRICULATION PIC XX.
-           05 FILLER PIC X(77).
-      *-----------------------
-       PROCEDURE DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       0000-PARKING-DEB.
-           PERFORM 8910-DEB-STATISTIQUES-DEB
-              THRU 8910-DEB-STATISTIQUES-FIN.
-
-           MOVE SPACES TO WS-PARK.
-           PERFORM 0100-MOUVEMENT-DEB
-              THRU 0100-MOUVEMENT-FIN
-               UNTIL WS-MOUVEMENT = 'F'.
-
-           PERFORM 8990-FIN-STATISTIQUES-DEB
-              THRU 8990-FIN-STATISTIQUES-FIN.
-           PERFORM 9999-FIN-NORMALE-DEB
-              THRU 9999-FIN-NORMALE-FIN.
-
-       0000-PARKING-FIN.
-           EXIT.
-           STOP RUN.
-       0100-MOUVEMENT-DEB.
-           DISPLAY 'ENTRER ''E'' OU ''S'' SUIVI DE 2 VALEURS'.
-           ACCEPT WS-CAR
-           MOVE 'KO' TO WS-TROUVE
-
-           EVALUATE WS-MOUVEMENT
-               WHEN 'E' PERFORM 0200-ENTREE-DEB
-                          THRU  0200-ENTREE-FIN
-
-               WHEN 'S' PERFORM 0210-SORTIE-DEB
-                          THRU  0210-SORTIE-FIN
-
-           END-EVALUATE.
-       0100-MOUVEMENT-FIN.
-           EXIT.
-       0200-ENTREE-DEB.
-           MOVE 1 TO WS-CTLVL.
-           PERFORM 0300-BOUCLE-ENTREELVL-DEB
-              THRU 0300-BOUCLE-ENTREELVL-FIN
-              VARYING WS-CTLVL FROM 1 BY 1 UNTIL WS-CTLVL =3
-              OR WS-TROUVE = 'OK'.
-
-           IF WS-TROUVE = 'KO' DISPLAY 'PARKING PLEIN'.
-       0200-ENTREE-FIN.
-           EXIT.
-
-       0210-SORTIE-DEB.
-           MOVE 1 TO WS-CTLVL.
-           PERFORM 0310-BOUCLE-SORTIELVL-DEB
-              THRU 0310-BOUCLE-SORTIELVL-FIN
-              VARYING WS-CTLVL FROM 1 BY 1 UNTIL WS-CTLVL > 2
-                               OR WS-TROUVE = 'OK'.
-
-           IF WS-TROUVE = 'KO' DISPLAY 'VOITURE PAS DANS LE PARKING'.
-       0210-SORTIE-FIN.
-           EXIT.
-
-       0300-BOUCLE-ENTREELVL-DEB.
-           PERFORM 0400-BOUCLE-EPLACES-DEB
-              THRU 0400-BOUCLE-EPLACES-FIN
-              VARYING WS-COUNT FROM 1 BY 1 UNTIL WS-COUNT > 10
-                               OR WS-TROUVE = 'OK'.
-       0300-BOUCLE-ENTREELVL-FIN.
-           EXIT.
-
-       0310-BOUCLE-SORTIELVL-DEB.
-           PERFORM 0410-BOUCLE-SPLACES-DEB
-              THRU 0410-BOUCLE-SPLACES-FIN
-               VARYING WS-COUNT FROM 1 BY 1 UNTIL WS-COUNT > 10
-               OR WS-TROUVE = 'OK'.
-       0310-BOUCLE-SORTIELVL-FIN.
-           EXIT.
-
-       0400-BOUCLE-EPLACES-DEB.
-           EVALUATE WS-PLACES(WS-CTLVL,WS-COUNT)
-                     WHEN SPACES MOVE WS-IMMATRICULATION
-                     TO WS-PLACES(WS-CTLVL,WS-COUNT)
-                            MOVE 'OK' TO  WS-TROUVE
-                            DISPLAY NIVEAU(1)
-                            DISPLAY NIVEAU(2).
-       0400-BOUCLE-EPLACES-FIN.
-           EXIT.
-
-       0410-BOUCLE-SPLACES-DEB.
-           EVALUATE WS-PLACES(WS-CTLVL,WS-COUNT)
-                   WHEN WS-IMMATRICULATION MOVE SPACES
-                   TO WS-PLACES(WS-CTLVL,WS-COUNT)
-
-                   MOVE 'OK' TO WS-TROUVE
-                   DISPLAY NIVEAU(1)
-                   DISPLAY NIVEAU(2).
-       0410-BOUCLE-SPLACES-FIN.
-           EXIT.
-
-       8910-DEB-STATISTIQUES-DEB.
-           DISPLAY '***************************************'.
-           DISPLAY ' DEBUT DU PROGRAMME ' WS-PROGRAM-ID.
-           DISPLAY '***************************************'.
-           DISPLAY 'AFFICHER LA GESTION D''UN PARKING '.
-           DISPLAY '         A 2 ETAGES '.
-           DISPLAY '***************************************'.
-       8910-DEB-STATISTIQUES-FIN.
-           EXIT.
-
-       8990-FIN-STATISTIQUES-DEB.
-           DISPLAY '***************************************'.
-           DISPLAY ' FIN DU PROGRAMME ' WS-PROGRAM-ID.
-           DISPLAY '***************************************'.
-       8990-FIN-STATISTIQUES-FIN.
-           EXIT.
-
-       9990-FIN-ANORMALE-DEB.
-           DISPLAY '********************************************'.
-           DISPLAY 'FIN ANORMALE DU PROGRAMME '  WS-PROGRAM-ID   .
-           DISPLAY '********************************************'.
-           STOP RUN.
-       9990-FIN-ANORMALE-FIN.
-           EXIT.
-
-       9999-FIN-NORMALE-DEB.
-           DISPLAY '*********************************************'.
-           DISPLAY 'FIN NORMALE DU PROGRAMME '   WS-PROGRAM-ID    .
-           DISPLAY '*********************************************'.
-           STOP RUN.
-       9999-FIN-NORMALE-FIN.
-           EXIT.
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. PARKING.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*
+      *        GESTION D'UN PARKING       *
+      *      DE 20 PLACES A 2 NIVEAUX     *
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT FIC-MVT-PARKING
+              ASSIGN TO "./files/mvtparking.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-STATUS-MVTP.
+           SELECT FIC-CONFIG-PARKING
+              ASSIGN TO "./files/parkconfig.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-STATUS-CONFIG.
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD FIC-MVT-PARKING RECORDING MODE IS F.
+       01  FS-ENR-MVTP.
+           05 FS-TYPEM PIC X(1).
+           05 FILLER PIC X(1).
+           05 FS-IMMATM PIC X(3).
+           05 FILLER PIC X(1).
+           05 FS-NIVEAUM PIC 9(2).
+           05 FILLER PIC X(1).
+           05 FS-PLACEM PIC 99.
+
+       FD FIC-CONFIG-PARKING RECORDING MODE IS F.
+       01  FS-ENR-CONFIG.
+           05 FS-CTL-NB-ETAGES PIC 99.
+           05 FILLER PIC X(1).
+           05 FS-CTL-NB-PLACES PIC 99.
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01  WS-PROGRAM-ID PIC X(7) VALUE 'PARKING'.
+       01  WS-STATUS-MVTP PIC XX.
+       01  WS-STATUS-CONFIG PIC XX.
+      *> taille du parking, lue dans FIC-CONFIG-PARKING au demarrage ;
+      *> a defaut de fichier de parametrage, on garde le format d'origine
+      *> (2 etages de 10 places).
+       01  WS-NB-ETAGES PIC 99 VALUE 2.
+       01  WS-NB-PLACES PIC 99 VALUE 10.
+       01  WS-PARK.
+           05 NIVEAU OCCURS 1 TO 20 TIMES DEPENDING ON WS-NB-ETAGES.
+               10 WS-PLACES PIC XXX
+                   OCCURS 1 TO 50 TIMES DEPENDING ON WS-NB-PLACES.
+
+       01  WS-COUNT PIC 99.
+       01  WS-CTLVL PIC 99 VALUE 1.
+       01  WS-TROUVE PIC XX VALUE 'KO'.
+       01  WS-CAR.
+           05 WS-MOUVEMENT PIC X.
+           05 WS-IMMATRICULATION PIC XX.
+           05 FILLER PIC X(77).
+
+       01  WS-PRESENT PIC XX VALUE 'KO'.
+       01  WS-OCC-NIVEAU PIC 99.
+       01  WS-OCC-PLACE PIC 99.
+       01  WS-OCC-LIBRES PIC 99.
+       01  WS-OCC-LIBRES-TOTAL PIC 9(4).
+
+       01  WS-SOUS-PROG-SP001 PIC X(8) VALUE 'SP001'.
+       01  WS-LIEN-SP001.
+           05 WS-LIEN-SP001-LONGUEUR PIC 9(3).
+           05 WS-LIEN-SP001-RECU     PIC X(50).
+           05 WS-LIEN-SP001-CR       PIC X(2).
+           05 WS-LIEN-SP001-ENVOI    PIC X(50).
+      *-----------------------
+      *> depot du total des places libres dans le recapitulatif
+      *> partage, meme convention d'appel que ERRLOG.
+       01  WS-SOUS-PROG-RECAPJR PIC X(8) VALUE 'RECAPJR'.
+       01  WS-LIEN-RECAPJR.
+           05 WS-LIEN-RECAPJR-IN.
+               10 WS-LIEN-RECAPJR-IN-PROGRAMME PIC X(8).
+               10 WS-LIEN-RECAPJR-IN-LIBELLE   PIC X(20).
+               10 WS-LIEN-RECAPJR-IN-VALEUR    PIC S9(7) COMP-3.
+           05 WS-LIEN-RECAPJR-OU.
+               10 WS-LIEN-RECAPJR-OU-CODE-RETOUR PIC X.
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       0000-PARKING-DEB.
+           PERFORM 0010-LIRE-CONFIG-DEB
+              THRU 0010-LIRE-CONFIG-FIN.
+
+           PERFORM 8910-DEB-STATISTIQUES-DEB
+              THRU 8910-DEB-STATISTIQUES-FIN.
+
+           MOVE SPACES TO WS-PARK.
+           OPEN EXTEND FIC-MVT-PARKING.
+           IF WS-STATUS-MVTP = '35'
+               OPEN OUTPUT FIC-MVT-PARKING
+           END-IF.
+           PERFORM 0100-MOUVEMENT-DEB
+              THRU 0100-MOUVEMENT-FIN
+               UNTIL WS-MOUVEMENT = 'F'.
+           CLOSE FIC-MVT-PARKING.
+
+           PERFORM 8950-OCCUPATION-DEB
+              THRU 8950-OCCUPATION-FIN.
+
+           PERFORM 8990-FIN-STATISTIQUES-DEB
+              THRU 8990-FIN-STATISTIQUES-FIN.
+           PERFORM 9999-FIN-NORMALE-DEB
+              THRU 9999-FIN-NORMALE-FIN.
+
+       0000-PARKING-FIN.
+           EXIT.
+           STOP RUN.
+
+       0010-LIRE-CONFIG-DEB.
+           OPEN INPUT FIC-CONFIG-PARKING.
+           IF WS-STATUS-CONFIG = '00'
+               READ FIC-CONFIG-PARKING INTO FS-ENR-CONFIG
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE FS-CTL-NB-ETAGES TO WS-NB-ETAGES
+                       MOVE FS-CTL-NB-PLACES TO WS-NB-PLACES
+                       PERFORM 0015-VALIDER-CONFIG-DEB
+                          THRU 0015-VALIDER-CONFIG-FIN
+               END-READ
+               CLOSE FIC-CONFIG-PARKING
+           END-IF.
+           DISPLAY 'PARKING CONFIGURE SUR ' WS-NB-ETAGES
+               ' ETAGE(S) DE ' WS-NB-PLACES ' PLACE(S)'.
+       0010-LIRE-CONFIG-FIN.
+           EXIT.
+
+      *> Un fichier de parametrage corrompu ou hors service ne doit pas
+      *> pouvoir depasser les bornes de NIVEAU/WS-PLACE (1-20 etages,
+      *> 1-50 places) : on revient alors au format d'origine plutot
+      *> que de laisser deborder la table.
+       0015-VALIDER-CONFIG-DEB.
+           IF WS-NB-ETAGES < 1 OR WS-NB-ETAGES > 20
+              OR WS-NB-PLACES < 1 OR WS-NB-PLACES > 50
+               DISPLAY 'CONFIGURATION PARKING HORS BORNES '
+                   '(1-20 ETAGES, 1-50 PLACES), '
+                   'VALEURS PAR DEFAUT CONSERVEES'
+               MOVE 2  TO WS-NB-ETAGES
+               MOVE 10 TO WS-NB-PLACES
+           END-IF.
+       0015-VALIDER-CONFIG-FIN.
+           EXIT.
+
+       0100-MOUVEMENT-DEB.
+           DISPLAY 'ENTRER ''E'' OU ''S'' SUIVI DE 2 VALEURS'.
+           ACCEPT WS-CAR
+           MOVE 'KO' TO WS-TROUVE
+
+           EVALUATE WS-MOUVEMENT
+               WHEN 'E' PERFORM 0200-ENTREE-DEB
+                          THRU  0200-ENTREE-FIN
+
+               WHEN 'S' PERFORM 0210-SORTIE-DEB
+                          THRU  0210-SORTIE-FIN
+
+               WHEN 'R' PERFORM 8950-OCCUPATION-DEB
+                          THRU  8950-OCCUPATION-FIN
+
+           END-EVALUATE.
+       0100-MOUVEMENT-FIN.
+           EXIT.
+       0200-ENTREE-DEB.
+           MOVE 2 TO WS-LIEN-SP001-LONGUEUR.
+           MOVE WS-IMMATRICULATION TO WS-LIEN-SP001-RECU.
+           CALL WS-SOUS-PROG-SP001 USING WS-LIEN-SP001.
+           IF WS-LIEN-SP001-CR = 'N'
+               DISPLAY 'PLAQUE ' WS-IMMATRICULATION
+                   ' ENTIEREMENT NUMERIQUE - ENTREE REFUSEE'
+           ELSE
+               MOVE 'KO' TO WS-PRESENT
+               MOVE 1 TO WS-CTLVL
+               PERFORM 0205-VERIF-NIV-PRESENCE-DEB
+                  THRU 0205-VERIF-NIV-PRESENCE-FIN
+                  VARYING WS-CTLVL FROM 1 BY 1
+                  UNTIL WS-CTLVL > WS-NB-ETAGES
+                  OR WS-PRESENT = 'OK'
+
+               IF WS-PRESENT = 'OK'
+                   DISPLAY 'VOITURE ' WS-IMMATRICULATION
+                       ' DEJA PRESENTE - ENTREE REFUSEE'
+               ELSE
+                   MOVE 1 TO WS-CTLVL
+                   PERFORM 0300-BOUCLE-ENTREELVL-DEB
+                      THRU 0300-BOUCLE-ENTREELVL-FIN
+                      VARYING WS-CTLVL FROM 1 BY 1
+                      UNTIL WS-CTLVL > WS-NB-ETAGES
+                      OR WS-TROUVE = 'OK'
+                   IF WS-TROUVE = 'KO' DISPLAY 'PARKING PLEIN' END-IF
+               END-IF
+           END-IF.
+       0200-ENTREE-FIN.
+           EXIT.
+
+       0205-VERIF-NIV-PRESENCE-DEB.
+           PERFORM 0206-VERIF-PLACE-PRESENCE-DEB
+              THRU 0206-VERIF-PLACE-PRESENCE-FIN
+              VARYING WS-COUNT FROM 1 BY 1 UNTIL WS-COUNT > WS-NB-PLACES
+                               OR WS-PRESENT = 'OK'.
+       0205-VERIF-NIV-PRESENCE-FIN.
+           EXIT.
+
+       0206-VERIF-PLACE-PRESENCE-DEB.
+           IF WS-PLACES(WS-CTLVL,WS-COUNT) = WS-IMMATRICULATION
+               MOVE 'OK' TO WS-PRESENT
+           END-IF.
+       0206-VERIF-PLACE-PRESENCE-FIN.
+           EXIT.
+
+       0210-SORTIE-DEB.
+           MOVE 'KO' TO WS-TROUVE.
+           PERFORM 0215-SAISIE-SORTIE-DEB
+              THRU 0215-SAISIE-SORTIE-FIN
+              UNTIL WS-TROUVE = 'OK' OR WS-IMMATRICULATION = 'FF'.
+       0210-SORTIE-FIN.
+           EXIT.
+
+       0215-SAISIE-SORTIE-DEB.
+           MOVE 1 TO WS-CTLVL.
+           PERFORM 0310-BOUCLE-SORTIELVL-DEB
+              THRU 0310-BOUCLE-SORTIELVL-FIN
+              VARYING WS-CTLVL FROM 1 BY 1 UNTIL WS-CTLVL > WS-NB-ETAGES
+                               OR WS-TROUVE = 'OK'.
+           IF WS-TROUVE = 'KO'
+               DISPLAY 'VOITURE PAS DANS LE PARKING'
+               DISPLAY 'RESAISIR LA PLAQUE (OU ''FF'' POUR ANNULER): '
+                   NO ADVANCING
+               ACCEPT WS-IMMATRICULATION
+           END-IF.
+       0215-SAISIE-SORTIE-FIN.
+           EXIT.
+
+       0300-BOUCLE-ENTREELVL-DEB.
+           PERFORM 0400-BOUCLE-EPLACES-DEB
+              THRU 0400-BOUCLE-EPLACES-FIN
+              VARYING WS-COUNT FROM 1 BY 1 UNTIL WS-COUNT > WS-NB-PLACES
+                               OR WS-TROUVE = 'OK'.
+       0300-BOUCLE-ENTREELVL-FIN.
+           EXIT.
+
+       0310-BOUCLE-SORTIELVL-DEB.
+           PERFORM 0410-BOUCLE-SPLACES-DEB
+              THRU 0410-BOUCLE-SPLACES-FIN
+               VARYING WS-COUNT FROM 1 BY 1
+               UNTIL WS-COUNT > WS-NB-PLACES
+               OR WS-TROUVE = 'OK'.
+       0310-BOUCLE-SORTIELVL-FIN.
+           EXIT.
+
+       0400-BOUCLE-EPLACES-DEB.
+           EVALUATE WS-PLACES(WS-CTLVL,WS-COUNT)
+                     WHEN SPACES MOVE WS-IMMATRICULATION
+                     TO WS-PLACES(WS-CTLVL,WS-COUNT)
+                            MOVE 'OK' TO  WS-TROUVE
+                            DISPLAY NIVEAU(WS-CTLVL)
+                            MOVE 'E' TO FS-TYPEM
+                            MOVE WS-IMMATRICULATION TO FS-IMMATM
+                            MOVE WS-CTLVL TO FS-NIVEAUM
+                            MOVE WS-COUNT TO FS-PLACEM
+                            WRITE FS-ENR-MVTP.
+       0400-BOUCLE-EPLACES-FIN.
+           EXIT.
+
+       0410-BOUCLE-SPLACES-DEB.
+           EVALUATE WS-PLACES(WS-CTLVL,WS-COUNT)
+                   WHEN WS-IMMATRICULATION MOVE SPACES
+                   TO WS-PLACES(WS-CTLVL,WS-COUNT)
+
+                   MOVE 'OK' TO WS-TROUVE
+                   DISPLAY NIVEAU(WS-CTLVL)
+                   MOVE 'S' TO FS-TYPEM
+                   MOVE WS-IMMATRICULATION TO FS-IMMATM
+                   MOVE WS-CTLVL TO FS-NIVEAUM
+                   MOVE WS-COUNT TO FS-PLACEM
+                   WRITE FS-ENR-MVTP.
+       0410-BOUCLE-SPLACES-FIN.
+           EXIT.
+
+       8910-DEB-STATISTIQUES-DEB.
+           DISPLAY '***************************************'.
+           DISPLAY ' DEBUT DU PROGRAMME ' WS-PROGRAM-ID.
+           DISPLAY '***************************************'.
+           DISPLAY 'AFFICHER LA GESTION D''UN PARKING '.
+           DISPLAY '         A 2 ETAGES '.
+           DISPLAY '***************************************'.
+       8910-DEB-STATISTIQUES-FIN.
+           EXIT.
+
+       8950-OCCUPATION-DEB.
+           DISPLAY '***************************************'.
+           DISPLAY ' ETAT D''OCCUPATION DU PARKING '.
+           DISPLAY '***************************************'.
+           MOVE 0 TO WS-OCC-LIBRES-TOTAL.
+           MOVE 1 TO WS-OCC-NIVEAU.
+           PERFORM 8951-OCCUPATION-NIVEAU-DEB
+              THRU 8951-OCCUPATION-NIVEAU-FIN
+              VARYING WS-OCC-NIVEAU FROM 1 BY 1
+              UNTIL WS-OCC-NIVEAU > WS-NB-ETAGES.
+       8950-OCCUPATION-FIN.
+           EXIT.
+
+       8951-OCCUPATION-NIVEAU-DEB.
+           MOVE 0 TO WS-OCC-LIBRES.
+           PERFORM 8952-OCCUPATION-PLACE-DEB
+              THRU 8952-OCCUPATION-PLACE-FIN
+              VARYING WS-OCC-PLACE FROM 1 BY 1
+              UNTIL WS-OCC-PLACE > WS-NB-PLACES.
+           DISPLAY 'NIVEAU ' WS-OCC-NIVEAU ' : ' WS-OCC-LIBRES
+               ' PLACE(S) LIBRE(S)'.
+           ADD WS-OCC-LIBRES TO WS-OCC-LIBRES-TOTAL.
+       8951-OCCUPATION-NIVEAU-FIN.
+           EXIT.
+
+       8952-OCCUPATION-PLACE-DEB.
+           IF WS-PLACES(WS-OCC-NIVEAU,WS-OCC-PLACE) = SPACES
+               ADD 1 TO WS-OCC-LIBRES
+           ELSE
+               DISPLAY '  NIVEAU ' WS-OCC-NIVEAU ' PLACE ' WS-OCC-PLACE
+                   ' : ' WS-PLACES(WS-OCC-NIVEAU,WS-OCC-PLACE)
+           END-IF.
+       8952-OCCUPATION-PLACE-FIN.
+           EXIT.
+
+       8990-FIN-STATISTIQUES-DEB.
+           DISPLAY '***************************************'.
+           DISPLAY ' FIN DU PROGRAMME ' WS-PROGRAM-ID.
+           DISPLAY '***************************************'.
+           MOVE WS-PROGRAM-ID        TO WS-LIEN-RECAPJR-IN-PROGRAMME.
+           MOVE 'PLACES LIBRES'      TO WS-LIEN-RECAPJR-IN-LIBELLE.
+           MOVE WS-OCC-LIBRES-TOTAL  TO WS-LIEN-RECAPJR-IN-VALEUR.
+           CALL WS-SOUS-PROG-RECAPJR USING WS-LIEN-RECAPJR.
+       8990-FIN-STATISTIQUES-FIN.
+           EXIT.
+
+       9990-FIN-ANORMALE-DEB.
+           DISPLAY '********************************************'.
+           DISPLAY 'FIN ANORMALE DU PROGRAMME '  WS-PROGRAM-ID   .
+           DISPLAY '********************************************'.
+           STOP RUN.
+       9990-FIN-ANORMALE-FIN.
+           EXIT.
+
+       9999-FIN-NORMALE-DEB.
+           DISPLAY '*********************************************'.
+           DISPLAY 'FIN NORMALE DU PROGRAMME '   WS-PROGRAM-ID    .
+           DISPLAY '*********************************************'.
+           STOP RUN.
+       9999-FIN-NORMALE-FIN.
+           EXIT.
