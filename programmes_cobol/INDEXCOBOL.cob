@@ -10,6 +10,18 @@
                       ORGANIZATION IS SEQUENTIAL.
                SELECT FRECAP          ASSIGN TO RECAPIT
                       ORGANIZATION IS SEQUENTIAL.
+               SELECT FTAUX           ASSIGN TO TAUXSUR
+                      ORGANIZATION IS SEQUENTIAL
+                      FILE STATUS IS WS-FS-TAUX.
+               SELECT FREJSURT        ASSIGN TO REJSURT
+                      ORGANIZATION IS SEQUENTIAL
+                      FILE STATUS IS WS-FS-REJSURT.
+      *        FICHIER DE TRI POUR LE CLASSEMENT DE FRECAP PAR
+      *        RECETTE DECROISSANTE, ET LE FICHIER CLASSE QUI EN
+      *        RESULTE (VOIR 40-CLASSER-PAR-RECETTE).
+               SELECT FCLASST         ASSIGN TO CLASST.
+               SELECT FCLASSE         ASSIGN TO CLASSEDEST
+                      ORGANIZATION IS SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -49,30 +61,67 @@
            02    FS-TOTAL-DAMES-FD        PIC 9(6).
            02    FS-TOTAL-ENFANTS-FD        PIC 9(6).
 
+       FD    FTAUX.
+       01    FS-ENREG-TAUX-FE.
+           02    FS-LIEU-TAUX-FE            PIC X(11).
+           02    FS-SURTAXE-TAUX-FE            PIC 99.
+
+       FD    FREJSURT.
+       01    FS-ENREG-REJSURT-FG.
+           02    FS-NOM-DEST-FG            PIC X(20).
+           02    FS-TOTAL-RECU-FG        PIC 9(8)V99.
+           02    FS-NB-RESERV-FG            PIC 9(5).
+
+       SD    FCLASST.
+       01    SD-ENREG-CLASST-FH.
+           02    FH-NOM-DEST-FH            PIC X(20).
+           02    FH-TOTAL-RECU-FH        PIC 9(8)V99.
+           02    FH-TOTAL-HOMMES-FH        PIC 9(6).
+           02    FH-TOTAL-DAMES-FH        PIC 9(6).
+           02    FH-TOTAL-ENFANTS-FH        PIC 9(6).
+
+       FD    FCLASSE.
+       01    FS-ENREG-CLASSE-FI.
+           02    FI-NOM-DEST-FI            PIC X(20).
+           02    FI-TOTAL-RECU-FI        PIC 9(8)V99.
+           02    FI-TOTAL-HOMMES-FI        PIC 9(6).
+           02    FI-TOTAL-DAMES-FI        PIC 9(6).
+           02    FI-TOTAL-ENFANTS-FI        PIC 9(6).
 
        WORKING-STORAGE SECTION.
        01    WS-FLAGS-WA.
            02    EST-CE-LA-FIN-DE-FICHIER        PIC 9 VALUE ZERO.
                88    FIN-DE-FICHIER            VALUE 1.
                88    PAS-FIN-DE-FICHIER        VALUE 0.
+           02    EST-CE-LA-FIN-DU-TAUX        PIC 9 VALUE ZERO.
+               88    FIN-DU-TAUX            VALUE 1.
+               88    PAS-FIN-DU-TAUX        VALUE 0.
 
+       01    WS-FS-TAUX                PIC XX.
+       01    WS-FS-REJSURT                PIC XX.
+
+      * TRADUCTION DU CODE ANOMALIE FICHIER, MEME CONVENTION
+      * D'APPEL QUE LES AUTRES PROGRAMMES DE CE LOT.
+       01    WS-PROGRAM-ID             PIC X(8) VALUE 'INDEXREC'.
+       01    WS-SOUS-PROG-ERRLOG        PIC X(8) VALUE 'ERRLOG'.
+       01    WS-LIEN-ERRLOG.
+           02    WS-LIEN-ERRLOG-IN.
+               03    WS-LIEN-ERRLOG-IN-PROGRAMME PIC X(8).
+               03    WS-LIEN-ERRLOG-IN-TYPE      PIC X.
+               03    WS-LIEN-ERRLOG-IN-CODE-FICH PIC XX.
+               03    WS-LIEN-ERRLOG-IN-CODE-SQL  PIC S9(8).
+           02    WS-LIEN-ERRLOG-OU.
+               03    WS-LIEN-ERRLOG-OU-MESSAGE   PIC X(40).
+
+      * TABLE DES SURTAXES PAR DESTINATION, CHARGEE AU DEMARRAGE
+      * DEPUIS FTAUX (VOIR 05-CHARGER-TABLE-TAUX) -- LES TAUX NE
+      * SONT PLUS CODES EN DUR ICI, CE QUI PERMET DE LES TENIR A
+      * JOUR SANS RECOMPILER LE PROGRAMME.
        01    WS-TABLE-DES-SURTAXES-WB.
-           02    FILLER        PIC X(39)
-                  VALUE "AFGHANISTAN50CAMBODGE   24CORSE      18".
-           02    FILLER        PIC X(39)
-                  VALUE "SALVADOR   85HAITI      21HONDURAS   23".
-           02    FILLER        PIC X(39)
-                  VALUE "ISRAEL     11IRAN       57IRAK       33".
-           02    FILLER        PIC X(39)
-                  VALUE "LAOS       13LIBAN      90LIBYE      20".
-           02    FILLER        PIC X(39)
-                  VALUE "NICARAGUA  47SARDAIGNE  25SICILE     20".
-           02    FILLER        PIC X(26)
-                  VALUE "ESPAGNE    05SURINAM    07".
-
-       01    FILLER REDEFINES WS-TABLE-DES-SURTAXES-WB.
+           02    WS-NB-LIEUX-WB    PIC 99 VALUE ZERO.
            02    WS-ENSEMBLE-DES-LIEUX-WB
-                   OCCURS 17 TIMES INDEXED BY   INDEX-DES-LIEUX.
+                   OCCURS 1 TO 50 TIMES DEPENDING ON WS-NB-LIEUX-WB
+                   INDEXED BY   INDEX-DES-LIEUX.
                03    WS-LIEU-WB    PIC X(11).
                03    WS-SURTAXE-WB    PIC 99.
 
@@ -80,11 +129,14 @@
        01    WS-VARIABLES-DIVERSES-WC.
            02    WS-SURTAXE-WC            PIC 9(4)V99.
            02    WS-DEST-WC                PIC X(20).
+           02    WS-NB-RESERV-WC            PIC 9(5).
 
 
        PROCEDURE DIVISION.
        MAIN SECTION.
        10-DEBUT.
+           PERFORM 05-CHARGER-TABLE-TAUX.
+
            SORT FTRAVAIL
                ON ASCENDING SD-NOM-DEST-FB
                INPUT PROCEDURE IS PREPARER-LE-FICHIER-A-TRIER
@@ -92,6 +144,7 @@
 
            OPEN INPUT FTRI.
            OPEN OUTPUT FRECAP.
+           OPEN OUTPUT FREJSURT.
 
            READ FTRI
                AT END SET FIN-DE-FICHIER TO TRUE.
@@ -99,11 +152,48 @@
                     UNTIL FIN-DE-FICHIER.
 
            CLOSE     FTRI
-                   FRECAP.
+                   FRECAP
+                   FREJSURT.
+
+           PERFORM 40-CLASSER-PAR-RECETTE.
+
            STOP RUN.
 
+       05-CHARGER-TABLE-TAUX.
+           MOVE ZERO TO WS-NB-LIEUX-WB.
+           OPEN INPUT FTAUX.
+           IF WS-FS-TAUX NOT = "00"
+               DISPLAY "PB OUVERTURE DU FICHIER TAUXSUR"
+               DISPLAY "CODE : " WS-FS-TAUX
+               MOVE WS-PROGRAM-ID       TO WS-LIEN-ERRLOG-IN-PROGRAMME
+               MOVE 'F'                 TO WS-LIEN-ERRLOG-IN-TYPE
+               MOVE WS-FS-TAUX          TO WS-LIEN-ERRLOG-IN-CODE-FICH
+               CALL WS-SOUS-PROG-ERRLOG USING WS-LIEN-ERRLOG
+               DISPLAY WS-LIEN-ERRLOG-OU-MESSAGE
+               STOP RUN
+           END-IF.
+           READ FTAUX
+               AT END SET FIN-DU-TAUX TO TRUE.
+           PERFORM UNTIL FIN-DU-TAUX
+               IF WS-NB-LIEUX-WB < 50
+                   ADD 1 TO WS-NB-LIEUX-WB
+                   MOVE FS-LIEU-TAUX-FE
+                     TO WS-LIEU-WB(WS-NB-LIEUX-WB)
+                   MOVE FS-SURTAXE-TAUX-FE
+                     TO WS-SURTAXE-WB(WS-NB-LIEUX-WB)
+               ELSE
+                   DISPLAY 'TABLE DES SURTAXES PLEINE (50), '
+                       'LIEU IGNORE : ' FS-LIEU-TAUX-FE
+               END-IF
+               READ FTAUX
+                   AT END SET FIN-DU-TAUX TO TRUE
+               END-READ
+           END-PERFORM.
+           CLOSE FTAUX.
+
        20-CREER-FRECAP.
            MOVE ZEROS TO FS-ENREG-RECAP.
+           MOVE ZERO TO WS-NB-RESERV-WC.
            MOVE FS-NOM-DEST-FC TO FS-NOM-DEST-FD.
            PERFORM 30-TRT-RESERVATION-DESTINATION
                UNTIL FS-NOM-DEST-FC NOT EQUAL TO FS-NOM-DEST-FD
@@ -114,6 +204,7 @@
                AT END DISPLAY FS-NOM-DEST-FD
                     " PAS DE SURTAXE POUR CETTE DESTINATION "
                     FS-NOM-DEST-FD
+                  PERFORM 25-REJET-SURTAXE
                WHEN WS-LIEU-WB(INDEX-DES-LIEUX) = FS-NOM-DEST-FD
                   COMPUTE WS-SURTAXE-WC ROUNDED
                       = (FS-TOTAL-RECU-FD / 100) *
@@ -123,15 +214,32 @@
 
            WRITE FS-ENREG-RECAP.
 
+       25-REJET-SURTAXE.
+           MOVE FS-NOM-DEST-FD     TO FS-NOM-DEST-FG.
+           MOVE FS-TOTAL-RECU-FD   TO FS-TOTAL-RECU-FG.
+           MOVE WS-NB-RESERV-WC    TO FS-NB-RESERV-FG.
+           WRITE FS-ENREG-REJSURT-FG.
 
        30-TRT-RESERVATION-DESTINATION.
            ADD FS-FRAIS-RESERV-FC  TO FS-TOTAL-RECU-FD.
            ADD FS-NB-HOMMES-FC     TO FS-TOTAL-HOMMES-FD.
            ADD FS-NB-DAMES-FC      TO FS-TOTAL-DAMES-FD.
-           ADD FS-NB-ENFANTS-FC    TO FS-TOTAL-ENFANTS-FD
+           ADD FS-NB-ENFANTS-FC    TO FS-TOTAL-ENFANTS-FD.
+           ADD 1                   TO WS-NB-RESERV-WC.
            READ FTRI
                AT END SET FIN-DE-FICHIER TO TRUE.
 
+      *    FRECAP EST PRODUIT CI-DESSUS DANS L'ORDRE ALPHABETIQUE DES
+      *    DESTINATIONS (HERITE DU TRI SUR SD-NOM-DEST-FB). ON EN TIRE
+      *    ICI UN SECOND CLASSEMENT, PAR RECETTE DECROISSANTE, POUR
+      *    QUE LA DIRECTION VOIE D'UN COUP D'OEIL LES DESTINATIONS LES
+      *    PLUS RENTABLES SANS AVOIR A RETRIER FRECAP ELLE-MEME.
+       40-CLASSER-PAR-RECETTE.
+           SORT FCLASST
+               ON DESCENDING FH-TOTAL-RECU-FH
+               USING FRECAP
+               GIVING FCLASSE.
+
 
 
        PREPARER-LE-FICHIER-A-TRIER SECTION.
