@@ -1,42 +1,52 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. PGETPT-SAMPLE
-       ENVIRONMENT DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       CONFIGURATION SECTION.
-      *-----------------------
-       INPUT-OUTPUT SECTION.
-      *-----------------------
-       DATA DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       FILE SECTION.
-      *-----------------------
-       WORKING-STORAGE SECTION.
-              MINI PIC 9(3).
-              MAXI PIC 9(3).
-       PROCEDURE DIVISION.
-
-
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       MAIN-PROCEDURE.
-      **
-      * The main procedure of the program
-      **
-           IF NOMBRE > MAXI
-               PERFORM 0200-GRAND-DEB
-               THRU 0200-GRAND-DEB
-           END IF.
-            DISPLAY "Hello world"
-            STOP RUN.
-      ** add other procedures here
-       END PROGRAM PGETPT-SAMPLE.
-           0200-PETIT-DEB.
-               MOVE NOMBRE TO MINI.
-           0200-GRAND-DEB.
-               MOVE NOMBRE TO MAXI.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Sous-programme reutilisable de controle de fourchette
+      *          (MINI/MAXI) pour les saisies operateur (montants,
+      *          effectifs, etc). Appele par CALL 'PGETPT' USING
+      *          LS-LIEN-PGETPT depuis le programme appelant.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. PGETPT.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       WORKING-STORAGE SECTION.
+      *-----------------------
+      ********************************************************
+      * ZONE DE LIEN AVEC LE PROGRAMME APPELANT
+      ********************************************************
+      * LA ZONE DE LIEN DOIT ETRE DE LA MEME LONGUEUR
+      * DANS LE PROGRAMME ET LE SOUS-PROGRAMME
+      ********************************************************
+       LINKAGE SECTION.
+      ********************************************************
+       01 LS-LIEN-PGETPT.
+          05 LS-LIEN-IN.
+             10 LS-LIEN-IN-VALEUR     PIC S9(7)V99 COMP-3.
+             10 LS-LIEN-IN-MINI       PIC S9(7)V99 COMP-3.
+             10 LS-LIEN-IN-MAXI       PIC S9(7)V99 COMP-3.
+          05 LS-LIEN-OU.
+             10 LS-LIEN-OU-CODE-RETOUR PIC X.
+                88 LS-OU-DANS-BORNES   VALUE 'D'.
+                88 LS-OU-AU-DESSOUS    VALUE 'B'.
+                88 LS-OU-AU-DESSUS     VALUE 'A'.
+      ********************************************************
+       PROCEDURE DIVISION USING LS-LIEN-PGETPT.
+      ********************************************************
+       0000-PGETPT-DEB.
+           EVALUATE TRUE
+              WHEN LS-LIEN-IN-VALEUR < LS-LIEN-IN-MINI
+                 MOVE 'B' TO LS-LIEN-OU-CODE-RETOUR
+              WHEN LS-LIEN-IN-VALEUR > LS-LIEN-IN-MAXI
+                 MOVE 'A' TO LS-LIEN-OU-CODE-RETOUR
+              WHEN OTHER
+                 MOVE 'D' TO LS-LIEN-OU-CODE-RETOUR
+           END-EVALUATE.
+           GOBACK.
+       0000-PGETPT-FIN. EXIT.
