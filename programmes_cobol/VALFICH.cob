@@ -0,0 +1,53 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Sous-programme reutilisable de controle du nombre
+      *          d'enregistrements lus dans un fichier d'entree, face
+      *          a un minimum attendu. Appele par CALL 'VALFICH' USING
+      *          LS-LIEN-VALFICH une fois que le programme appelant a
+      *          lui-meme compte les enregistrements de son fichier
+      *          (chaque programme connait son propre FD/SELECT, ce
+      *          sous-programme ne fait que la decision), avant que la
+      *          passe de traitement reelle ne demarre, de facon a
+      *          rejeter un extrait tronque plutot que de le traiter
+      *          comme s'il etait complet.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. VALFICH.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       WORKING-STORAGE SECTION.
+      *-----------------------
+      ********************************************************
+      * ZONE DE LIEN AVEC LE PROGRAMME APPELANT
+      ********************************************************
+      * LA ZONE DE LIEN DOIT ETRE DE LA MEME LONGUEUR
+      * DANS LE PROGRAMME ET LE SOUS-PROGRAMME
+      ********************************************************
+       LINKAGE SECTION.
+      ********************************************************
+       01 LS-LIEN-VALFICH.
+          05 LS-LIEN-IN.
+             10 LS-LIEN-IN-NBLUS      PIC 9(7).
+             10 LS-LIEN-IN-NBMINI     PIC 9(7).
+          05 LS-LIEN-OU.
+             10 LS-LIEN-OU-CODE-RETOUR PIC X.
+                88 LS-OU-FICHIER-VALIDE   VALUE 'V'.
+                88 LS-OU-FICHIER-INVALIDE VALUE 'I'.
+      ********************************************************
+       PROCEDURE DIVISION USING LS-LIEN-VALFICH.
+      ********************************************************
+       0000-VALFICH-DEB.
+           IF LS-LIEN-IN-NBLUS >= LS-LIEN-IN-NBMINI
+              MOVE 'V' TO LS-LIEN-OU-CODE-RETOUR
+           ELSE
+              MOVE 'I' TO LS-LIEN-OU-CODE-RETOUR
+           END-IF.
+           GOBACK.
+       0000-VALFICH-FIN. EXIT.
