@@ -0,0 +1,126 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECAPEDJ.
+
+      *********************************************************
+      *     RECAPITULATIF CONSOLIDE DE FIN DE JOURNEE.
+      *
+      *     RELIT LE FICHIER PARTAGE FRECAPJOUR ALIMENTE PAR
+      *     RECAPJR (UNE LIGNE PAR TOTAL DEPOSE PAR CHACUN DES
+      *     PROGRAMMES DU LOT -- PARKING, STAGIAIRES, STOCK,
+      *     COMMANDES), N'EN RETIENT QUE LES LIGNES DE LA
+      *     JOURNEE EN COURS, ET IMPRIME UN RECAPITULATIF
+      *     UNIQUE TOUS SOUS-SYSTEMES CONFONDUS.
+      *
+      *     A LANCER EN DERNIER, UNE FOIS TOUS LES PROGRAMMES DE
+      *     SAISIE/TRAITEMENT DU JOUR TERMINES.
+      *********************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FRECAPJOUR ASSIGN TO RECAPJOUR
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-FS-RECAPJOUR.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FRECAPJOUR.
+       01 FS-ENREG-RECAPJOUR.
+           05 FS-RECAP-DATE      PIC 9(8).
+           05 FILLER             PIC X.
+           05 FS-RECAP-HEURE     PIC 9(6).
+           05 FILLER             PIC X.
+           05 FS-RECAP-PROGRAMME PIC X(8).
+           05 FILLER             PIC X.
+           05 FS-RECAP-LIBELLE   PIC X(20).
+           05 FILLER             PIC X.
+           05 FS-RECAP-VALEUR    PIC -(6)9.
+
+       WORKING-STORAGE SECTION.
+       01 WS-PROGRAM-ID       PIC X(8) VALUE 'RECAPEDJ'.
+       01 WS-FS-RECAPJOUR     PIC XX.
+       01 WS-JOUR-DU-JOUR     PIC 9(8).
+       01 WS-FLAGS-WA.
+          02 EST-CE-LA-FIN-DE-FICHIER PIC 9 VALUE ZERO.
+             88 FIN-DE-FICHIER      VALUE 1.
+             88 PAS-FIN-DE-FICHIER  VALUE 0.
+       01 WS-NB-LIGNES-JOUR   PIC 9(5) VALUE 0.
+       01 WS-NB-LIGNES-AUTRES PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-RECAPEDJ-DEB.
+           PERFORM 8910-DEB-STATISTIQUES-DEB
+              THRU 8910-DEB-STATISTIQUES-FIN.
+           ACCEPT WS-JOUR-DU-JOUR FROM DATE YYYYMMDD.
+
+           OPEN INPUT FRECAPJOUR.
+           IF WS-FS-RECAPJOUR NOT = '00'
+              DISPLAY 'AUCUN TOTAL DEPOSE POUR L''INSTANT (RECAPJOUR '
+                      'INTROUVABLE)'
+           ELSE
+              READ FRECAPJOUR
+                 AT END SET FIN-DE-FICHIER TO TRUE
+              END-READ
+              PERFORM 1000-LIGNE-DEB THRU 1000-LIGNE-FIN
+                 UNTIL FIN-DE-FICHIER
+              CLOSE FRECAPJOUR
+           END-IF.
+
+           DISPLAY '---------------------------------------------'.
+           DISPLAY 'TOTAUX DU JOUR RETENUS   : ' WS-NB-LIGNES-JOUR.
+           DISPLAY 'TOTAUX D''AUTRES JOURS IGNORES : '
+                   WS-NB-LIGNES-AUTRES.
+
+           PERFORM 8990-FIN-STATISTIQUES-DEB
+              THRU 8990-FIN-STATISTIQUES-FIN.
+           PERFORM 9999-FIN-NORMALE-DEB
+              THRU 9999-FIN-NORMALE-FIN.
+       0000-RECAPEDJ-FIN.
+           EXIT.
+
+       1000-LIGNE-DEB.
+           IF FS-RECAP-DATE = WS-JOUR-DU-JOUR
+              ADD 1 TO WS-NB-LIGNES-JOUR
+              DISPLAY FS-RECAP-PROGRAMME ' : ' FS-RECAP-LIBELLE
+                      ' = ' FS-RECAP-VALEUR
+           ELSE
+              ADD 1 TO WS-NB-LIGNES-AUTRES
+           END-IF.
+           READ FRECAPJOUR
+              AT END SET FIN-DE-FICHIER TO TRUE
+           END-READ.
+       1000-LIGNE-FIN.
+           EXIT.
+
+       8910-DEB-STATISTIQUES-DEB.
+           DISPLAY '***********************************'.
+           DISPLAY 'DEBUT DU PROGRAMME '   WS-PROGRAM-ID.
+           DISPLAY '***********************************'.
+           DISPLAY 'RECAPITULATIF CONSOLIDE DE FIN DE JOURNEE'.
+           DISPLAY '***********************************'.
+       8910-DEB-STATISTIQUES-FIN.
+           EXIT.
+
+       8990-FIN-STATISTIQUES-DEB.
+           DISPLAY '***********************************'.
+           DISPLAY 'FIN DU PROGRAMME '   WS-PROGRAM-ID.
+           DISPLAY '***********************************'.
+       8990-FIN-STATISTIQUES-FIN.
+           EXIT.
+
+       9990-FIN-ANORMALE-DEB.
+           DISPLAY '***********************************'.
+           DISPLAY 'FIN ANORMALE DU PROGRAMME '   WS-PROGRAM-ID.
+           DISPLAY '***********************************'.
+           STOP RUN.
+       9990-FIN-ANORMALE-FIN.
+           EXIT.
+
+       9999-FIN-NORMALE-DEB.
+           DISPLAY '***********************************'.
+           DISPLAY 'FIN NORMALE DU PROGRAMME '   WS-PROGRAM-ID.
+           DISPLAY '***********************************'.
+           STOP RUN.
+       9999-FIN-NORMALE-FIN.
+           EXIT.
+
+       END PROGRAM RECAPEDJ.
