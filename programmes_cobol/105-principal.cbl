@@ -13,22 +13,25 @@
        01  WS-CHAINE1    PIC X(5)  VALUE ALL   "ABCD".
        01  WS-CHAINE2    PIC X(5)  VALUE ALL   "12334".
        01  WS-ZONE-APPEL.
-          05  WS-ENVOI          PIC X(5).
+          05  WS-LONGUEUR       PIC 9(3).
+          05  WS-ENVOI          PIC X(50).
           05  WS-CODE-RETOUR    PIC X(2).
           05  WS-REPONSE        PIC X(50).
-       01     WS-SOUS-PROGRAMME   PIC X(8)  VALUE "SP001".	
+       01     WS-SOUS-PROGRAMME   PIC X(8)  VALUE "SP001".
        PROCEDURE DIVISION.
        0000-APPEL-DEB.
            DISPLAY 'BONJOUR TOUT LE MONDE'.
            DISPLAY 'CE PROGRAMME NE LIT RIEN '.
            DISPLAY 'IL APPELLE UN SOUS-PROGRAMME'.
            MOVE SPACE TO WS-ZONE-APPEL.
+           MOVE 5 TO WS-LONGUEUR.
            MOVE WS-CHAINE1 TO WS-ENVOI .
            DISPLAY "AVANT APPEL : "  WS-ZONE-APPEL.
            CALL WS-SOUS-PROGRAMME USING WS-ZONE-APPEL.
            DISPLAY "APRES APPEL : "  WS-ZONE-APPEL
            DISPLAY " ".
            MOVE SPACE TO WS-ZONE-APPEL.
+           MOVE 5 TO WS-LONGUEUR.
            MOVE WS-CHAINE2  	TO WS-ENVOI .
            DISPLAY "AVANT APPEL : "  WS-ZONE-APPEL
            CALL WS-SOUS-PROGRAMME USING WS-ZONE-APPEL.
