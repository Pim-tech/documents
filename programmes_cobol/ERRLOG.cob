@@ -0,0 +1,197 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ERRLOG.
+
+      *********************************************************
+      *     SOUS-PROGRAMME COMMUN DE TRADUCTION D'ANOMALIE ET
+      *     DE JOURNALISATION CENTRALE.
+      *
+      *     RECOIT LE NOM DU PROGRAMME APPELANT, LE TYPE DE CODE
+      *     (FILE STATUS OU SQLCODE) ET LE CODE LUI-MEME, RENVOIE
+      *     UN MESSAGE EN CLAIR DANS LS-LIEN-OU-MESSAGE ET AJOUTE
+      *     UNE LIGNE HORODATEE AU FICHIER D'AUDIT CENTRAL
+      *     FAUDITLOG, COMMUN A TOUS LES PROGRAMMES DE CE LOT.
+      *
+      *     MEME CONVENTION D'APPEL (ZONE DE LIEN LS-LIEN) QUE
+      *     S1DAT1, DEJA UTILISEE PAR C1PAL1/C1PAL2.
+      *********************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FAUDITLOG ASSIGN TO AUDITLOG
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-FS-AUDITLOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FAUDITLOG.
+       01 FS-ENREG-AUDITLOG PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS-AUDITLOG      PIC XX.
+       01 WS-HORODATAGE.
+          05 WS-HORO-DATE     PIC 9(8).
+          05 WS-HORO-HEURE    PIC 9(6).
+
+      * TABLE DE TRADUCTION DES CODES FILE STATUS LES PLUS COURANTS.
+       01 WS-TABLE-FICHIER.
+        05 FILLER PIC X(40) VALUE '00LECTURE/ECRITURE SANS ANOMALIE'.
+        05 FILLER PIC X(40) VALUE '02CLE DOUBLON DETECTEE'.
+        05 FILLER PIC X(40) VALUE '10FIN DE FICHIER ATTEINTE'.
+        05 FILLER PIC X(40) VALUE '21CLE NON EN SEQUENCE'.
+        05 FILLER PIC X(40) VALUE '22ARTICLE EN DOUBLE'.
+        05 FILLER PIC X(40) VALUE '23ARTICLE INTROUVABLE'.
+        05 FILLER PIC X(40) VALUE '24CAPACITE DU FICHIER DEPASSEE'.
+        05 FILLER PIC X(40) VALUE '30ANOMALIE IRRECUPERABLE SUPPORT'.
+        05 FILLER PIC X(40) VALUE '34DEPASSEMENT ZONE FICHIER'.
+        05 FILLER PIC X(40) VALUE '35FICHIER INTROUVABLE A OUVERTURE'.
+        05 FILLER PIC X(40) VALUE '37OUVERTURE INCOMPATIBLE SUPPORT'.
+        05 FILLER PIC X(40) VALUE '39CONFLIT ATTRIBUTS FICHIER/PROGR'.
+        05 FILLER PIC X(40) VALUE '41FICHIER DEJA OUVERT'.
+        05 FILLER PIC X(40) VALUE '42FICHIER DEJA FERME'.
+        05 FILLER PIC X(40) VALUE '46LECTURE APRES FIN DE FICHIER'.
+        05 FILLER PIC X(40) VALUE '47LECTURE SUR FICHIER NON OUVERT'.
+        05 FILLER PIC X(40) VALUE '48ECRITURE SUR FICHIER NON OUVERT'.
+        05 FILLER PIC X(40) VALUE '49MAJ SUR FICHIER NON OUVERT'.
+       01 WS-TABLE-FICHIER-R REDEFINES WS-TABLE-FICHIER.
+          05 WS-FICHIER-ENTREE OCCURS 19 TIMES.
+             10 WS-FICHIER-CODE    PIC XX.
+             10 WS-FICHIER-MESSAGE PIC X(38).
+       01 WS-NB-CODES-FICHIER PIC 99 VALUE 19.
+
+      * TABLE DE TRADUCTION DES SQLCODE LES PLUS COURANTS.
+       01 WS-TABLE-SQL.
+        05 FILLER PIC X(09) VALUE '000000000'.
+        05 FILLER PIC X(40) VALUE 'SQL EXECUTE SANS ANOMALIE'.
+        05 FILLER PIC X(09) VALUE '000000100'.
+        05 FILLER PIC X(40) VALUE 'AUCUNE LIGNE TROUVEE / FIN CURSEUR'.
+        05 FILLER PIC X(09) VALUE '-00000803'.
+        05 FILLER PIC X(40) VALUE 'VIOLATION DE CLE UNIQUE'.
+        05 FILLER PIC X(09) VALUE '-00000805'.
+        05 FILLER PIC X(40) VALUE 'PACKAGE SQL INTROUVABLE'.
+        05 FILLER PIC X(09) VALUE '-00000811'.
+        05 FILLER PIC X(40) VALUE 'PLUSIEURS LIGNES POUR UN SELECT'.
+        05 FILLER PIC X(09) VALUE '-00000904'.
+        05 FILLER PIC X(40) VALUE 'RESSOURCE INDISPONIBLE'.
+        05 FILLER PIC X(09) VALUE '-00000911'.
+        05 FILLER PIC X(40) VALUE 'DEADLOCK/TIMEOUT - TXN ANNULEE'.
+       01 WS-TABLE-SQL-R REDEFINES WS-TABLE-SQL.
+          05 WS-SQL-ENTREE OCCURS 7 TIMES.
+             10 WS-SQL-CODE    PIC S9(9).
+             10 WS-SQL-MESSAGE PIC X(40).
+       01 WS-NB-CODES-SQL  PIC 99 VALUE 7.
+
+       01 WS-CODE-FICHIER-RECH PIC XX.
+       01 WS-CODE-SQL-RECH     PIC S9(8).
+       01 WS-IND-RECH          PIC 99.
+       01 WS-TROUVE            PIC X VALUE 'N'.
+          88 CODE-TROUVE VALUE 'O'.
+          88 CODE-NON-TROUVE VALUE 'N'.
+
+       LINKAGE SECTION.
+       01 LS-LIEN-ERRLOG.
+          05 LS-LIEN-IN.
+             10 LS-LIEN-IN-PROGRAMME  PIC X(8).
+             10 LS-LIEN-IN-TYPE       PIC X.
+                88 LS-TYPE-FICHIER    VALUE 'F'.
+                88 LS-TYPE-SQL        VALUE 'S'.
+             10 LS-LIEN-IN-CODE-FICH  PIC XX.
+             10 LS-LIEN-IN-CODE-SQL   PIC S9(8).
+          05 LS-LIEN-OU.
+             10 LS-LIEN-OU-MESSAGE    PIC X(40).
+
+       PROCEDURE DIVISION USING LS-LIEN-ERRLOG.
+      *********************************************************
+       0000-ERRLOG-DEB.
+           IF LS-TYPE-FICHIER
+              PERFORM 1000-TRADUIRE-FICHIER-DEB
+                 THRU 1000-TRADUIRE-FICHIER-FIN
+           ELSE
+              PERFORM 2000-TRADUIRE-SQL-DEB
+                 THRU 2000-TRADUIRE-SQL-FIN
+           END-IF.
+           PERFORM 9000-JOURNALISER-DEB
+              THRU 9000-JOURNALISER-FIN.
+           GOBACK.
+       0000-ERRLOG-FIN.
+           EXIT.
+
+       1000-TRADUIRE-FICHIER-DEB.
+           MOVE LS-LIEN-IN-CODE-FICH TO WS-CODE-FICHIER-RECH.
+           SET CODE-NON-TROUVE TO TRUE.
+           MOVE 1 TO WS-IND-RECH.
+           PERFORM 1010-CHERCHER-FICHIER-DEB
+              THRU 1010-CHERCHER-FICHIER-FIN
+              WS-NB-CODES-FICHIER TIMES.
+           IF CODE-NON-TROUVE
+              MOVE 'FILE STATUS NON CATALOGUE' TO LS-LIEN-OU-MESSAGE
+           END-IF.
+       1000-TRADUIRE-FICHIER-FIN.
+           EXIT.
+
+       1010-CHERCHER-FICHIER-DEB.
+           IF CODE-NON-TROUVE
+              AND WS-FICHIER-CODE (WS-IND-RECH) = WS-CODE-FICHIER-RECH
+              MOVE WS-FICHIER-MESSAGE (WS-IND-RECH)
+                TO LS-LIEN-OU-MESSAGE
+              SET CODE-TROUVE TO TRUE
+           END-IF.
+           ADD 1 TO WS-IND-RECH.
+       1010-CHERCHER-FICHIER-FIN.
+           EXIT.
+
+       2000-TRADUIRE-SQL-DEB.
+           MOVE LS-LIEN-IN-CODE-SQL TO WS-CODE-SQL-RECH.
+           SET CODE-NON-TROUVE TO TRUE.
+           MOVE 1 TO WS-IND-RECH.
+           PERFORM 2010-CHERCHER-SQL-DEB
+              THRU 2010-CHERCHER-SQL-FIN
+              WS-NB-CODES-SQL TIMES.
+           IF CODE-NON-TROUVE
+              MOVE 'SQLCODE NON CATALOGUE' TO LS-LIEN-OU-MESSAGE
+           END-IF.
+       2000-TRADUIRE-SQL-FIN.
+           EXIT.
+
+       2010-CHERCHER-SQL-DEB.
+           IF CODE-NON-TROUVE
+              AND WS-SQL-CODE (WS-IND-RECH) = WS-CODE-SQL-RECH
+              MOVE WS-SQL-MESSAGE (WS-IND-RECH) TO LS-LIEN-OU-MESSAGE
+              SET CODE-TROUVE TO TRUE
+           END-IF.
+           ADD 1 TO WS-IND-RECH.
+       2010-CHERCHER-SQL-FIN.
+           EXIT.
+
+      * Le fichier est ouvert en EXTEND pour accumuler l'historique ;
+      * s'il n'existe pas encore, on bascule en creation.
+       9000-JOURNALISER-DEB.
+           OPEN EXTEND FAUDITLOG.
+           IF WS-FS-AUDITLOG NOT = '00'
+              OPEN OUTPUT FAUDITLOG
+           END-IF.
+           ACCEPT WS-HORO-DATE  FROM DATE YYYYMMDD.
+           ACCEPT WS-HORO-HEURE FROM TIME.
+           MOVE SPACES TO FS-ENREG-AUDITLOG.
+           IF LS-TYPE-FICHIER
+              STRING WS-HORO-DATE ' ' WS-HORO-HEURE
+                     ' ' LS-LIEN-IN-PROGRAMME
+                     ' CODE=' LS-LIEN-IN-CODE-FICH
+                     ' ' LS-LIEN-OU-MESSAGE
+                     DELIMITED BY SIZE
+                     INTO FS-ENREG-AUDITLOG
+              END-STRING
+           ELSE
+              STRING WS-HORO-DATE ' ' WS-HORO-HEURE
+                     ' ' LS-LIEN-IN-PROGRAMME
+                     ' CODE=' LS-LIEN-IN-CODE-SQL
+                     ' ' LS-LIEN-OU-MESSAGE
+                     DELIMITED BY SIZE
+                     INTO FS-ENREG-AUDITLOG
+              END-STRING
+           END-IF.
+           WRITE FS-ENREG-AUDITLOG.
+           CLOSE FAUDITLOG.
+       9000-JOURNALISER-FIN.
+           EXIT.
+
+       END PROGRAM ERRLOG.
