@@ -15,11 +15,14 @@
        INPUT-OUTPUT SECTION.
       *-----------------------
        FILE-CONTROL.
-          SELECT FIC-ART 
-             ASSIGN TO "./files/articles.txt"
+      *   NOM DE FICHIER CONSTRUIT EN WORKING-STORAGE, A PARTIR DE
+      *   RUNDATE, POUR POUVOIR REJOUER UN JOUR METIER ANTERIEUR
+      *   SANS ECRASER LES FICHIERS DU JOUR (VOIR 0002-DATER-FICHIERS).
+          SELECT FIC-ART
+             ASSIGN TO DYNAMIC WS-FICHIER-ART
              FILE STATUS IS WS-STATUS-ART.
           SELECT FIC-MVT
-             ASSIGN TO "./files/mouvements.txt"
+             ASSIGN TO DYNAMIC WS-FICHIER-MVT
              FILE STATUS IS WS-STATUS-MVT.
           SELECT FIC-OUTPUT
              ASSIGN TO "/files/output.txt"
@@ -52,29 +55,151 @@
           05 WS-VALEURM PIC 9(3).
        
        01 WS-STATUS-OUTPUT PIC XX.
-        
+       01 WS-ENR-OUTPUT.
+           05 WS-OUT-TYPE   PIC X.
+           05 WS-OUT-CODE   PIC X(3).
+           05 WS-OUT-SENS   PIC X(1).
+           05 WS-OUT-VALEUR PIC 9(3).
+           05 FILLER        PIC X(5).
+
+                                                                        
+      * CONTROLE D'INTEGRITE DES FICHIERS D'ENTREE, VIA LE              
+      * SOUS-PROGRAMME COMMUN VALFICH, PARTAGE AVEC LES AUTRES          
+      * PROGRAMMES BATCH DE CE LOT.                                     
+       01 WS-SOUS-PROG-VALFICH PIC X(8) VALUE 'VALFICH'.                
+       01 WS-LIEN-VALFICH.                                              
+           05 WS-LIEN-VALFICH-NBLUS  PIC 9(7).                          
+           05 WS-LIEN-VALFICH-NBMINI PIC 9(7).                          
+           05 WS-LIEN-VALFICH-CR     PIC X.                             
+       01 WS-NB-ART       PIC 9(7) VALUE ZERO.                          
+       01 WS-NB-MVT       PIC 9(7) VALUE ZERO.                          
+       01 WS-MINI-ART     PIC 9(7) VALUE 1.                             
+       01 WS-MINI-MVT     PIC 9(7) VALUE 1.                             
+       01 WS-FICHIERS-VALIDES PIC X VALUE 'O'.
+
+      * DATE DE TRAITEMENT (JOUR METIER REJOUE) : QUAND RUNDATE EST
+      * FOURNIE, ON RELIT LES COPIES DATEES DES FICHIERS D'ENTREE
+      * PLUTOT QUE LES FICHIERS DU JOUR.
+       01 WS-RUN-DATE          PIC X(8) VALUE SPACES.
+       01 WS-FICHIER-ART       PIC X(40).
+       01 WS-FICHIER-MVT       PIC X(40).
+
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        MAIN-PROCEDURE.
       **
       * The main procedure of the program
-           OPEN INPUT FIC-ART.
+           PERFORM 0002-DATER-FICHIERS.
+           PERFORM VALIDER-FICHIERS.
+           IF WS-FICHIERS-VALIDES = 'O'                                 
+           OPEN OUTPUT FIC-OUTPUT                                       
+           OPEN INPUT FIC-ART                                           
                PERFORM UNTIL WS-STATUS-ART NOT = ZERO
                    READ FIC-ART INTO WS-ENR-ART
-                       DISPLAY  'code article:' WS-CODEA 
-                       ',sens:' WS-SENS ',valeur:' WS-VALEUR '|'
-
-               END-PERFORM.
-           CLOSE FIC-ART.
-         OPEN INPUT FIC-MVT.
-            PERFORM UNTIL WS-STATUS-MVT NOT = ZERO
-                READ FIC-MVT INTO WS-ENR-MVT
-                    DISPLAY 'code mouvement:' WS-CODEM
-                            ',sens:' WS-SENSM
-                            ',valeur:' WS-VALEURM '|'
-           END-PERFORM.
-        CLOSE FIC-MVT.
-                    
-           STOP RUN.
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           DISPLAY  'code article:' WS-CODEA
+                           ',sens:' WS-SENS ',valeur:' WS-VALEUR '|'
+                           MOVE 'A'        TO WS-OUT-TYPE
+                           MOVE WS-CODEA   TO WS-OUT-CODE
+                           MOVE WS-SENS    TO WS-OUT-SENS
+                           MOVE WS-VALEUR  TO WS-OUT-VALEUR
+                           WRITE FS-ENROUT FROM WS-ENR-OUTPUT
+                   END-READ
+               END-PERFORM
+           CLOSE FIC-ART                                                
+           OPEN INPUT FIC-MVT                                           
+              PERFORM UNTIL WS-STATUS-MVT NOT = ZERO
+                  READ FIC-MVT INTO WS-ENR-MVT
+                      AT END
+                          CONTINUE
+                      NOT AT END
+                          DISPLAY 'code mouvement:' WS-CODEM
+                                  ',sens:' WS-SENSM
+                                  ',valeur:' WS-VALEURM '|'
+                          MOVE 'M'         TO WS-OUT-TYPE
+                          MOVE WS-CODEM    TO WS-OUT-CODE
+                          MOVE WS-SENSM    TO WS-OUT-SENS
+                          MOVE WS-VALEURM  TO WS-OUT-VALEUR
+                          WRITE FS-ENROUT FROM WS-ENR-OUTPUT
+                  END-READ
+              END-PERFORM
+           CLOSE FIC-MVT                                                
+           CLOSE FIC-OUTPUT                                             
+           END-IF.                                                      
+                                                                        
+           STOP RUN.                                                    
+                                                                        
+      * RUNDATE PERMET DE REJOUER LE TRAITEMENT D'UN JOUR METIER
+      * ANTERIEUR : LES FICHIERS D'ENTREE SONT ALORS RECHERCHES SOUS
+      * LEUR COPIE DATEE (ARTICLES_YYYYMMDD.TXT/MOUVEMENTS_YYYYMMDD.
+      * TXT) PLUTOT QUE SOUS LE NOM DU JOUR, POUR NE PAS AVOIR A
+      * ECRASER LES FICHIERS DU JOUR POUR REJOUER UNE DATE PASSEE.
+       0002-DATER-FICHIERS.
+           ACCEPT WS-RUN-DATE FROM ENVIRONMENT "RUNDATE"
+              ON EXCEPTION
+                 MOVE SPACES TO WS-RUN-DATE
+           END-ACCEPT.
+           IF WS-RUN-DATE = SPACES
+              MOVE "./files/articles.txt"    TO WS-FICHIER-ART
+              MOVE "./files/mouvements.txt"  TO WS-FICHIER-MVT
+           ELSE
+              STRING "./files/articles_"    DELIMITED BY SIZE
+                     WS-RUN-DATE             DELIMITED BY SIZE
+                     ".txt"                  DELIMITED BY SIZE
+                     INTO WS-FICHIER-ART
+              STRING "./files/mouvements_"  DELIMITED BY SIZE
+                     WS-RUN-DATE             DELIMITED BY SIZE
+                     ".txt"                  DELIMITED BY SIZE
+                     INTO WS-FICHIER-MVT
+           END-IF.
 
+      * CHAQUE FICHIER D'ENTREE EST D'ABORD OUVERT ET COMPTE EN
+      * ENTIER, AVANT TOUTE ECRITURE, POUR DETECTER UN EXTRAIT
+      * TRONQUE ET LE REJETER AVANT LA PASSE REELLE, VIA LE
+      * SOUS-PROGRAMME COMMUN VALFICH.
+       VALIDER-FICHIERS.                                              
+           MOVE 'O' TO WS-FICHIERS-VALIDES.                             
+           MOVE ZERO TO WS-NB-ART.                                      
+           OPEN INPUT FIC-ART.                                          
+           PERFORM UNTIL WS-STATUS-ART NOT = ZERO                       
+               READ FIC-ART INTO WS-ENR-ART                             
+                   AT END                                               
+                      MOVE '10' TO WS-STATUS-ART                        
+                   NOT AT END                                           
+                      ADD 1 TO WS-NB-ART                                
+               END-READ                                                 
+           END-PERFORM.                                                 
+           CLOSE FIC-ART.                                               
+           MOVE WS-NB-ART    TO WS-LIEN-VALFICH-NBLUS.                  
+           MOVE WS-MINI-ART  TO WS-LIEN-VALFICH-NBMINI.                 
+           CALL WS-SOUS-PROG-VALFICH USING WS-LIEN-VALFICH.             
+           IF WS-LIEN-VALFICH-CR NOT = 'V'                              
+              MOVE 'N' TO WS-FICHIERS-VALIDES                           
+              DISPLAY 'FICHIER ARTICLES INCOMPLET, '                    
+                 WS-NB-ART ' ENREGISTREMENT(S) LU(S)'                   
+           END-IF.                                                      
+                                                                        
+           MOVE ZERO TO WS-NB-MVT.                                      
+           MOVE '00' TO WS-STATUS-MVT.                                  
+           OPEN INPUT FIC-MVT.                                          
+           PERFORM UNTIL WS-STATUS-MVT NOT = ZERO                       
+               READ FIC-MVT INTO WS-ENR-MVT                             
+                   AT END                                               
+                      MOVE '10' TO WS-STATUS-MVT                        
+                   NOT AT END                                           
+                      ADD 1 TO WS-NB-MVT                                
+               END-READ                                                 
+           END-PERFORM.                                                 
+           CLOSE FIC-MVT.                                               
+           MOVE WS-NB-MVT    TO WS-LIEN-VALFICH-NBLUS.                  
+           MOVE WS-MINI-MVT  TO WS-LIEN-VALFICH-NBMINI.                 
+           CALL WS-SOUS-PROG-VALFICH USING WS-LIEN-VALFICH.             
+           IF WS-LIEN-VALFICH-CR NOT = 'V'                              
+              MOVE 'N' TO WS-FICHIERS-VALIDES                           
+              DISPLAY 'FICHIER MOUVEMENTS INCOMPLET, '                  
+                 WS-NB-MVT ' ENREGISTREMENT(S) LU(S)'                   
+           END-IF.                                                      
+                                                                        
        END PROGRAM INOUTPUT.
