@@ -23,6 +23,18 @@
            SELECT  ENRICHIE
             ASSIGN TO FENRICHI
             FILE STATUS IS WS-STATUS-ENRICHIE.
+      *
+      *    COMMANDES REJETEES, SANS CLIENT CORRESPONDANT
+           SELECT  REJETS
+            ASSIGN TO FREJETS
+            FILE STATUS IS WS-STATUS-REJETS.
+      *
+      *    FICHIER DE REDEMARRAGE : UNE LIGNE PAR POINT DE CONTROLE,
+      *    CONTENANT LE DERNIER IDCLIENT ENTIEREMENT TRAITE.
+           SELECT  REDEMARRAGE
+            ASSIGN TO FREDEMAR
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-STATUS-REDEM.
       ***************
        DATA DIVISION.
       ***************
@@ -35,8 +47,25 @@
          01 FS-COMMANDE PIC X(110).
          FD ENRICHIE.
          01 FS-ENRICHIE PIC X(110).
+         FD REJETS.
+         01 FS-REJETS PIC X(110).
+         FD REDEMARRAGE.
+         01 FS-REDEMARRAGE PIC 9(5).
       *========================
        WORKING-STORAGE SECTION.
+      *
+      *    ZONES DE COMMUNICATION SQL, UTILISEES QUAND LA SORTIE
+      *    ENRICHIE EST DIRIGEE VERS DB2 (WS-MODE-SORTIE = 'D')
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+      *
+       01  WS-SQLCODE  PIC -9999.
+      *
+      *    'F' = SORTIE FICHIER PLAT ENRICHIE (PAR DEFAUT)
+      *    'D' = SORTIE TABLE DB2 ADCDE.ENRICHIE
+       01  WS-MODE-SORTIE PIC X VALUE 'F'.
+      *
          01 WS-CLIENT.
             05 CLIENT-IDCLIENT            PIC 9(5).
             05 CLIENT-NOM                 PIC X(30).
@@ -54,65 +83,317 @@
             05 ENR-IDCLIENT               PIC 9(5).
             05 ENR-NOMCLIENT              PIC X(30).
             05 FILLER                     PIC X(67).
+         01 WS-REJET.
+            05 REJ-IDCOMMANDE             PIC 9(5).
+            05 REJ-CODESTR                PIC X.
+            05 REJ-NUMLIGNE               PIC 99.
+            05 REJ-IDCLIENT               PIC 9(5).
+            05 REJ-MOTIF                  PIC X(20).
+            05 FILLER                     PIC X(77).
+      *
+      *    LIGNE DE TOTAUX DE CONTROLE ECRITE EN FIN DE FICHIER
+      *    ENRICHIE (MODE 'F' UNIQUEMENT), MEME LONGUEUR QUE
+      *    FS-ENRICHIE POUR RESTER LISIBLE PAR LES PROGRAMMES AVAL.
+         01 WS-TRAILER-ENRICHIE.
+            05 TRL-MARQUEUR               PIC X(3) VALUE 'FIN'.
+            05 TRL-NB-ENRICHIE            PIC 9(5).
+            05 TRL-NB-CLIENT              PIC 9(3).
+            05 TRL-NB-COMMANDE            PIC 9(3).
+            05 TRL-DATE-TRAITEMENT        PIC X(8).
+            05 FILLER                     PIC X(88).
       *
           01 WS-STATUS-CLIENT PIC XX.
           01 WS-STATUS-COMMANDE PIC XX.
           01 WS-STATUS-ENRICHIE PIC XX.
+          01 WS-STATUS-REJETS PIC XX.
 
       *
           01 WS-CTR-CLIENT PIC 9(3) VALUE ZERO.
           01 WS-CTR-COMMANDE PIC 9(3) VALUE ZERO.
           01 WS-CTR-ENRICHIE PIC 9(3) VALUE ZERO.
+      *
+      *    NOMBRE DE CLIENTS SANS AUCUNE COMMANDE RATTACHEE, ET
+      *    LIGNES RATTACHEES AU CLIENT EN COURS DE TRAITEMENT
+          01 WS-CTR-CLIENT-SANS-CMD PIC 9(3) VALUE ZERO.
+          01 WS-CLIENT-NB-LIGNES PIC 9(3) VALUE ZERO.
+          01 WS-MOY-LIGNES-CLIENT PIC ZZ9,99.
+      *
+      *    COMMANDES SANS CLIENT CORRESPONDANT (IDCLIENT-NOT-FOUND)
+          01 WS-CTR-REJETS PIC 9(3) VALUE ZERO.
+      *
+      *    REDEMARRAGE/CHECKPOINT : 'R' REPREND APRES LE DERNIER
+      *    CLIENT CHECKPOINTE, 'N' (PAR DEFAUT) TRAITE TOUT LE FLUX.
+          01 WS-STATUS-REDEM PIC XX.
+          01 WS-MODE-REDEMARRAGE PIC X VALUE 'N'.
+          01 WS-ENV-CHECKPOINT-N PIC X(3) VALUE '010'.
+          01 WS-CHECKPOINT-N PIC 9(3) VALUE 10.
+          01 WS-CTR-CHECKPOINT PIC 9(3) VALUE ZERO.
+          01 WS-DERNIER-CLIENT-OK PIC 9(5) VALUE ZERO.
+      *
+          01 WS-PROGRAM PIC X(8) VALUE 'BAPP1'.
+          01 WS-DERNIER-CODE-FS PIC XX.
+          01 WS-DERNIER-TYPE-ERR PIC X VALUE 'F'.
+      *    TRADUCTION DU CODE ANOMALIE ET JOURNALISATION CENTRALE,
+      *    MEME CONVENTION D'APPEL QUE S1DAT1 (ZONE DE LIEN LS-LIEN).
+          01 WS-SOUS-PROG-ERRLOG PIC X(8) VALUE 'ERRLOG'.
+          01 WS-LIEN-ERRLOG.
+             05 WS-LIEN-ERRLOG-IN.
+                10 WS-LIEN-ERRLOG-IN-PROGRAMME PIC X(8).
+                10 WS-LIEN-ERRLOG-IN-TYPE      PIC X.
+                10 WS-LIEN-ERRLOG-IN-CODE-FICH PIC XX.
+                10 WS-LIEN-ERRLOG-IN-CODE-SQL  PIC S9(8).
+             05 WS-LIEN-ERRLOG-OU.
+                10 WS-LIEN-ERRLOG-OU-MESSAGE   PIC X(40).
+      *    CONTROLE D'INTEGRITE DES FICHIERS D'ENTREE, VIA LE
+      *    SOUS-PROGRAMME COMMUN VALFICH, PARTAGE AVEC LES AUTRES
+      *    PROGRAMMES BATCH DE CE LOT.
+          01 WS-SOUS-PROG-VALFICH PIC X(8) VALUE 'VALFICH'.
+          01 WS-LIEN-VALFICH.
+             05 WS-LIEN-VALFICH-NBLUS  PIC 9(7).
+             05 WS-LIEN-VALFICH-NBMINI PIC 9(7).
+             05 WS-LIEN-VALFICH-CR     PIC X.
+          01 WS-NB-CLIENT          PIC 9(7) VALUE ZERO.
+          01 WS-NB-COMMANDE        PIC 9(7) VALUE ZERO.
+          01 WS-MINI-CLIENT        PIC 9(7) VALUE 1.
+          01 WS-MINI-COMMANDE      PIC 9(7) VALUE 1.
+          01 WS-FICHIERS-VALIDES   PIC X    VALUE 'O'.
+      *
+      *    DATE DE TRAITEMENT (JOUR METIER REJOUE), UTILISEE POUR
+      *    ESTAMPILLER LES SORTIES ; PAR DEFAUT LA DATE DU JOUR.
+          01 WS-RUN-DATE           PIC X(8) VALUE SPACES.
 
        PROCEDURE           DIVISION.
       *
        0000-PROGRAMME-DEB.
       *
-           PERFORM 6000-OPEN-CLIENT-DEB
-           THRU 6000-OPEN-CLIENT-FIN.
+           PERFORM 0005-LIRE-MODE-SORTIE-DEB
+              THRU 0005-LIRE-MODE-SORTIE-FIN.
       *
-           PERFORM 6100-OPEN-COMMANDE-DEB
-           THRU 6100-OPEN-COMMANDE-FIN.
-
+           PERFORM 0006-LIRE-PARAMS-REDEMARRAGE-DEB
+              THRU 0006-LIRE-PARAMS-REDEMARRAGE-FIN.
       *
-           PERFORM 6200-OPEN-ENRICHIE-DEB
-              THRU 6200-OPEN-ENRICHIE-FIN.
+           PERFORM 0007-LIRE-DATE-TRAITEMENT-DEB
+              THRU 0007-LIRE-DATE-TRAITEMENT-FIN.
       *
-           PERFORM 6020-READ-CLIENT-DEB
-              THRU 6020-READ-CLIENT-FIN.
+           PERFORM 0010-VALIDER-FICHIERS-DEB
+              THRU 0010-VALIDER-FICHIERS-FIN.
       *
-           PERFORM 6120-READ-COMMANDE-DEB
-              THRU 6120-READ-COMMANDE-FIN.
+           IF WS-FICHIERS-VALIDES = 'O'
       *
-           PERFORM  1000-CLIENT-DEB
-              THRU  1000-CLIENT-FIN
-              UNTIL WS-STATUS-CLIENT   NOT = ZERO
-              OR    WS-STATUS-COMMANDE NOT = ZERO.
+              PERFORM 6000-OPEN-CLIENT-DEB
+              THRU 6000-OPEN-CLIENT-FIN
+
+              PERFORM 6100-OPEN-COMMANDE-DEB
+              THRU 6100-OPEN-COMMANDE-FIN
+
       *
-           PERFORM  6010-CLOSE-CLIENT-DEB
-              THRU  6010-CLOSE-CLIENT-FIN.
+              PERFORM 6200-OPEN-ENRICHIE-DEB
+                 THRU 6200-OPEN-ENRICHIE-FIN
+
+              PERFORM 6300-OPEN-REJETS-DEB
+                 THRU 6300-OPEN-REJETS-FIN
+
+              PERFORM 6020-READ-CLIENT-DEB
+                 THRU 6020-READ-CLIENT-FIN
+
+              PERFORM 6120-READ-COMMANDE-DEB
+                 THRU 6120-READ-COMMANDE-FIN
+
+              IF WS-MODE-REDEMARRAGE = 'R'
+                 PERFORM 0007-REPOSITIONNER-DEB
+                    THRU 0007-REPOSITIONNER-FIN
+              END-IF
+
+              PERFORM 6430-OPEN-REDEM-ECRITURE-DEB
+                 THRU 6430-OPEN-REDEM-ECRITURE-FIN
+
+              PERFORM  1000-CLIENT-DEB
+                 THRU  1000-CLIENT-FIN
+                 UNTIL WS-STATUS-CLIENT   NOT = ZERO
+                 OR    WS-STATUS-COMMANDE NOT = ZERO
+
+      *    TOUTE COMMANDE ENCORE EN ATTENTE ALORS QUE LE FICHIER
+      *    CLIENT EST EPUISE N'A PLUS AUCUNE CHANCE DE TROUVER SON
+      *    CLIENT : ON LA REJETTE AU LIEU DE LA PERDRE EN SILENCE.
+              PERFORM  1100-COMMANDES-RESTANTES-DEB
+                 THRU  1100-COMMANDES-RESTANTES-FIN
+                 UNTIL WS-STATUS-COMMANDE NOT = ZERO
+
+      *    SYMETRIQUEMENT, TOUT CLIENT ENCORE EN ATTENTE ALORS QUE LE
+      *    FICHIER COMMANDE EST EPUISE N'A PLUS DE COMMANDE A VOIR
+      *    ARRIVER : IL DOIT ETRE COMPTE PARMI LES CLIENTS SANS
+      *    COMMANDE AU LIEU D'ETRE OUBLIE.
+              PERFORM  1150-CLIENTS-RESTANTS-DEB
+                 THRU  1150-CLIENTS-RESTANTS-FIN
+                 UNTIL WS-STATUS-CLIENT NOT = ZERO
+
+              PERFORM  6010-CLOSE-CLIENT-DEB
+                 THRU  6010-CLOSE-CLIENT-FIN
+
+              PERFORM  6110-CLOSE-COMMANDE-DEB
+                 THRU  6110-CLOSE-COMMANDE-FIN
+
+              PERFORM  6210-CLOSE-ENRICHI-DEB
+                 THRU  6210-CLOSE-ENRICHI-FIN
+
+              PERFORM  6310-CLOSE-REJETS-DEB
+                 THRU  6310-CLOSE-REJETS-FIN
+
+              PERFORM  6450-CLOSE-REDEM-ECRITURE-DEB
+                 THRU  6450-CLOSE-REDEM-ECRITURE-FIN
+
+              PERFORM  8999-STATISTIQUES-DEB
+                 THRU  8999-STATISTIQUES-FIN
+
+              PERFORM  9999-FIN-PROGRAMME-DEB
+                 THRU  9999-FIN-PROGRAMME-FIN
+           ELSE
+              DISPLAY 'FICHIER(S) D"ENTREE INCOMPLET(S), TRAITEMENT'
+              DISPLAY 'ANNULE AVANT OUVERTURE'
+              STOP RUN
+           END-IF.
+
+       0000-PROGRAMME-FIN.
+            EXIT.
       *
-           PERFORM  6110-CLOSE-COMMANDE-DEB
-              THRU  6110-CLOSE-COMMANDE-FIN.
+      *    LA VARIABLE D'ENVIRONNEMENT MODESORTIE PERMET DE BASCULER
+      *    L'ENRICHISSEMENT VERS DB2 SANS RECOMPILATION.
+       0005-LIRE-MODE-SORTIE-DEB.
+           MOVE 'F' TO WS-MODE-SORTIE.
+           ACCEPT WS-MODE-SORTIE FROM ENVIRONMENT "MODESORTIE"
+              ON EXCEPTION
+                 MOVE 'F' TO WS-MODE-SORTIE
+           END-ACCEPT.
+           IF WS-MODE-SORTIE NOT = 'D'
+              MOVE 'F' TO WS-MODE-SORTIE
+           END-IF.
+       0005-LIRE-MODE-SORTIE-FIN.
+            EXIT.
       *
-           PERFORM  6210-CLOSE-ENRICHI-DEB
-              THRU  6210-CLOSE-ENRICHI-FIN.
+      *    REDEMARRER='R' REPREND LE TRAITEMENT APRES LE DERNIER
+      *    CLIENT CHECKPOINTE. CHECKPOINTN FIXE LE NOMBRE DE CLIENTS
+      *    TRAITES ENTRE DEUX POINTS DE CONTROLE (10 PAR DEFAUT).
+       0006-LIRE-PARAMS-REDEMARRAGE-DEB.
+           MOVE 'N' TO WS-MODE-REDEMARRAGE.
+           ACCEPT WS-MODE-REDEMARRAGE FROM ENVIRONMENT "REDEMARRER"
+              ON EXCEPTION
+                 MOVE 'N' TO WS-MODE-REDEMARRAGE
+           END-ACCEPT.
+           IF WS-MODE-REDEMARRAGE NOT = 'R'
+              MOVE 'N' TO WS-MODE-REDEMARRAGE
+           END-IF.
+           ACCEPT WS-ENV-CHECKPOINT-N FROM ENVIRONMENT "CHECKPOINTN"
+              ON EXCEPTION
+                 MOVE '010' TO WS-ENV-CHECKPOINT-N
+           END-ACCEPT.
+           MOVE WS-ENV-CHECKPOINT-N TO WS-CHECKPOINT-N.
+           IF WS-CHECKPOINT-N = ZERO
+              MOVE 10 TO WS-CHECKPOINT-N
+           END-IF.
+       0006-LIRE-PARAMS-REDEMARRAGE-FIN.
+            EXIT.
       *
-           PERFORM  8999-STATISTIQUES-DEB
-              THRU  8999-STATISTIQUES-FIN.
+      *    RUNDATE PERMET DE REJOUER LE TRAITEMENT D'UN JOUR METIER
+      *    ANTERIEUR (LES FICHIERS DATES SONT SELECTIONNES EN AMONT,
+      *    PAR L'AFFECTATION EXTERNE DE FCLIENT/FCOMMAND) SANS ECRASER
+      *    LES FICHIERS DU JOUR ; A DEFAUT, LA DATE DU JOUR EST PRISE.
+       0007-LIRE-DATE-TRAITEMENT-DEB.
+           ACCEPT WS-RUN-DATE FROM ENVIRONMENT "RUNDATE"
+              ON EXCEPTION
+                 ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           END-ACCEPT.
+           IF WS-RUN-DATE = SPACES
+              ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           END-IF.
+       0007-LIRE-DATE-TRAITEMENT-FIN.
+            EXIT.
       *
-           PERFORM  9999-FIN-PROGRAMME-DEB
-              THRU  9999-FIN-PROGRAMME-FIN.
+      *    CHAQUE FICHIER D'ENTREE EST D'ABORD OUVERT ET COMPTE EN
+      *    ENTIER, AVANT TOUTE AUTRE OUVERTURE, POUR DETECTER UN
+      *    EXTRAIT TRONQUE ET LE REJETER AVANT LA PASSE REELLE.
+       0010-VALIDER-FICHIERS-DEB.
+           MOVE 'O' TO WS-FICHIERS-VALIDES.
+           MOVE ZERO TO WS-NB-CLIENT.
+           OPEN INPUT CLIENT.
+           PERFORM UNTIL WS-STATUS-CLIENT NOT = ZERO
+              READ CLIENT INTO WS-CLIENT
+                 AT END
+                    MOVE '10' TO WS-STATUS-CLIENT
+                 NOT AT END
+                    ADD 1 TO WS-NB-CLIENT
+              END-READ
+           END-PERFORM.
+           CLOSE CLIENT.
+           MOVE WS-NB-CLIENT     TO WS-LIEN-VALFICH-NBLUS.
+           MOVE WS-MINI-CLIENT   TO WS-LIEN-VALFICH-NBMINI.
+           CALL WS-SOUS-PROG-VALFICH USING WS-LIEN-VALFICH.
+           IF WS-LIEN-VALFICH-CR NOT = 'V'
+              MOVE 'N' TO WS-FICHIERS-VALIDES
+              DISPLAY 'FICHIER CLIENT INCOMPLET, '
+                 WS-NB-CLIENT ' ENREGISTREMENT(S) LU(S)'
+           END-IF.
 
-       0000-PROGRAMME-FIN.
+           MOVE ZERO TO WS-NB-COMMANDE.
+           MOVE '00' TO WS-STATUS-COMMANDE.
+           OPEN INPUT COMMANDE.
+           PERFORM UNTIL WS-STATUS-COMMANDE NOT = ZERO
+              READ COMMANDE INTO WS-COMMANDE
+                 AT END
+                    MOVE '10' TO WS-STATUS-COMMANDE
+                 NOT AT END
+                    ADD 1 TO WS-NB-COMMANDE
+              END-READ
+           END-PERFORM.
+           CLOSE COMMANDE.
+           MOVE WS-NB-COMMANDE   TO WS-LIEN-VALFICH-NBLUS.
+           MOVE WS-MINI-COMMANDE TO WS-LIEN-VALFICH-NBMINI.
+           CALL WS-SOUS-PROG-VALFICH USING WS-LIEN-VALFICH.
+           IF WS-LIEN-VALFICH-CR NOT = 'V'
+              MOVE 'N' TO WS-FICHIERS-VALIDES
+              DISPLAY 'FICHIER COMMANDE INCOMPLET, '
+                 WS-NB-COMMANDE ' ENREGISTREMENT(S) LU(S)'
+           END-IF.
+       0010-VALIDER-FICHIERS-FIN.
+            EXIT.
+      *
+      *    RELIT LE DERNIER POINT DE CONTROLE PUIS AVANCE LES DEUX
+      *    FLUX JUSQU'AU CLIENT SUIVANT CELUI DEJA TRAITE.
+       0007-REPOSITIONNER-DEB.
+           PERFORM 6400-OPEN-REDEM-LECTURE-DEB
+              THRU 6400-OPEN-REDEM-LECTURE-FIN.
+           PERFORM 6410-READ-REDEM-DEB
+              THRU 6410-READ-REDEM-FIN
+              UNTIL WS-STATUS-REDEM NOT = ZERO.
+           PERFORM 6420-CLOSE-REDEM-LECTURE-DEB
+              THRU 6420-CLOSE-REDEM-LECTURE-FIN.
+           PERFORM 6020-READ-CLIENT-DEB
+              THRU 6020-READ-CLIENT-FIN
+              UNTIL WS-STATUS-CLIENT NOT = ZERO
+              OR CLIENT-IDCLIENT > WS-DERNIER-CLIENT-OK.
+           PERFORM 6120-READ-COMMANDE-DEB
+              THRU 6120-READ-COMMANDE-FIN
+              UNTIL WS-STATUS-COMMANDE NOT = ZERO
+              OR COMMANDE-IDCLIENT > WS-DERNIER-CLIENT-OK.
+       0007-REPOSITIONNER-FIN.
             EXIT.
       *
        1000-CLIENT-DEB.
+            MOVE ZERO TO WS-CLIENT-NB-LIGNES.
+      *    ON NE S'ARRETE PLUS SUR UNE COMMANDE QUI A DEJA DEPASSE
+      *    LE CLIENT COURANT (IDCLIENT-NOT-FOUND) : ELLE EST REJETEE
+      *    PAR 2000-COMMANDE-DEB PUIS ON CONTINUE A LA CONSOMMER.
             PERFORM 2000-COMMANDE-DEB
                THRU 2000-COMMANDE-FIN
                UNTIL WS-STATUS-COMMANDE  NOT = ZERO
-               OR CLIENT-IDCLIENT NOT = COMMANDE-IDCLIENT.
+               OR COMMANDE-IDCLIENT > CLIENT-IDCLIENT.
 
+            IF WS-CLIENT-NB-LIGNES = ZERO
+               ADD 1 TO WS-CTR-CLIENT-SANS-CMD
+               DISPLAY 'CLIENT SANS COMMANDE : ' CLIENT-IDCLIENT
+            END-IF.
+      *
+           PERFORM 1050-ECRIRE-CHECKPOINT-DEB
+              THRU 1050-ECRIRE-CHECKPOINT-FIN.
       *
            PERFORM 6020-READ-CLIENT-DEB
            THRU 6020-READ-CLIENT-FIN.
@@ -120,12 +401,30 @@
        1000-CLIENT-FIN.
             EXIT.
       *
-       2000-COMMANDE-DEB.
-           MOVE  WS-COMMANDE TO  WS-ENRICHIE.
-           MOVE  CLIENT-NOM  TO  ENR-NOMCLIENT.
+      *    UN CLIENT SUR WS-CHECKPOINT-N EST CONSIGNE DANS LE FICHIER
+      *    DE REDEMARRAGE POUR PERMETTRE UNE REPRISE ULTERIEURE.
+       1050-ECRIRE-CHECKPOINT-DEB.
+           ADD 1 TO WS-CTR-CHECKPOINT.
+           IF WS-CTR-CHECKPOINT >= WS-CHECKPOINT-N
+              MOVE CLIENT-IDCLIENT TO FS-REDEMARRAGE
+              PERFORM 6440-WRIT-REDEM-DEB
+                 THRU 6440-WRIT-REDEM-FIN
+              MOVE ZERO TO WS-CTR-CHECKPOINT
+           END-IF.
+       1050-ECRIRE-CHECKPOINT-FIN.
+            EXIT.
       *
-           PERFORM 6220-WRIT-ENRICHIE-DEB
-           THRU 6220-WRIT-ENRICHIE-FIN.
+       2000-COMMANDE-DEB.
+           IF COMMANDE-IDCLIENT = CLIENT-IDCLIENT
+              MOVE  WS-COMMANDE TO  WS-ENRICHIE
+              MOVE  CLIENT-NOM  TO  ENR-NOMCLIENT
+              ADD 1 TO WS-CLIENT-NB-LIGNES
+              PERFORM 6220-WRIT-ENRICHIE-DEB
+                 THRU 6220-WRIT-ENRICHIE-FIN
+           ELSE
+              PERFORM 2010-REJETER-COMMANDE-DEB
+                 THRU 2010-REJETER-COMMANDE-FIN
+           END-IF.
       *
            PERFORM 6120-READ-COMMANDE-DEB
            THRU 6120-READ-COMMANDE-FIN.
@@ -133,6 +432,39 @@
       *
        2000-COMMANDE-FIN.
             EXIT.
+      *
+      *    COMMANDE-IDCLIENT EST INFERIEUR AU CLIENT COURANT : CE
+      *    CLIENT N'EXISTE PAS DANS LE FICHIER CLIENT (MANQUANT OU
+      *    EXTRACTION DESYNCHRONISEE). ON LA CONSIGNE DANS REJETS.
+       2010-REJETER-COMMANDE-DEB.
+           MOVE WS-COMMANDE         TO WS-REJET.
+           MOVE 'IDCLIENT-NOT-FOUND' TO REJ-MOTIF.
+           PERFORM 6320-WRIT-REJETS-DEB
+              THRU 6320-WRIT-REJETS-FIN.
+       2010-REJETER-COMMANDE-FIN.
+            EXIT.
+      *
+      *    DRAIN DES COMMANDES RESTEES EN ATTENTE APRES EPUISEMENT
+      *    DU FICHIER CLIENT : ELLES AUSSI SONT DES ORPHELINES.
+       1100-COMMANDES-RESTANTES-DEB.
+           PERFORM 2010-REJETER-COMMANDE-DEB
+              THRU 2010-REJETER-COMMANDE-FIN.
+           PERFORM 6120-READ-COMMANDE-DEB
+              THRU 6120-READ-COMMANDE-FIN.
+       1100-COMMANDES-RESTANTES-FIN.
+            EXIT.
+      *
+      *    DRAIN DES CLIENTS RESTES EN ATTENTE APRES EPUISEMENT DU
+      *    FICHIER COMMANDE : SANS COMMANDE A CONSOMMER, CHACUN EST
+      *    UN CLIENT SANS COMMANDE ET DOIT ETRE COMPTABILISE COMME
+      *    TEL AU LIEU D'ETRE IGNORE.
+       1150-CLIENTS-RESTANTS-DEB.
+           ADD 1 TO WS-CTR-CLIENT-SANS-CMD.
+           DISPLAY 'CLIENT SANS COMMANDE : ' CLIENT-IDCLIENT.
+           PERFORM 6020-READ-CLIENT-DEB
+              THRU 6020-READ-CLIENT-FIN.
+       1150-CLIENTS-RESTANTS-FIN.
+            EXIT.
       *===============================================================*
       *
 
@@ -140,6 +472,8 @@
            OPEN INPUT CLIENT.
                IF WS-STATUS-CLIENT NOT = ZERO
                   DISPLAY 'ERREUR OPEN CLIENT ' WS-STATUS-CLIENT
+                  MOVE WS-STATUS-CLIENT TO WS-DERNIER-CODE-FS
+                  MOVE 'F' TO WS-DERNIER-TYPE-ERR
                   PERFORM 9999-ERREUR-PROGRAMME-DEB
                      THRU 9999-ERREUR-PROGRAMME-FIN
                END-IF.
@@ -155,6 +489,10 @@
               WHEN OTHER
                  DISPLAY 'ERROR READ CLIENT '
                           WS-STATUS-CLIENT
+                 MOVE WS-STATUS-CLIENT TO WS-DERNIER-CODE-FS
+                 MOVE 'F' TO WS-DERNIER-TYPE-ERR
+                 PERFORM 9999-ERREUR-PROGRAMME-DEB
+                    THRU 9999-ERREUR-PROGRAMME-FIN
              END-EVALUATE.
        6020-READ-CLIENT-FIN.
             EXIT.
@@ -163,6 +501,8 @@
            OPEN INPUT COMMANDE.
            IF WS-STATUS-COMMANDE NOT = ZERO
                DISPLAY 'ERREUR OPEN COMMANDE ' WS-STATUS-COMMANDE
+               MOVE WS-STATUS-COMMANDE TO WS-DERNIER-CODE-FS
+               MOVE 'F' TO WS-DERNIER-TYPE-ERR
                PERFORM 9999-ERREUR-PROGRAMME-DEB
                   THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -177,6 +517,8 @@
                     CONTINUE
                  WHEN OTHER
                     DISPLAY 'ERREUR READ COMMANDE' WS-STATUS-COMMANDE
+                    MOVE WS-STATUS-COMMANDE TO WS-DERNIER-CODE-FS
+                    MOVE 'F' TO WS-DERNIER-TYPE-ERR
                     PERFORM 9999-ERREUR-PROGRAMME-DEB
                        THRU 9999-ERREUR-PROGRAMME-FIN
               END-EVALUATE.
@@ -184,29 +526,67 @@
             EXIT.
       *
        6200-OPEN-ENRICHIE-DEB.
-           OPEN OUTPUT ENRICHIE.
-           IF WS-STATUS-ENRICHIE NOT = ZERO
-               DISPLAY 'ERREUR OPEN ENRICHIE '
-                       WS-STATUS-ENRICHIE
-               PERFORM 9999-ERREUR-PROGRAMME-DEB
-                   THRU 9999-ERREUR-PROGRAMME-FIN
+           IF WS-MODE-SORTIE = 'F'
+              IF WS-MODE-REDEMARRAGE = 'R'
+                 OPEN EXTEND ENRICHIE
+              ELSE
+                 OPEN OUTPUT ENRICHIE
+              END-IF
+              IF WS-STATUS-ENRICHIE NOT = ZERO
+                 DISPLAY 'ERREUR OPEN ENRICHIE '
+                         WS-STATUS-ENRICHIE
+                 MOVE WS-STATUS-ENRICHIE TO WS-DERNIER-CODE-FS
+                 MOVE 'F' TO WS-DERNIER-TYPE-ERR
+                 PERFORM 9999-ERREUR-PROGRAMME-DEB
+                     THRU 9999-ERREUR-PROGRAMME-FIN
+              END-IF
            END-IF.
+       6200-OPEN-ENRICHIE-FIN.
+            EXIT.
+      *
        6220-WRIT-ENRICHIE-DEB.
-           WRITE FS-ENRICHIE FROM WS-ENRICHIE.
-           IF WS-STATUS-ENRICHIE = ZERO
+           EVALUATE WS-MODE-SORTIE
+              WHEN 'D'
+                 PERFORM 6225-INSERT-ENRICHIE-DEB
+                    THRU 6225-INSERT-ENRICHIE-FIN
+              WHEN OTHER
+                 WRITE FS-ENRICHIE FROM WS-ENRICHIE
+                 IF WS-STATUS-ENRICHIE = ZERO
+                      ADD 1 TO WS-CTR-ENRICHIE
+                 ELSE
+                     DISPLAY 'ERREUR WRITE ENRICHIE '
+                            WS-STATUS-ENRICHIE
+                     MOVE WS-STATUS-ENRICHIE TO WS-DERNIER-CODE-FS
+                     MOVE 'F' TO WS-DERNIER-TYPE-ERR
+                     PERFORM 9999-ERREUR-PROGRAMME-DEB
+                         THRU 9999-ERREUR-PROGRAMME-FIN
+                 END-IF
+           END-EVALUATE.
+      *
+       6220-WRIT-ENRICHIE-FIN.
+           EXIT.
+      *
+      *    VERSION DB2 DE L'ECRITURE ENRICHIE, MEME ROLE QUE LE
+      *    WRITE FS-ENRICHIE CI-DESSUS MAIS VERS ADCDE.ENRICHIE.
+       6225-INSERT-ENRICHIE-DEB.
+           EXEC SQL
+               INSERT INTO ADCDE.ENRICHIE
+                   (IDCOMMANDE, CODESTR, NUMLIGNE, IDCLIENT, NOMCLIENT)
+               VALUES
+                   (:ENR-IDCOMMANDE, :ENR-CODESTR, :ENR-NUMLIGNE,
+                    :ENR-IDCLIENT, :ENR-NOMCLIENT)
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQLCODE.
+           IF WS-SQLCODE = 0
                 ADD 1 TO WS-CTR-ENRICHIE
            ELSE
-               DISPLAY 'ERREUR WRITE ENRICHIE '
-                      WS-STATUS-ENRICHIE
+               DISPLAY 'ERREUR INSERT ENRICHIE DB2 ' WS-SQLCODE
+               MOVE 'S' TO WS-DERNIER-TYPE-ERR
                PERFORM 9999-ERREUR-PROGRAMME-DEB
                    THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
-      *
-       6220-WRIT-ENRICHIE-FIN.
+       6225-INSERT-ENRICHIE-FIN.
            EXIT.
-      *
-       6200-OPEN-ENRICHIE-FIN.
-            EXIT.
       *
        6010-CLOSE-CLIENT-DEB.
             CLOSE CLIENT.
@@ -226,19 +606,166 @@
            EXIT.
       *
        6210-CLOSE-ENRICHI-DEB.
-            CLOSE ENRICHIE.
-            IF WS-STATUS-ENRICHIE NOT = ZERO
-                DISPLAY "PROBLEME CLOSE ENRICHIE " WS-STATUS-ENRICHIE
-            END-IF.
+           IF WS-MODE-SORTIE = 'F'
+              PERFORM 6230-WRIT-TRAILER-DEB
+                 THRU 6230-WRIT-TRAILER-FIN
+              CLOSE ENRICHIE
+              IF WS-STATUS-ENRICHIE NOT = ZERO
+                  DISPLAY "PROBLEME CLOSE ENRICHIE " WS-STATUS-ENRICHIE
+              END-IF
+           ELSE
+              EXEC SQL
+                  COMMIT
+              END-EXEC
+           END-IF.
        6210-CLOSE-ENRICHI-FIN.
            EXIT.
+      *
+      *    TOTAUX DE CONTROLE : PAS DE SENS POUR LA SORTIE DB2, LE
+      *    DECOMPTE DES LIGNES SE FAIT PAR UNE REQUETE SUR LA TABLE.
+       6230-WRIT-TRAILER-DEB.
+           MOVE 'FIN'          TO TRL-MARQUEUR.
+           MOVE WS-CTR-ENRICHIE TO TRL-NB-ENRICHIE.
+           MOVE WS-CTR-CLIENT   TO TRL-NB-CLIENT.
+           MOVE WS-CTR-COMMANDE TO TRL-NB-COMMANDE.
+           MOVE WS-RUN-DATE     TO TRL-DATE-TRAITEMENT.
+           WRITE FS-ENRICHIE FROM WS-TRAILER-ENRICHIE.
+           IF WS-STATUS-ENRICHIE NOT = ZERO
+               DISPLAY 'ERREUR WRITE TRAILER ENRICHIE '
+                      WS-STATUS-ENRICHIE
+               MOVE WS-STATUS-ENRICHIE TO WS-DERNIER-CODE-FS
+               MOVE 'F' TO WS-DERNIER-TYPE-ERR
+               PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6230-WRIT-TRAILER-FIN.
+           EXIT.
+      *
+       6300-OPEN-REJETS-DEB.
+           OPEN OUTPUT REJETS.
+           IF WS-STATUS-REJETS NOT = ZERO
+               DISPLAY 'ERREUR OPEN REJETS '
+                       WS-STATUS-REJETS
+               MOVE WS-STATUS-REJETS TO WS-DERNIER-CODE-FS
+               MOVE 'F' TO WS-DERNIER-TYPE-ERR
+               PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6300-OPEN-REJETS-FIN.
+            EXIT.
+      *
+       6310-CLOSE-REJETS-DEB.
+            CLOSE REJETS.
+            IF WS-STATUS-REJETS NOT = ZERO
+                DISPLAY "PROBLEME CLOSE REJETS " WS-STATUS-REJETS
+            END-IF.
+       6310-CLOSE-REJETS-FIN.
+           EXIT.
+      *
+       6320-WRIT-REJETS-DEB.
+           WRITE FS-REJETS FROM WS-REJET.
+           IF WS-STATUS-REJETS = ZERO
+                ADD 1 TO WS-CTR-REJETS
+           ELSE
+               DISPLAY 'ERREUR WRITE REJETS '
+                      WS-STATUS-REJETS
+               MOVE WS-STATUS-REJETS TO WS-DERNIER-CODE-FS
+               MOVE 'F' TO WS-DERNIER-TYPE-ERR
+               PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6320-WRIT-REJETS-FIN.
+           EXIT.
+      *
+       6400-OPEN-REDEM-LECTURE-DEB.
+           OPEN INPUT REDEMARRAGE.
+           IF WS-STATUS-REDEM NOT = ZERO
+               DISPLAY 'ERREUR OPEN REDEMARRAGE '
+                       WS-STATUS-REDEM
+               MOVE WS-STATUS-REDEM TO WS-DERNIER-CODE-FS
+               MOVE 'F' TO WS-DERNIER-TYPE-ERR
+               PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6400-OPEN-REDEM-LECTURE-FIN.
+            EXIT.
+      *
+      *    LA DERNIERE LIGNE LUE EST LE POINT DE CONTROLE LE PLUS
+      *    RECENT, LE FICHIER ETANT ALIMENTE EN AJOUT CHRONOLOGIQUE.
+       6410-READ-REDEM-DEB.
+           READ REDEMARRAGE
+              AT END
+                 MOVE '10' TO WS-STATUS-REDEM
+              NOT AT END
+                 MOVE FS-REDEMARRAGE TO WS-DERNIER-CLIENT-OK
+           END-READ.
+       6410-READ-REDEM-FIN.
+           EXIT.
+      *
+       6420-CLOSE-REDEM-LECTURE-DEB.
+            CLOSE REDEMARRAGE.
+            IF WS-STATUS-REDEM NOT = ZERO
+                DISPLAY "PROBLEME CLOSE REDEMARRAGE " WS-STATUS-REDEM
+            END-IF.
+       6420-CLOSE-REDEM-LECTURE-FIN.
+            EXIT.
+      *
+       6430-OPEN-REDEM-ECRITURE-DEB.
+           IF WS-MODE-REDEMARRAGE = 'R'
+              OPEN EXTEND REDEMARRAGE
+           ELSE
+              OPEN OUTPUT REDEMARRAGE
+           END-IF.
+           IF WS-STATUS-REDEM NOT = ZERO
+               DISPLAY 'ERREUR OPEN REDEMARRAGE '
+                       WS-STATUS-REDEM
+               MOVE WS-STATUS-REDEM TO WS-DERNIER-CODE-FS
+               MOVE 'F' TO WS-DERNIER-TYPE-ERR
+               PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6430-OPEN-REDEM-ECRITURE-FIN.
+            EXIT.
+      *
+       6440-WRIT-REDEM-DEB.
+           WRITE FS-REDEMARRAGE.
+           IF WS-STATUS-REDEM NOT = ZERO
+               DISPLAY 'ERREUR WRITE REDEMARRAGE '
+                      WS-STATUS-REDEM
+               MOVE WS-STATUS-REDEM TO WS-DERNIER-CODE-FS
+               MOVE 'F' TO WS-DERNIER-TYPE-ERR
+               PERFORM 9999-ERREUR-PROGRAMME-DEB
+                   THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6440-WRIT-REDEM-FIN.
+           EXIT.
+      *
+       6450-CLOSE-REDEM-ECRITURE-DEB.
+            CLOSE REDEMARRAGE.
+            IF WS-STATUS-REDEM NOT = ZERO
+                DISPLAY "PROBLEME CLOSE REDEMARRAGE " WS-STATUS-REDEM
+            END-IF.
+       6450-CLOSE-REDEM-ECRITURE-FIN.
+            EXIT.
       *
        8999-STATISTIQUES-DEB.
+      *
+           MOVE ZERO TO WS-MOY-LIGNES-CLIENT.
+           IF WS-CTR-CLIENT NOT = ZERO
+              COMPUTE WS-MOY-LIGNES-CLIENT
+                 ROUNDED = WS-CTR-ENRICHIE / WS-CTR-CLIENT
+           END-IF.
       *
             DISPLAY '************************************************'
             DISPLAY '*     STATISTIQUES DU PROGRAMME BAPP1          *'
             DISPLAY '*     ==================================       *'
-            DISPLAY '*     TODO                                     *'
+            DISPLAY '*  JOUR DE TRAITEMENT   : ' WS-RUN-DATE
+            DISPLAY '*  CLIENTS LUS          : ' WS-CTR-CLIENT
+            DISPLAY '*  COMMANDES LUES       : ' WS-CTR-COMMANDE
+            DISPLAY '*  LIGNES ENRICHIES     : ' WS-CTR-ENRICHIE
+            DISPLAY '*  LIGNES / CLIENT      : ' WS-MOY-LIGNES-CLIENT
+            DISPLAY '*  CLIENTS SANS COMMANDE: ' WS-CTR-CLIENT-SANS-CMD
+            DISPLAY '*  COMMANDES REJETEES   : ' WS-CTR-REJETS
             DISPLAY '************************************************'.
       *
        8999-STATISTIQUES-FIN.
@@ -255,10 +782,16 @@
       *
        9999-ERREUR-PROGRAMME-DEB.
       *
+            MOVE WS-PROGRAM          TO WS-LIEN-ERRLOG-IN-PROGRAMME.
+            MOVE WS-DERNIER-TYPE-ERR TO WS-LIEN-ERRLOG-IN-TYPE.
+            MOVE WS-DERNIER-CODE-FS  TO WS-LIEN-ERRLOG-IN-CODE-FICH.
+            MOVE WS-SQLCODE          TO WS-LIEN-ERRLOG-IN-CODE-SQL.
+            CALL WS-SOUS-PROG-ERRLOG USING WS-LIEN-ERRLOG.
             DISPLAY '*==============================================*'
             DISPLAY '*        UNE ANOMALIE A ETE DETECTEE           *'
             DISPLAY '*     FIN ANORMALE DU PROGRAMME XXXXXXXX       *'
             DISPLAY '*==============================================*'.
+            DISPLAY WS-LIEN-ERRLOG-OU-MESSAGE.
       *
        9999-ERREUR-PROGRAMME-FIN.
             STOP RUN.
