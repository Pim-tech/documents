@@ -15,15 +15,21 @@
        INPUT-OUTPUT SECTION.
       *-----------------------
        FILE-CONTROL.
-          SELECT FIC-ART 
-             ASSIGN TO "./files/articles.txt"
+      *   NOM DE FICHIER CONSTRUIT EN WORKING-STORAGE, A PARTIR DE
+      *   RUNDATE, POUR POUVOIR REJOUER UN JOUR METIER ANTERIEUR
+      *   SANS ECRASER LES FICHIERS DU JOUR (VOIR 0005-DATER-FICHIERS).
+          SELECT FIC-ART
+             ASSIGN TO DYNAMIC WS-FICHIER-ART
              FILE STATUS IS WS-STATUS-ART.
           SELECT FIC-MVT
-             ASSIGN TO "./files/mouvements.txt"
+             ASSIGN TO DYNAMIC WS-FICHIER-MVT
              FILE STATUS IS WS-STATUS-MVT.
           SELECT FIC-OUTPUT
-             ASSIGN TO "/files/output.txt"
+             ASSIGN TO "./files/output.txt"
              FILE STATUS IS WS-STATUS-OUTPUT.
+          SELECT FIC-REJETS
+             ASSIGN TO "./files/mouvements_rejetes.txt"
+             FILE STATUS IS WS-STATUS-REJETS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -33,6 +39,8 @@
            01 FS-ENRMVT PIC X(10).
        FD FIC-OUTPUT RECORDING MODE IS F.
            01 FS-ENROUT PIC X(10).
+       FD FIC-REJETS RECORDING MODE IS F.
+           01 FS-ENRREJ PIC X(15).
       *****************************************************
       *   STATUTS                                         *
       *****************************************************
@@ -58,58 +66,216 @@
            05 WS-SENSOUT PIC X(1).
            05 WS-VALEUR-OUT PIC 9(3).
  
-       01 WS-CUMUL   PIC 9(3).
+                                                                        
+       01 WS-STATUS-REJETS PIC XX.                                      
+       01 WS-ENR-REJETS.                                                
+           05 WS-CODEREJ   PIC X(3).                                    
+           05 FILLER       PIC X.                                       
+           05 WS-SENSREJ   PIC X(1).                                    
+           05 WS-VALEURREJ PIC 9(3).                                    
+           05 FILLER       PIC X.                                       
+           05 WS-CUMULREJ  PIC S9(5).                                   
+       01 WS-CUMUL   PIC S9(5).
         
+                                                                        
+      * CONTROLE D'INTEGRITE DES FICHIERS D'ENTREE AVANT LE             
+      * DEMARRAGE DE LA PASSE DE TRAITEMENT REELLE : CHAQUE             
+      * FICHIER EST D'ABORD COMPTE EN ENTIER, PUIS LE NOMBRE            
+      * D'ENREGISTREMENTS LUS EST SOUMIS AU SOUS-PROGRAMME              
+      * COMMUN VALFICH, PARTAGE AVEC LES AUTRES PROGRAMMES              
+      * BATCH DE CE LOT.                                                
+       01 WS-SOUS-PROG-VALFICH PIC X(8) VALUE 'VALFICH'.                
+       01 WS-LIEN-VALFICH.                                              
+           05 WS-LIEN-VALFICH-NBLUS  PIC 9(7).                          
+           05 WS-LIEN-VALFICH-NBMINI PIC 9(7).                          
+           05 WS-LIEN-VALFICH-CR     PIC X.                             
+       01 WS-NB-ART       PIC 9(7) VALUE ZERO.                          
+       01 WS-NB-MVT       PIC 9(7) VALUE ZERO.                          
+       01 WS-MINI-ART     PIC 9(7) VALUE 1.                             
+       01 WS-MINI-MVT     PIC 9(7) VALUE 1.                             
+       01 WS-FICHIERS-VALIDES PIC X VALUE 'O'.
+
+      * DATE DE TRAITEMENT (JOUR METIER REJOUE) : QUAND RUNDATE EST
+      * FOURNIE, ON RELIT LES COPIES DATEES DES FICHIERS D'ENTREE
+      * PLUTOT QUE LES FICHIERS DU JOUR.
+       01 WS-RUN-DATE          PIC X(8) VALUE SPACES.
+       01 WS-FICHIER-ART       PIC X(40).
+       01 WS-FICHIER-MVT       PIC X(40).
+
        PROCEDURE DIVISION.
        0000-STOCK-DEB.
-         OPEN INPUT FIC-ART.
-         OPEN INPUT FIC-MVT.
-         OPEN OUTPUT FIC-OUTPUT.
-         PERFORM 1000-ARTICLES-DEB THRU 1000-ARTICLES-FIN
-         UNTIL WS-STATUS-ART NOT = ZERO.
-         CLOSE FIC-ART.
-         CLOSE FIC-MVT.
-         STOP RUN.
+         PERFORM 0005-DATER-FICHIERS-DEB
+            THRU 0005-DATER-FICHIERS-FIN.
+         PERFORM 0010-VALIDER-FICHIERS-DEB
+            THRU 0010-VALIDER-FICHIERS-FIN.
+         IF WS-FICHIERS-VALIDES = 'O'                                   
+            OPEN INPUT FIC-ART                                          
+            OPEN INPUT FIC-MVT                                          
+            OPEN OUTPUT FIC-OUTPUT                                      
+            OPEN OUTPUT FIC-REJETS                                      
+            MOVE '00' TO WS-STATUS-ART                                  
+            READ FIC-MVT INTO WS-ENR-MVT                                
+            PERFORM 1000-ARTICLES-DEB THRU 1000-ARTICLES-FIN            
+               UNTIL WS-STATUS-ART NOT = ZERO                           
+            CLOSE FIC-ART                                               
+            CLOSE FIC-MVT                                               
+            CLOSE FIC-OUTPUT                                            
+            CLOSE FIC-REJETS                                            
+         END-IF.                                                        
+         STOP RUN.                                                      
+                                                                        
+      * RUNDATE PERMET DE REJOUER LE TRAITEMENT D'UN JOUR METIER
+      * ANTERIEUR : LES FICHIERS D'ENTREE SONT ALORS RECHERCHES SOUS
+      * LEUR COPIE DATEE (ARTICLES_YYYYMMDD.TXT/MOUVEMENTS_YYYYMMDD.
+      * TXT) PLUTOT QUE SOUS LE NOM DU JOUR, POUR NE PAS AVOIR A
+      * ECRASER LES FICHIERS DU JOUR POUR REJOUER UNE DATE PASSEE.
+       0005-DATER-FICHIERS-DEB.
+         ACCEPT WS-RUN-DATE FROM ENVIRONMENT "RUNDATE"
+            ON EXCEPTION
+               MOVE SPACES TO WS-RUN-DATE
+         END-ACCEPT.
+         IF WS-RUN-DATE = SPACES
+            MOVE "./files/articles.txt"    TO WS-FICHIER-ART
+            MOVE "./files/mouvements.txt"  TO WS-FICHIER-MVT
+         ELSE
+            STRING "./files/articles_"    DELIMITED BY SIZE
+                   WS-RUN-DATE             DELIMITED BY SIZE
+                   ".txt"                  DELIMITED BY SIZE
+                   INTO WS-FICHIER-ART
+            STRING "./files/mouvements_"  DELIMITED BY SIZE
+                   WS-RUN-DATE             DELIMITED BY SIZE
+                   ".txt"                  DELIMITED BY SIZE
+                   INTO WS-FICHIER-MVT
+         END-IF.
+       0005-DATER-FICHIERS-FIN.
+          EXIT.
+
+      * CHAQUE FICHIER D'ENTREE EST D'ABORD OUVERT ET COMPTE EN
+      * ENTIER, AVANT TOUTE MISE A JOUR DE CUMUL, POUR DETECTER
+      * UN EXTRAIT TRONQUE ET LE REJETER AVANT LA PASSE REELLE.
+       0010-VALIDER-FICHIERS-DEB.
+         MOVE 'O' TO WS-FICHIERS-VALIDES.                               
+         MOVE ZERO TO WS-NB-ART.                                        
+         OPEN INPUT FIC-ART.                                            
+         PERFORM UNTIL WS-STATUS-ART NOT = ZERO                         
+            READ FIC-ART INTO WS-ENR-ART                                
+               AT END                                                   
+                  MOVE '10' TO WS-STATUS-ART                            
+               NOT AT END                                               
+                  ADD 1 TO WS-NB-ART                                    
+            END-READ                                                    
+         END-PERFORM.                                                   
+         CLOSE FIC-ART.                                                 
+         MOVE WS-NB-ART        TO WS-LIEN-VALFICH-NBLUS.                
+         MOVE WS-MINI-ART      TO WS-LIEN-VALFICH-NBMINI.               
+         CALL WS-SOUS-PROG-VALFICH USING WS-LIEN-VALFICH.               
+         IF WS-LIEN-VALFICH-CR NOT = 'V'                                
+            MOVE 'N' TO WS-FICHIERS-VALIDES                             
+            DISPLAY 'FICHIER ARTICLES INCOMPLET, '                      
+               WS-NB-ART ' ENREGISTREMENT(S) LU(S)'                     
+         END-IF.                                                        
+                                                                        
+         MOVE ZERO TO WS-NB-MVT.                                        
+         MOVE '00' TO WS-STATUS-MVT.                                    
+         OPEN INPUT FIC-MVT.                                            
+         PERFORM UNTIL WS-STATUS-MVT NOT = ZERO                         
+            READ FIC-MVT INTO WS-ENR-MVT                                
+               AT END                                                   
+                  MOVE '10' TO WS-STATUS-MVT                            
+               NOT AT END                                               
+                  ADD 1 TO WS-NB-MVT                                    
+            END-READ                                                    
+         END-PERFORM.                                                   
+         CLOSE FIC-MVT.                                                 
+         MOVE WS-NB-MVT        TO WS-LIEN-VALFICH-NBLUS.                
+         MOVE WS-MINI-MVT      TO WS-LIEN-VALFICH-NBMINI.               
+         CALL WS-SOUS-PROG-VALFICH USING WS-LIEN-VALFICH.               
+         IF WS-LIEN-VALFICH-CR NOT = 'V'                                
+            MOVE 'N' TO WS-FICHIERS-VALIDES                             
+            DISPLAY 'FICHIER MOUVEMENTS INCOMPLET, '                    
+               WS-NB-MVT ' ENREGISTREMENT(S) LU(S)'                     
+         END-IF.                                                        
+       0010-VALIDER-FICHIERS-FIN.                                       
+          EXIT.                                                         
+                                                                        
 
        1000-ARTICLES-DEB.
-           READ FIC-ART INTO WS-ENR-ART.
-           DISPLAY  'code article:' WS-CODEA 
-           ',sens:' WS-SENS ',valeur:' WS-VALEUR '|'.
-           MOVE 0 TO WS-CUMUL.
-           READ FIC-MVT INTO WS-ENR-MVT.
-           PERFORM 2000-MOUVEMENTS-DEB THRU 2000-MOUVEMENTS-FIN
-           UNTIL WS-STATUS-MVT NOT = ZERO OR WS-CODEM NOT = WS-CODEA.
-           PERFORM 3000-ECRIRE-DEB THRU 3000-ECRIRE-FIN.
+           READ FIC-ART INTO WS-ENR-ART
+              AT END
+                 MOVE '10' TO WS-STATUS-ART
+           END-READ.
+           IF WS-STATUS-ART = ZERO
+              DISPLAY  'code article:' WS-CODEA
+              ',sens:' WS-SENS ',valeur:' WS-VALEUR '|'
+              IF WS-SENS = '-'
+                 COMPUTE WS-CUMUL = 0 - WS-VALEUR
+              ELSE
+                 MOVE WS-VALEUR TO WS-CUMUL
+              END-IF
+              PERFORM 2000-MOUVEMENTS-DEB THRU 2000-MOUVEMENTS-FIN
+                 UNTIL WS-STATUS-MVT NOT = ZERO
+                    OR WS-CODEM NOT = WS-CODEA
+              PERFORM 3000-ECRIRE-DEB THRU 3000-ECRIRE-FIN
+           END-IF.
        1000-ARTICLES-FIN.
           EXIT.
-       
+
        2000-MOUVEMENTS-DEB.
           DISPLAY '   Code article' WS-CODEM
           ',sens:' WS-SENSM ',valeur:' WS-VALEURM 'X'.
           IF WS-SENSM = '+'
               ADD WS-VALEURM TO WS-CUMUL
-          ELSE IF WS-SENSM = '-'
-             SUBTRACT WS-VALEURM FROM WS-CUMUL
-               
-          READ FIC-MVT INTO WS-ENR-MVT.
-        
+          ELSE
+             IF WS-SENSM = '-'
+                IF WS-CUMUL - WS-VALEURM < 0
+                   PERFORM 2500-REJETER-MVT-DEB
+                      THRU 2500-REJETER-MVT-FIN
+                ELSE
+                   SUBTRACT WS-VALEURM FROM WS-CUMUL
+                END-IF
+             END-IF
+          END-IF.
+          READ FIC-MVT INTO WS-ENR-MVT
+             AT END
+                MOVE '10' TO WS-STATUS-MVT
+          END-READ.
        2000-MOUVEMENTS-FIN.
           EXIT.
+
+      * Un mouvement de sortie qui ramenerait le stock de l'article
+      * sous zero est rejete sans etre applique au cumul, et trace
+      * dans le fichier des mouvements rejetes avec le solde qu'il
+      * aurait produit, pour que l'erreur de saisie puisse etre
+      * retrouvee et corrigee plutot que de laisser croire a un
+      * stock negatif.
+       2500-REJETER-MVT-DEB.
+          DISPLAY '   MOUVEMENT REJETE, STOCK INSUFFISANT : '
+             WS-CODEM ' ' WS-SENSM ' ' WS-VALEURM.
+          MOVE WS-CODEM        TO WS-CODEREJ.
+          MOVE WS-SENSM        TO WS-SENSREJ.
+          MOVE WS-VALEURM      TO WS-VALEURREJ.
+          COMPUTE WS-CUMULREJ = WS-CUMUL - WS-VALEURM.
+          WRITE FS-ENRREJ FROM WS-ENR-REJETS.
+       2500-REJETER-MVT-FIN.
+          EXIT.
+
        3000-ECRIRE-DEB.
-          MOVE WS-CODEM TO WS-CODEOUT.
+          MOVE WS-CODEA TO WS-CODEOUT.
           IF WS-CUMUL > 0
              MOVE '+' TO WS-SENSOUT
+             MOVE WS-CUMUL TO WS-VALEUR-OUT
           END-IF
           IF WS-CUMUL < 0
              MOVE '-' TO WS-SENSOUT
+             COMPUTE WS-VALEUR-OUT = 0 - WS-CUMUL
           END-IF
           IF WS-CUMUL = 0
              MOVE ' ' TO WS-SENSOUT
-          END-IF
-          MOVE WS-VALEURM TO WS-VALEUR-OUT.
-          
+             MOVE 0 TO WS-VALEUR-OUT
+          END-IF.
+
           WRITE FS-ENROUT FROM WS-ENR-OUTPUT.
-             
+
        3000-ECRIRE-FIN.
           EXIT.
 
