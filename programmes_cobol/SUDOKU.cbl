@@ -70,6 +70,10 @@
               THRU 1000-GRILLE-FIN                                      00044804
              UNTIL WS-MESSAGE NOT = 'OK'.                               00044904
                                                                         00045004
+      *PERSISTANCE DE LA GRILLE RESOLUE DANS TCASE                      00045010
+           PERFORM 8950-PERSISTER-GRILLE-DEB                            00045020
+              THRU 8950-PERSISTER-GRILLE-FIN.                           00045030
+                                                                        00045040
       *STATISTIQUES DE FIN DE PROGRAMME                                 00046004
            PERFORM 8999-STATISTIQUES-DEB                                00046104
               THRU 8999-STATISTIQUES-FIN.                               00046204
@@ -800,6 +804,51 @@
        8910-DEBUT-PGM-FIN.                                              00162804
            EXIT.                                                        00162904
                                                                         00163004
+      **********************************************                    00162910
+       8950-PERSISTER-GRILLE-DEB.                                       00162920
+           DISPLAY 'PERSISTANCE DE LA GRILLE DANS TCASE'.               00162930
+           MOVE 0 TO WS-HOR.                                            00162940
+           PERFORM 8960-PERSISTER-LIGNE-DEB                             00162950
+              THRU 8960-PERSISTER-LIGNE-FIN                             00162960
+                 9 TIMES.                                               00162970
+       8950-PERSISTER-GRILLE-FIN.                                       00162980
+           EXIT.                                                        00162990
+                                                                        00163000
+       8960-PERSISTER-LIGNE-DEB.                                        00163010
+           ADD 1 TO WS-HOR.                                             00163020
+           MOVE 0 TO WS-VER.                                            00163030
+           PERFORM 8970-PERSISTER-CASE-DEB                              00163040
+              THRU 8970-PERSISTER-CASE-FIN                              00163050
+                 9 TIMES.                                               00163060
+       8960-PERSISTER-LIGNE-FIN.                                        00163070
+           EXIT.                                                        00163080
+                                                                        00163090
+       8970-PERSISTER-CASE-DEB.                                         00163100
+           ADD 1 TO WS-VER.                                             00163110
+           EXEC SQL                                                     00163120
+               SELECT VAL INTO :WS-I                                    00163130
+               FROM POSS                                                00163140
+               WHERE HOR = :WS-HOR                                      00163150
+               AND   VER = :WS-VER                                      00163160
+           END-EXEC.                                                    00163170
+           IF SQLCODE = 0                                               00163180
+              EXEC SQL                                                  00163190
+                  UPDATE CASE                                           00163200
+                  SET VAL = :WS-I                                       00163210
+                  WHERE HOR = :WS-HOR                                   00163220
+                  AND   VER = :WS-VER                                   00163230
+              END-EXEC                                                  00163240
+           END-IF.                                                      00163250
+           IF SQLCODE NOT = 0                                           00163260
+              MOVE SQLCODE TO WS-SQLCODE                                00163270
+              DISPLAY 'ANOMALIE SUR LA PERSISTANCE DE LA CASE '         00163280
+                      'WS-SQLCODE : ' WS-SQLCODE                        00163290
+              PERFORM 9999-FIN-ANOMALIE-DEB                             00163300
+              THRU 9999-FIN-ANOMALIE-FIN                                00163310
+           END-IF.                                                      00163320
+       8970-PERSISTER-CASE-FIN.                                         00163330
+           EXIT.                                                        00163340
+                                                                        00163350
        8999-STATISTIQUES-DEB.                                           00163104
            DISPLAY 'STATISTIQUES DU PROGRAMME ' WS-NOM-PGM.             00163204
        8999-STATISTIQUES-FIN.                                           00163304
