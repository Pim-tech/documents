@@ -1,3 +1,6 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. S1DAT1.
+
       *********************************************************
       *     CALCULE LE NOM DU JOUR DE LA SEMAINE
       *     EN FONCTION D'UN DELAI EN JOURS.
@@ -12,22 +15,25 @@
       *
       *     SI LE PROGRAMME APPELANT EST C1PAL1
       *     S1DAT1 EFFECTUE LE CALCUL SYSTEMATIQUEMENT
+      *
+      *     LA DATE CALCULEE (DATE DU JOUR + DELAI) EST EN OUTRE
+      *     VERIFIEE PAR RAPPORT AUX WEEK-ENDS ET A UNE PETITE
+      *     TABLE DE JOURS FERIES : SI ELLE TOMBE UN SAMEDI, UN
+      *     DIMANCHE OU UN JOUR FERIE, LA ZONE LS-LIEN-OU-JOUR-
+      *     SEMAINE EST REPOUSSEE AU PROCHAIN JOUR OUVRE, ET
+      *     LS-LIEN-OU-FERIE-WEEKEND EST POSITIONNEE A 'O' POUR
+      *     SIGNALER AUX PROGRAMMES APPELANTS QUE LE REPORT A EU
+      *     LIEU (SINON 'N').
+      *********************************************************
+      *     C1PAL1 LIT UN FICHIER
+      *     et
+      *     APPEL UN  SOUS-PPROGRAMME
+      *           QUI CALCULE une semaine (nombre et jour)
+      *           et A PARTIR DE LA DATE DU JOUR
       *********************************************************
-           SELECT FIN-DELAI ASSIGN TO FDELAI
-           FILE STATUS  IS WS-FS-IN-DELAI.
-
-           SELECT FOU-JOUR ASSIGN TO FJOUR
-           FILE STATUS  IS WS-FS-OU-JOUR.                   
-      *********************************************************          
-      *     C1PAL1 LIT UN FICHIER                                               
-      *     et                                                
-      *     APPEL UN  SOUS-PPROGRAMME     
-      *           QUI CALCULE une semaine (nombre et jour) 
-      *           et A PARTIR DE LA DATE DU JOUR                            
-      *********************************************************             
-   
+
       ***********************************************************
-      *     C1PAL2 LIT UN FICHIER                                               
+      *     C1PAL2 LIT UN FICHIER
       *     AVEC UN DELAI
       *     APPEL UN SOUS-PPROGRAMME
       *           QUI CALCULE A PARTIR DU DELAI
@@ -40,7 +46,48 @@
       *     (A PART LA MISE A JOUR DE LA ZONE DE LIEN MOT
       *      ET LA ZONE DE LIEN QUI CONTIENT LE NOM DU PROGRAMME)
       ***********************************************************
-      * Zone de communication
+       ENVIRONMENT DIVISION.
+      ********************************************************
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      ********************************************************
+       DATA DIVISION.
+      ********************************************************
+       WORKING-STORAGE SECTION.
+      ********************************************************
+      * DATE DU JOUR ET DATE CIBLE (DU JOUR + DELAI)
+      ********************************************************
+       01 WS-DATE-JOUR          PIC 9(8).
+       01 WS-DATE-CIBLE-NUM     PIC 9(8).
+       01 WS-DATE-CIBLE REDEFINES WS-DATE-CIBLE-NUM.
+          05 WS-CIBLE-AAAA      PIC 9(4).
+          05 WS-CIBLE-MM        PIC 9(2).
+          05 WS-CIBLE-JJ        PIC 9(2).
+       01 WS-MMJJ-CIBLE         PIC 9(4).
+       01 WS-JOUR-JULIEN        PIC 9(7).
+       01 WS-REF-JULIEN         PIC 9(7).
+       01 WS-DATE-CIBLE-JULIEN  PIC 9(7).
+       01 WS-JOUR-SEMAINE-NUM   PIC 9.
+       01 WS-JOUR-NON-OUVRE     PIC X        VALUE 'N'.
+
+      ********************************************************
+      * TABLE DES JOURS FERIES (MM/JJ) -- JOURS FERIES FIXES
+      ********************************************************
+       01 WS-TABLE-FERIES.
+          05 WS-FERIE-MMJJ      PIC 9(4)   OCCURS 8.
+       01 WS-IDX-FERIE          PIC 9.
+
+      ********************************************************
+      * ZONE DE LIEN AVEC LE PROGRAMME APPELANT
+      ********************************************************
+      * LA ZONE DE LIEN DOIT ETRE DE LA MEME LONGUEUR
+      * DANS LE PROGRAMME ET LE SOUS-PROGRAMME
+      *
+      * LES VARIABLES PEUVENT PORTER DES NOMS DIFFERENTS
+      * ET LEUR ADRESSE AUSSI DOIT ETRE IDENTIQUE
+      *
+      * LE FORMAT DES ZONES UTILISEES DOIT ETRE IDENTIQUE
       ********************************************************
        LINKAGE SECTION.
       ********************************************************
@@ -56,4 +103,110 @@
              10 LS-LIEN-OU-NB-ANNEE      PIC S9(3) COMP-3.
              10 LS-LIEN-OU-CODE-RETOUR   PIC XX .
              10 LS-LIEN-OU-MESSAGE       PIC X(100).
-             10 FILLER                   PIC X(50).
+             10 LS-LIEN-OU-FERIE-WEEKEND PIC X.
+             10 FILLER                   PIC X(49).
+      ********************************************************
+       PROCEDURE DIVISION USING LS-LIEN.
+      *********************************************************
+       0000-S1DAT1-DEB.
+           PERFORM 0100-INIT-FERIES-DEB
+              THRU 0100-INIT-FERIES-FIN.
+
+           MOVE SPACES TO LS-LIEN-OU-MESSAGE.
+           MOVE 'N'    TO LS-LIEN-OU-FERIE-WEEKEND.
+
+           IF LS-LIEN-IN-CODE = 'C1PAL2' AND LS-LIEN-IN-MOT NOT = 'STP'
+              MOVE '12' TO LS-LIEN-OU-CODE-RETOUR
+              MOVE 'MOT DE PASSE INVALIDE, CALCUL REFUSE'
+                TO LS-LIEN-OU-MESSAGE
+           ELSE
+              PERFORM 1000-CALCULER-DEB
+                 THRU 1000-CALCULER-FIN
+              MOVE '00' TO LS-LIEN-OU-CODE-RETOUR
+              MOVE 'CALCUL EFFECTUE' TO LS-LIEN-OU-MESSAGE
+           END-IF.
+       0000-S1DAT1-FIN. EXIT.
+      ******************************************
+       0100-INIT-FERIES-DEB.
+      * QUELQUES JOURS FERIES FIXES (MM/JJ) -- A COMPLETER
+      * SI LA LISTE OFFICIELLE DE L'ENTREPRISE EVOLUE.
+           MOVE 0101 TO WS-FERIE-MMJJ(1).
+           MOVE 0501 TO WS-FERIE-MMJJ(2).
+           MOVE 0508 TO WS-FERIE-MMJJ(3).
+           MOVE 0714 TO WS-FERIE-MMJJ(4).
+           MOVE 0815 TO WS-FERIE-MMJJ(5).
+           MOVE 1101 TO WS-FERIE-MMJJ(6).
+           MOVE 1111 TO WS-FERIE-MMJJ(7).
+           MOVE 1225 TO WS-FERIE-MMJJ(8).
+      * LE 01/01/2001 EST UN LUNDI -- SERT DE REFERENCE POUR
+      * CALCULER LE JOUR DE LA SEMAINE DE LA DATE CIBLE.
+           COMPUTE WS-REF-JULIEN = FUNCTION INTEGER-OF-DATE(20010101).
+       0100-INIT-FERIES-FIN. EXIT.
+      ******************************************
+       1000-CALCULER-DEB.
+           ACCEPT WS-DATE-JOUR FROM DATE YYYYMMDD.
+           COMPUTE WS-JOUR-JULIEN =
+                   FUNCTION INTEGER-OF-DATE(WS-DATE-JOUR).
+           COMPUTE WS-DATE-CIBLE-JULIEN =
+                   WS-JOUR-JULIEN + LS-LIEN-IN-DELAI.
+
+           COMPUTE LS-LIEN-OU-NB-SEM  = LS-LIEN-IN-DELAI / 7.
+           COMPUTE LS-LIEN-OU-NB-ANNEE = LS-LIEN-IN-DELAI / 365.
+
+           PERFORM 2000-PROCHAIN-JOUR-OUVRE-DEB
+              THRU 2000-PROCHAIN-JOUR-OUVRE-FIN.
+
+           PERFORM 3000-NOMMER-JOUR-DEB
+              THRU 3000-NOMMER-JOUR-FIN.
+       1000-CALCULER-FIN. EXIT.
+      ******************************************
+       2000-PROCHAIN-JOUR-OUVRE-DEB.
+           MOVE 'N' TO LS-LIEN-OU-FERIE-WEEKEND.
+           PERFORM 2010-VERIF-JOUR-DEB
+              THRU 2010-VERIF-JOUR-FIN.
+           PERFORM 2020-AVANCER-SI-NON-OUVRE-DEB
+              THRU 2020-AVANCER-SI-NON-OUVRE-FIN
+              UNTIL WS-JOUR-NON-OUVRE = 'N'.
+       2000-PROCHAIN-JOUR-OUVRE-FIN. EXIT.
+      ******************************************
+       2010-VERIF-JOUR-DEB.
+           COMPUTE WS-DATE-CIBLE-NUM =
+                   FUNCTION DATE-OF-INTEGER(WS-DATE-CIBLE-JULIEN).
+           COMPUTE WS-JOUR-SEMAINE-NUM =
+                   FUNCTION MOD(WS-DATE-CIBLE-JULIEN - WS-REF-JULIEN, 7).
+           MOVE 'N' TO WS-JOUR-NON-OUVRE.
+           IF WS-JOUR-SEMAINE-NUM = 5 OR WS-JOUR-SEMAINE-NUM = 6
+              MOVE 'O' TO WS-JOUR-NON-OUVRE
+           END-IF.
+           COMPUTE WS-MMJJ-CIBLE = WS-CIBLE-MM * 100 + WS-CIBLE-JJ.
+           PERFORM 2030-COMPARER-FERIE-DEB
+              THRU 2030-COMPARER-FERIE-FIN
+              VARYING WS-IDX-FERIE FROM 1 BY 1
+              UNTIL WS-IDX-FERIE > 8.
+       2010-VERIF-JOUR-FIN. EXIT.
+      ******************************************
+       2020-AVANCER-SI-NON-OUVRE-DEB.
+           MOVE 'O' TO LS-LIEN-OU-FERIE-WEEKEND.
+           ADD 1 TO WS-DATE-CIBLE-JULIEN.
+           PERFORM 2010-VERIF-JOUR-DEB
+              THRU 2010-VERIF-JOUR-FIN.
+       2020-AVANCER-SI-NON-OUVRE-FIN. EXIT.
+      ******************************************
+       2030-COMPARER-FERIE-DEB.
+           IF WS-MMJJ-CIBLE = WS-FERIE-MMJJ(WS-IDX-FERIE)
+              MOVE 'O' TO WS-JOUR-NON-OUVRE
+           END-IF.
+       2030-COMPARER-FERIE-FIN. EXIT.
+      ******************************************
+       3000-NOMMER-JOUR-DEB.
+           EVALUATE WS-JOUR-SEMAINE-NUM
+              WHEN 0 MOVE 'LUNDI'    TO LS-LIEN-OU-JOUR-SEMAINE
+              WHEN 1 MOVE 'MARDI'    TO LS-LIEN-OU-JOUR-SEMAINE
+              WHEN 2 MOVE 'MERCREDI' TO LS-LIEN-OU-JOUR-SEMAINE
+              WHEN 3 MOVE 'JEUDI'    TO LS-LIEN-OU-JOUR-SEMAINE
+              WHEN 4 MOVE 'VENDREDI' TO LS-LIEN-OU-JOUR-SEMAINE
+              WHEN 5 MOVE 'SAMEDI'   TO LS-LIEN-OU-JOUR-SEMAINE
+              WHEN 6 MOVE 'DIMANCHE' TO LS-LIEN-OU-JOUR-SEMAINE
+              WHEN OTHER MOVE SPACES TO LS-LIEN-OU-JOUR-SEMAINE
+           END-EVALUATE.
+       3000-NOMMER-JOUR-FIN. EXIT.
