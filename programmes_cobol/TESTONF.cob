@@ -1,8 +1,8 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. TESTONF.
       ******************************************************
-      *  PROGRAMME DESTINE A TESTER LA SEQUENCE DE LECTURE * 
-      *  DE 2 FICHIERS EN CONTROLANT LES CODES ERREURS     * 
+      *  PROGRAMME DESTINE A TESTER LA SEQUENCE DE LECTURE *
+      *  DE 2 FICHIERS EN CONTROLANT LES CODES ERREURS     *
       ******************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -12,6 +12,10 @@
               ORGANIZATION IS SEQUENTIAL
               ACCESS MODE IS SEQUENTIAL
               FILE STATUS IS WS-FS-IN-VEN.
+           SELECT FIN-RET ASSIGN TO './data/FRET'
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS WS-FS-IN-RET.
       *****************************************************
        DATA DIVISION.
       *****************************************************
@@ -19,6 +23,10 @@
        FD FIN-VEN
            RECORDING MODE IS F.
        01 FS-IN-VEN PIC X(100).
+
+       FD FIN-RET
+           RECORDING MODE IS F.
+       01 FS-IN-RET PIC X(100).
       *****************************************************
        WORKING-STORAGE SECTION.
       *****************************************************
@@ -28,59 +36,258 @@
               10 WS-IN-VEN-IDDEC   PIC 99.
           05 WS-IN-VEN-QTEMVT   PIC 9(3).
           05 FILLER             PIC X(90).
+
+       01 WS-IN-RET.
+          05 WS-CLE-RET.
+              10  WS-IN-RET-IDART  PIC 9(5).
+              10 WS-IN-RET-IDDEC   PIC 99.
+          05 WS-IN-RET-QTEMVT   PIC 9(3).
+          05 FILLER             PIC X(90).
       ****************************************************
       *    ZONES DE TRAVAIL
       ****************************************************
        01 WS-PROGRAM            PIC X(8) VALUE 'TESTONF'.
        01 WS-CTR-RET            PIC 999.
        01 WS-CTR-VEN            PIC 999                  .
+       01 WS-CTR-ERR-VEN        PIC 999.
+       01 WS-CTR-ERR-RET        PIC 999.
+       01 WS-F-FLAG             PIC XXX.
+       01 WS-F-FLAG2            PIC XXX.
       * STATUS
        01 WS-FS-IN-VEN          PIC XX.
+       01 WS-FS-IN-RET          PIC XX.
+      * TRADUCTION DU CODE ANOMALIE ET JOURNALISATION CENTRALE,
+      * MEME CONVENTION D'APPEL QUE S1DAT1 (ZONE DE LIEN LS-LIEN).
+       01 WS-SOUS-PROG-ERRLOG   PIC X(8) VALUE 'ERRLOG'.
+       01 WS-DERNIER-CODE-FS    PIC XX.
+       01 WS-LIEN-ERRLOG.
+          05 WS-LIEN-ERRLOG-IN.
+             10 WS-LIEN-ERRLOG-IN-PROGRAMME PIC X(8).
+             10 WS-LIEN-ERRLOG-IN-TYPE      PIC X.
+             10 WS-LIEN-ERRLOG-IN-CODE-FICH PIC XX.
+             10 WS-LIEN-ERRLOG-IN-CODE-SQL  PIC S9(8).
+          05 WS-LIEN-ERRLOG-OU.
+             10 WS-LIEN-ERRLOG-OU-MESSAGE   PIC X(40).
+      * CONTROLE D'INTEGRITE DES FICHIERS D'ENTREE, VIA LE
+      * SOUS-PROGRAMME COMMUN VALFICH, PARTAGE AVEC LES AUTRES
+      * PROGRAMMES BATCH DE CE LOT.
+       01 WS-SOUS-PROG-VALFICH  PIC X(8) VALUE 'VALFICH'.
+       01 WS-LIEN-VALFICH.
+          05 WS-LIEN-VALFICH-NBLUS  PIC 9(7).
+          05 WS-LIEN-VALFICH-NBMINI PIC 9(7).
+          05 WS-LIEN-VALFICH-CR     PIC X.
+       01 WS-NB-VEN              PIC 9(7) VALUE ZERO.
+       01 WS-NB-RET              PIC 9(7) VALUE ZERO.
+       01 WS-MINI-VEN            PIC 9(7) VALUE 1.
+       01 WS-MINI-RET            PIC 9(7) VALUE 1.
+       01 WS-FICHIERS-VALIDES    PIC X    VALUE 'O'.
        PROCEDURE DIVISION.
       **************************************************
        0000-START-DEB.
-          DISPLAY 'DEBUT DU PROGRAMME.'. 
-          PERFORM 6010-OPEN-FICHIER-VEN-DEB
-               THRU 6010-OPEN-FICHIER-VEN-FIN.
+          DISPLAY 'DEBUT DU PROGRAMME.'.
+          PERFORM 6000-VALIDER-FICHIERS-DEB
+             THRU 6000-VALIDER-FICHIERS-FIN.
+
+          IF WS-FICHIERS-VALIDES = 'O'
+
+             PERFORM 6010-OPEN-FICHIER-VEN-DEB
+                  THRU 6010-OPEN-FICHIER-VEN-FIN
+
+             PERFORM 6020-OPEN-FICHIER-RET-DEB
+                  THRU 6020-OPEN-FICHIER-RET-FIN
+
+             PERFORM 6050-LEC-FICHIER-VEN-DEB
+                THRU 6050-LEC-FICHIER-VEN-FIN
+
+             PERFORM 6060-LEC-FICHIER-RET-DEB
+                THRU 6060-LEC-FICHIER-RET-FIN
+
+             PERFORM 1000-CONTROLER-SEQUENCE-DEB
+                THRU 1000-CONTROLER-SEQUENCE-FIN
+                UNTIL WS-F-FLAG = 'FIN' AND WS-F-FLAG2 = 'FIN'
+
+             PERFORM 6030-CLOSE-FICHIER-VEN-DEB
+                THRU 6030-CLOSE-FICHIER-VEN-FIN
+
+             PERFORM 6040-CLOSE-FICHIER-RET-DEB
+                THRU 6040-CLOSE-FICHIER-RET-FIN
+
+             PERFORM 9995-STATISTIQUES-DEB
+                THRU 9995-STATISTIQUES-FIN
+
+             PERFORM 9990-FIN-NORMALE-DEB
+                THRU 9990-FIN-NORMALE-FIN
+          ELSE
+             DISPLAY 'FICHIER(S) D"ENTREE INCOMPLET(S), TRAITEMENT'
+             DISPLAY 'ANNULE AVANT OUVERTURE'
+             STOP RUN
+          END-IF.
+       0000-START-FIN. EXIT.
+
+       1000-CONTROLER-SEQUENCE-DEB.
+           IF WS-F-FLAG NOT = 'FIN'
+              PERFORM 6050-LEC-FICHIER-VEN-DEB
+                 THRU 6050-LEC-FICHIER-VEN-FIN
+           END-IF.
+           IF WS-F-FLAG2 NOT = 'FIN'
+              PERFORM 6060-LEC-FICHIER-RET-DEB
+                 THRU 6060-LEC-FICHIER-RET-FIN
+           END-IF.
+       1000-CONTROLER-SEQUENCE-FIN. EXIT.
+
+      * CHAQUE FICHIER D'ENTREE EST D'ABORD OUVERT ET COMPTE EN
+      * ENTIER, AVANT TOUTE AUTRE OUVERTURE, POUR DETECTER UN
+      * EXTRAIT TRONQUE ET LE REJETER AVANT LA PASSE REELLE.
+       6000-VALIDER-FICHIERS-DEB.
+           MOVE 'O' TO WS-FICHIERS-VALIDES.
+           MOVE ZERO TO WS-NB-VEN.
+           OPEN INPUT FIN-VEN.
+           PERFORM UNTIL WS-FS-IN-VEN NOT = ZERO
+              READ FIN-VEN INTO WS-IN-VEN
+                 AT END
+                    MOVE '10' TO WS-FS-IN-VEN
+                 NOT AT END
+                    ADD 1 TO WS-NB-VEN
+              END-READ
+           END-PERFORM.
+           CLOSE FIN-VEN.
+           MOVE WS-NB-VEN        TO WS-LIEN-VALFICH-NBLUS.
+           MOVE WS-MINI-VEN      TO WS-LIEN-VALFICH-NBMINI.
+           CALL WS-SOUS-PROG-VALFICH USING WS-LIEN-VALFICH.
+           IF WS-LIEN-VALFICH-CR NOT = 'V'
+              MOVE 'N' TO WS-FICHIERS-VALIDES
+              DISPLAY 'FICHIER VEN INCOMPLET, '
+                 WS-NB-VEN ' ENREGISTREMENT(S) LU(S)'
+           END-IF.
+
+           MOVE ZERO TO WS-NB-RET.
+           MOVE '00' TO WS-FS-IN-RET.
+           OPEN INPUT FIN-RET.
+           PERFORM UNTIL WS-FS-IN-RET NOT = ZERO
+              READ FIN-RET INTO WS-IN-RET
+                 AT END
+                    MOVE '10' TO WS-FS-IN-RET
+                 NOT AT END
+                    ADD 1 TO WS-NB-RET
+              END-READ
+           END-PERFORM.
+           CLOSE FIN-RET.
+           MOVE WS-NB-RET        TO WS-LIEN-VALFICH-NBLUS.
+           MOVE WS-MINI-RET      TO WS-LIEN-VALFICH-NBMINI.
+           CALL WS-SOUS-PROG-VALFICH USING WS-LIEN-VALFICH.
+           IF WS-LIEN-VALFICH-CR NOT = 'V'
+              MOVE 'N' TO WS-FICHIERS-VALIDES
+              DISPLAY 'FICHIER RET INCOMPLET, '
+                 WS-NB-RET ' ENREGISTREMENT(S) LU(S)'
+           END-IF.
+       6000-VALIDER-FICHIERS-FIN. EXIT.
 
-           PERFORM 6050-LEC-FICHIER-VEN-DEB
-              THRU 6050-LEC-FICHIER-VEN-FIN.
        6010-OPEN-FICHIER-VEN-DEB.
           DISPLAY ' OUVERTURE FICHIER VENTES.'.
           OPEN INPUT FIN-VEN.
           IF WS-FS-IN-VEN NOT = '00'
               DISPLAY 'PB OUVERTURE DU FICHIER DES VENTES'
               DISPLAY 'CODE : ' WS-FS-IN-VEN
+              MOVE WS-FS-IN-VEN TO WS-DERNIER-CODE-FS
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
           END-IF.
        6010-OPEN-FICHIER-VEN-FIN. EXIT.
 
+       6020-OPEN-FICHIER-RET-DEB.
+          DISPLAY ' OUVERTURE FICHIER RETOURS.'.
+          OPEN INPUT FIN-RET.
+          IF WS-FS-IN-RET NOT = '00'
+              DISPLAY 'PB OUVERTURE DU FICHIER DES RETOURS'
+              DISPLAY 'CODE : ' WS-FS-IN-RET
+              MOVE WS-FS-IN-RET TO WS-DERNIER-CODE-FS
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+          END-IF.
+       6020-OPEN-FICHIER-RET-FIN. EXIT.
+
+       6030-CLOSE-FICHIER-VEN-DEB.
+          CLOSE FIN-VEN.
+          IF WS-FS-IN-VEN NOT = '00'
+              DISPLAY 'PB FERMETURE DU FICHIER DES VENTES'
+              DISPLAY 'CODE : ' WS-FS-IN-VEN
+              MOVE WS-FS-IN-VEN TO WS-DERNIER-CODE-FS
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+          END-IF.
+       6030-CLOSE-FICHIER-VEN-FIN. EXIT.
+
+       6040-CLOSE-FICHIER-RET-DEB.
+          CLOSE FIN-RET.
+          IF WS-FS-IN-RET NOT = '00'
+              DISPLAY 'PB FERMETURE DU FICHIER DES RETOURS'
+              DISPLAY 'CODE : ' WS-FS-IN-RET
+              MOVE WS-FS-IN-RET TO WS-DERNIER-CODE-FS
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+          END-IF.
+       6040-CLOSE-FICHIER-RET-FIN. EXIT.
+
        6050-LEC-FICHIER-VEN-DEB.
            READ FIN-VEN INTO WS-IN-VEN
-      *    AT END MOVE 'FIN' TO WS-F-FLAG.
-      *    IF WS-FS-IN-VEN = '10'
-      *        MOVE 'FIN' TO WS-F-FLAG
-      *     END-IF.
+               AT END MOVE 'FIN' TO WS-F-FLAG.
+           IF WS-FS-IN-VEN = '10'
+               MOVE 'FIN' TO WS-F-FLAG
+           END-IF.
            IF WS-FS-IN-VEN NOT = ZERO AND NOT = '10'
               DISPLAY 'ERREUR LECTURE FICHIER FIN-VEN'
               DISPLAY 'CODE = ' WS-FS-IN-VEN
-              PERFORM 9999-ERREUR-PROGRAMME-DEB
-                 THRU 9999-ERREUR-PROGRAMME-FIN
+              ADD 1 TO WS-CTR-ERR-VEN
            END-IF.
            IF WS-FS-IN-VEN = ZERO
               ADD 1 TO WS-CTR-VEN
-           DISPLAY WS-IN-VEN-IDART  ' EST L"IDENTIFIANT ARTICLE LU'
-           DISPLAY WS-IN-VEN-IDDEC  ' EST L"IDENTIFIANT DECLINAISON LU'
-           DISPLAY WS-IN-VEN-QTEMVT ' EST LE MOUVEMENT VENTES LU'
+              DISPLAY WS-IN-VEN-IDART  ' EST L"IDENTIFIANT ARTICLE LU'
+              DISPLAY WS-IN-VEN-IDDEC  ' EST L"IDENT. DECLINAISON LU'
+              DISPLAY WS-IN-VEN-QTEMVT ' EST LE MOUVEMENT VENTES LU'
            END-IF.
        6050-LEC-FICHIER-VEN-FIN. EXIT.
+
+       6060-LEC-FICHIER-RET-DEB.
+           READ FIN-RET INTO WS-IN-RET
+               AT END MOVE 'FIN' TO WS-F-FLAG2.
+           IF WS-FS-IN-RET = '10'
+               MOVE 'FIN' TO WS-F-FLAG2
+           END-IF.
+           IF WS-FS-IN-RET NOT = ZERO AND NOT = '10'
+              DISPLAY 'ERREUR LECTURE FICHIER FIN-RET'
+              DISPLAY 'CODE = ' WS-FS-IN-RET
+              ADD 1 TO WS-CTR-ERR-RET
+           END-IF.
+           IF WS-FS-IN-RET = ZERO
+              ADD 1 TO WS-CTR-RET
+              DISPLAY WS-IN-RET-IDART  ' EST L"IDENTIFIANT ARTICLE LU'
+              DISPLAY WS-IN-RET-IDDEC  ' EST L"IDENT. DECLINAISON LU'
+              DISPLAY WS-IN-RET-QTEMVT ' EST LE MOUVEMENT RETOURS LU'
+           END-IF.
+       6060-LEC-FICHIER-RET-FIN. EXIT.
+
+       9995-STATISTIQUES-DEB.
+            DISPLAY '********************************************'.
+            DISPLAY '*     STATISTIQUES DU PROGRAMME            *'.
+            DISPLAY '********************************************'.
+            DISPLAY '* LIGNES VEN LUES : ' WS-CTR-VEN
+                    '  ERREURS VEN : '     WS-CTR-ERR-VEN.
+            DISPLAY '* LIGNES RET LUES : ' WS-CTR-RET
+                    '  ERREURS RET : '     WS-CTR-ERR-RET.
+       9995-STATISTIQUES-FIN. EXIT.
+
        9990-FIN-NORMALE-DEB.
             DISPLAY '       FIN NORMALE DU PROGRAMME'.
             STOP RUN.
+       9990-FIN-NORMALE-FIN. EXIT.
 
        9999-ERREUR-PROGRAMME-DEB.
+            MOVE WS-PROGRAM          TO WS-LIEN-ERRLOG-IN-PROGRAMME.
+            MOVE 'F'                 TO WS-LIEN-ERRLOG-IN-TYPE.
+            MOVE WS-DERNIER-CODE-FS  TO WS-LIEN-ERRLOG-IN-CODE-FICH.
+            CALL WS-SOUS-PROG-ERRLOG USING WS-LIEN-ERRLOG.
             DISPLAY '********************************************'.
             DISPLAY '*      UNE ANOMALIE A ETE DETECTEE         *'.
             DISPLAY '********************************************'.
+            DISPLAY WS-LIEN-ERRLOG-OU-MESSAGE.
        9999-ERREUR-PROGRAMME-FIN. EXIT.
