@@ -1,11 +1,11 @@
        IDENTIFICATION DIVISION.
       *************************
-       PROGRAM-ID. DB2SQUEL.
+       PROGRAM-ID. D2SQUEL.
       *
       *===============================================================*
       *--                INFORMATIONS GENERALES                     --*
       *---------------------------------------------------------------*
-      *  NOM DU PROGRAMME : DB2SQUEL                                  *
+      *  NOM DU PROGRAMME : D2SQUEL                                   *
       *  NOM DU REDACTEUR :                                           *
       *  SOCIETE          :                                           *
       *  DATE DE CREATION : 12/12/2013                                *
@@ -19,7 +19,10 @@
       * DATE  MODIF   ยง          NATURE DE LA MODIFICATION            *
       *---------------------------------------------------------------*
       *               ยง                                               *
-      *               ยง                                               *
+      *               ยง    PROGRAM-ID DISTINCT DE DB2SQUEL (LES DEUX  *
+      *               ยง    PROGRAMMES PARTAGEAIENT LE MEME NOM) ET    *
+      *               ยง    FETCH REBOUCLE SUR SQLCODE, ALIGNE SUR     *
+      *               ยง    DB2SQUEL (SOLDE ET STATUT REMONTES AUSSI). *
       *===============================================================*
       *
       *************************
@@ -75,13 +78,32 @@
       *       DECLARATION CURSEUR
       *-------------------------------------------------------------*
       *
+      *    COLONNES SELECTIONNEES DANS L'ORDRE OU ELLES SONT RECUES
+      *    PAR LE FETCH CI-DESSOUS : NUMERO, NOM, SOLDE, STATUT.
            EXEC SQL
-             DECLARE C1 CURSOR FOR SELECT *
-             FROM ADCDC.CPTE1
+             DECLARE C1 CURSOR FOR
+                 SELECT NUMCPT, NOMCPT, SOLDE, STATUT
+                 FROM ADCDC.CPTE1
            END-EXEC.
 
       *
        01    WS-SQLCODE PIC -999.
+      *
+       01    WS-NB-LUS   PIC 9(5) VALUE ZERO.
+       01    WS-NB-DECOUVERT PIC 9(5) VALUE ZERO.
+      *
+      * TRADUCTION DU CODE SQL, MEME CONVENTION D'APPEL QUE LES
+      * AUTRES PROGRAMMES DE CE LOT.
+       01    WS-PROGRAM-ID PIC X(8) VALUE 'D2SQUEL'.
+       01    WS-SOUS-PROG-ERRLOG PIC X(8) VALUE 'ERRLOG'.
+       01    WS-LIEN-ERRLOG.
+           05 WS-LIEN-ERRLOG-IN.
+               10 WS-LIEN-ERRLOG-IN-PROGRAMME PIC X(8).
+               10 WS-LIEN-ERRLOG-IN-TYPE      PIC X.
+               10 WS-LIEN-ERRLOG-IN-CODE-FICH PIC XX.
+               10 WS-LIEN-ERRLOG-IN-CODE-SQL  PIC S9(8).
+           05 WS-LIEN-ERRLOG-OU.
+               10 WS-LIEN-ERRLOG-OU-MESSAGE   PIC X(40).
       *                  ==============================               *
       *=================<    PROCEDURE      DIVISION   >==============*
       *                  ==============================               *
@@ -112,37 +134,67 @@
            END-EXEC.
            MOVE  SQLCODE    TO WS-SQLCODE
            DISPLAY 'RETOUR OPEN ' WS-SQLCODE.
-      *
-           EXEC SQL
-             FETCH C1
-             INTO :CPTE-NUME, :CPTE-NOM
-           END-EXEC.
-           MOVE  SQLCODE    TO WS-SQLCODE
-           DISPLAY 'RETOUR FETCH 1 ' WS-SQLCODE.
-           DISPLAY '1ER  FETCH *** '     .
-           IF SQLCODE = 0
-               DISPLAY   "CPTE-NUME  : "  CPTE-NUME
-                        " CPTE-NOM   : "  CPTE-NOM
+           IF SQLCODE NOT = ZERO
+               MOVE WS-PROGRAM-ID TO WS-LIEN-ERRLOG-IN-PROGRAMME
+               MOVE 'S'            TO WS-LIEN-ERRLOG-IN-TYPE
+               MOVE SQLCODE        TO WS-LIEN-ERRLOG-IN-CODE-SQL
+               CALL WS-SOUS-PROG-ERRLOG USING WS-LIEN-ERRLOG
+               DISPLAY WS-LIEN-ERRLOG-OU-MESSAGE
            END-IF.
       *
-           EXEC SQL
-             FETCH C1
-             INTO :CPTE-NUME, :CPTE-NOM
-           END-EXEC.
-           MOVE  SQLCODE    TO WS-SQLCODE
-           DISPLAY 'RETOUR FETCH 2 ' WS-SQLCODE.
-           DISPLAY '2EME FETCH ***   '   .
-           IF SQLCODE = 0
-               DISPLAY   "CPTE-NUME  : "  CPTE-NUME
-                        " CPTE-NOM   : "  CPTE-NOM
-           END-IF.
+           MOVE ZERO TO WS-SQLCODE.
+           PERFORM 1000-FETCH-C1-DEB
+              THRU 1000-FETCH-C1-FIN
+              UNTIL WS-SQLCODE NOT = ZERO.
       *
            EXEC SQL
              CLOSE C1
            END-EXEC.
            MOVE  SQLCODE    TO WS-SQLCODE
            DISPLAY 'RETOUR CLOSE ' WS-SQLCODE.
+           IF SQLCODE NOT = ZERO
+               MOVE WS-PROGRAM-ID TO WS-LIEN-ERRLOG-IN-PROGRAMME
+               MOVE 'S'            TO WS-LIEN-ERRLOG-IN-TYPE
+               MOVE SQLCODE        TO WS-LIEN-ERRLOG-IN-CODE-SQL
+               CALL WS-SOUS-PROG-ERRLOG USING WS-LIEN-ERRLOG
+               DISPLAY WS-LIEN-ERRLOG-OU-MESSAGE
+           END-IF.
+           DISPLAY 'NOMBRE DE LIGNES LUES : ' WS-NB-LUS.
+           DISPLAY 'DONT A DECOUVERT      : ' WS-NB-DECOUVERT.
       *
        0000-TRT-PRINCIPAL-FIN.
            STOP RUN.
       *
+      *---------------------------------------------------------------*
+      * PARCOURT LE CURSEUR C1 LIGNE A LIGNE JUSQU'A SQLCODE <> 0      *
+      * (100 = FIN DE CURSEUR, AUTRE VALEUR = ERREUR DB2).             *
+      *---------------------------------------------------------------*
+       1000-FETCH-C1-DEB.
+           EXEC SQL
+             FETCH C1
+             INTO :CPTE-NUME, :CPTE-NOM, :CPTE-SOLDE, :CPTE-STATUT
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQLCODE.
+           IF WS-SQLCODE = 0
+                ADD 1 TO WS-NB-LUS
+                DISPLAY ' CPTE-NUME  : ' CPTE-NUME
+                        ' CPTE-NOM   : ' CPTE-NOM
+                        ' CPTE-SOLDE : ' CPTE-SOLDE
+                        ' CPTE-STATUT: ' CPTE-STATUT
+                IF CPTE-SOLDE < 0
+                   ADD 1 TO WS-NB-DECOUVERT
+                   DISPLAY '   *** COMPTE A DECOUVERT ***'
+                END-IF
+           ELSE
+                IF WS-SQLCODE NOT = 100
+                   DISPLAY 'ERREUR FETCH C1 SQLCODE : ' WS-SQLCODE
+                   MOVE WS-PROGRAM-ID TO WS-LIEN-ERRLOG-IN-PROGRAMME
+                   MOVE 'S'            TO WS-LIEN-ERRLOG-IN-TYPE
+                   MOVE SQLCODE        TO WS-LIEN-ERRLOG-IN-CODE-SQL
+                   CALL WS-SOUS-PROG-ERRLOG USING WS-LIEN-ERRLOG
+                   DISPLAY WS-LIEN-ERRLOG-OU-MESSAGE
+                END-IF
+           END-IF.
+       1000-FETCH-C1-FIN.
+           EXIT.
+      *
