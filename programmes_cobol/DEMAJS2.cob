@@ -83,6 +83,7 @@
        01 WS-PROGRAM            PIC X(8)  VALUE 'DEMAJS22' .
        01 WS-CTR-VEN            PIC 999   VALUE 0.
        01 WS-CTR-RET            PIC 999   VALUE 0.
+       01 WS-CTR-MAJ            PIC 999   VALUE 0.
        01 WS-OPERATION          PIC S9(6)  COMP-3        .
       ********************************************************
       * STATUS
@@ -91,6 +92,40 @@
       ********************************************************
       * ZONES DE LIEN VERS SOUS-PROGRAMME
       ********************************************************
+      * TRADUCTION DU CODE ANOMALIE ET JOURNALISATION CENTRALE,
+      * MEME CONVENTION D'APPEL QUE S1DAT1 (ZONE DE LIEN LS-LIEN).
+      ********************************************************
+       01 WS-SOUS-PROG-ERRLOG   PIC X(8) VALUE 'ERRLOG'.
+       01 WS-DERNIER-CODE-FS    PIC XX.
+       01 WS-LIEN-ERRLOG.
+          05 WS-LIEN-ERRLOG-IN.
+             10 WS-LIEN-ERRLOG-IN-PROGRAMME PIC X(8).
+             10 WS-LIEN-ERRLOG-IN-TYPE      PIC X.
+             10 WS-LIEN-ERRLOG-IN-CODE-FICH PIC XX.
+             10 WS-LIEN-ERRLOG-IN-CODE-SQL  PIC S9(8).
+          05 WS-LIEN-ERRLOG-OU.
+             10 WS-LIEN-ERRLOG-OU-MESSAGE   PIC X(40).
+      ********************************************************
+      * CONTROLE D'INTEGRITE DES FICHIERS D'ENTREE, VIA LE
+      * SOUS-PROGRAMME COMMUN VALFICH, PARTAGE AVEC LES AUTRES
+      * PROGRAMMES BATCH DE CE LOT.
+      ********************************************************
+       01 WS-SOUS-PROG-VALFICH  PIC X(8) VALUE 'VALFICH'.
+       01 WS-LIEN-VALFICH.
+           05 WS-LIEN-VALFICH-NBLUS  PIC 9(7).
+           05 WS-LIEN-VALFICH-NBMINI PIC 9(7).
+           05 WS-LIEN-VALFICH-CR     PIC X.
+       01 WS-NB-VEN              PIC 9(7) VALUE ZERO.
+       01 WS-NB-RET              PIC 9(7) VALUE ZERO.
+       01 WS-MINI-VEN            PIC 9(7) VALUE 1.
+       01 WS-MINI-RET            PIC 9(7) VALUE 1.
+       01 WS-FICHIERS-VALIDES    PIC X    VALUE 'O'.
+      ********************************************************
+      * DATE DE TRAITEMENT (JOUR METIER REJOUE), PAR DEFAUT LA
+      * DATE DU JOUR, POUR ESTAMPILLER LES ETATS EN SORTIE.
+      ********************************************************
+       01 WS-RUN-DATE            PIC X(8) VALUE SPACES.
+      ********************************************************
       * ZONES D'ETAT
       ********************************************************
       *LINKAGE SECTION.
@@ -103,34 +138,47 @@
            DISPLAY "\ DEBUT DU PROGRAMME: " WS-PROGRAM "       /".
            DISPLAY " \/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/\/ ".
 
-           PERFORM 6010-OPEN-FICHIER-VEN-DEB
-              THRU 6010-OPEN-FICHIER-VEN-FIN.
+           PERFORM 6000-VALIDER-FICHIERS-DEB
+              THRU 6000-VALIDER-FICHIERS-FIN.
 
-           PERFORM 6020-OPEN-FICHIER-RET-DEB
-              THRU 6020-OPEN-FICHIER-RET-FIN.
+           PERFORM 6005-LIRE-DATE-TRAITEMENT-DEB
+              THRU 6005-LIRE-DATE-TRAITEMENT-FIN.
 
-           PERFORM 6050-LEC-FICHIER-VEN-DEB
-              THRU 6050-LEC-FICHIER-VEN-FIN.
+           IF WS-FICHIERS-VALIDES = 'O'
 
-           PERFORM 6060-LEC-FICHIER-RET-DEB
-              THRU 6060-LEC-FICHIER-RET-FIN.
+              PERFORM 6010-OPEN-FICHIER-VEN-DEB
+                 THRU 6010-OPEN-FICHIER-VEN-FIN
+
+              PERFORM 6020-OPEN-FICHIER-RET-DEB
+                 THRU 6020-OPEN-FICHIER-RET-FIN
 
-           PERFORM 1000-TRT-FICHIER-VEN-DEB
-              THRU 1000-TRT-FICHIER-VEN-FIN
-              UNTIL WS-FS-IN-VEN NOT = ZERO
-                AND WS-FS-IN-RET NOT = ZERO.
+              PERFORM 6050-LEC-FICHIER-VEN-DEB
+                 THRU 6050-LEC-FICHIER-VEN-FIN
 
-           PERFORM 6030-CLOSE-FICHIER-VEN-DEB
-              THRU 6030-CLOSE-FICHIER-VEN-FIN.
+              PERFORM 6060-LEC-FICHIER-RET-DEB
+                 THRU 6060-LEC-FICHIER-RET-FIN
 
-           PERFORM 6040-CLOSE-FICHIER-RET-DEB
-              THRU 6040-CLOSE-FICHIER-RET-FIN.
+              PERFORM 1000-TRT-FICHIER-VEN-DEB
+                 THRU 1000-TRT-FICHIER-VEN-FIN
+                 UNTIL WS-FS-IN-VEN NOT = ZERO
+                   AND WS-FS-IN-RET NOT = ZERO
 
-           PERFORM 9995-STATISTIQUES-DEB
-              THRU 9995-STATISTIQUES-FIN.
+              PERFORM 6030-CLOSE-FICHIER-VEN-DEB
+                 THRU 6030-CLOSE-FICHIER-VEN-FIN
 
-           PERFORM 9990-FIN-NORMALE-DEB
-              THRU 9990-FIN-NORMALE-FIN.
+              PERFORM 6040-CLOSE-FICHIER-RET-DEB
+                 THRU 6040-CLOSE-FICHIER-RET-FIN
+
+              PERFORM 9995-STATISTIQUES-DEB
+                 THRU 9995-STATISTIQUES-FIN
+
+              PERFORM 9990-FIN-NORMALE-DEB
+                 THRU 9990-FIN-NORMALE-FIN
+           ELSE
+              DISPLAY 'FICHIER(S) D"ENTREE INCOMPLET(S), TRAITEMENT'
+              DISPLAY 'ANNULE AVANT OUVERTURE'
+              STOP RUN
+           END-IF.
 
        0000-START-FIN. EXIT.
 
@@ -226,11 +274,75 @@
 
       *****************************************************************
 
+      * CHAQUE FICHIER D'ENTREE EST D'ABORD OUVERT ET COMPTE EN
+      * ENTIER, AVANT TOUTE AUTRE OUVERTURE, POUR DETECTER UN
+      * EXTRAIT TRONQUE ET LE REJETER AVANT LA PASSE REELLE.
+       6000-VALIDER-FICHIERS-DEB.
+           MOVE 'O' TO WS-FICHIERS-VALIDES.
+           MOVE ZERO TO WS-NB-VEN.
+           OPEN INPUT FIN-VEN.
+           PERFORM UNTIL WS-FS-IN-VEN NOT = ZERO
+              READ FIN-VEN INTO WS-IN-VEN
+                 AT END
+                    MOVE '10' TO WS-FS-IN-VEN
+                 NOT AT END
+                    ADD 1 TO WS-NB-VEN
+              END-READ
+           END-PERFORM.
+           CLOSE FIN-VEN.
+           MOVE WS-NB-VEN        TO WS-LIEN-VALFICH-NBLUS.
+           MOVE WS-MINI-VEN      TO WS-LIEN-VALFICH-NBMINI.
+           CALL WS-SOUS-PROG-VALFICH USING WS-LIEN-VALFICH.
+           IF WS-LIEN-VALFICH-CR NOT = 'V'
+              MOVE 'N' TO WS-FICHIERS-VALIDES
+              DISPLAY 'FICHIER VEN INCOMPLET, '
+                 WS-NB-VEN ' ENREGISTREMENT(S) LU(S)'
+           END-IF.
+
+           MOVE ZERO TO WS-NB-RET.
+           MOVE '00' TO WS-FS-IN-RET.
+           OPEN INPUT FIN-RET.
+           PERFORM UNTIL WS-FS-IN-RET NOT = ZERO
+              READ FIN-RET INTO WS-IN-RET
+                 AT END
+                    MOVE '10' TO WS-FS-IN-RET
+                 NOT AT END
+                    ADD 1 TO WS-NB-RET
+              END-READ
+           END-PERFORM.
+           CLOSE FIN-RET.
+           MOVE WS-NB-RET        TO WS-LIEN-VALFICH-NBLUS.
+           MOVE WS-MINI-RET      TO WS-LIEN-VALFICH-NBMINI.
+           CALL WS-SOUS-PROG-VALFICH USING WS-LIEN-VALFICH.
+           IF WS-LIEN-VALFICH-CR NOT = 'V'
+              MOVE 'N' TO WS-FICHIERS-VALIDES
+              DISPLAY 'FICHIER RET INCOMPLET, '
+                 WS-NB-RET ' ENREGISTREMENT(S) LU(S)'
+           END-IF.
+       6000-VALIDER-FICHIERS-FIN. EXIT.
+
+      ********************************************************
+      * RUNDATE PERMET DE REJOUER LE TRAITEMENT D'UN JOUR
+      * METIER ANTERIEUR (LES FICHIERS DATES SONT SELECTIONNES
+      * EN AMONT, PAR L'AFFECTATION EXTERNE DE FVEN/FRET) ;
+      * A DEFAUT, LA DATE DU JOUR EST PRISE.
+      ********************************************************
+       6005-LIRE-DATE-TRAITEMENT-DEB.
+           ACCEPT WS-RUN-DATE FROM ENVIRONMENT "RUNDATE"
+              ON EXCEPTION
+                 ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           END-ACCEPT.
+           IF WS-RUN-DATE = SPACES
+              ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           END-IF.
+       6005-LIRE-DATE-TRAITEMENT-FIN. EXIT.
+
        6010-OPEN-FICHIER-VEN-DEB.
            OPEN INPUT FIN-VEN.
            IF WS-FS-IN-VEN NOT = '00'
                DISPLAY 'PB OUVERTURE DU FICHIER FIN-VEN'
                DISPLAY 'CODE : ' WS-FS-IN-VEN
+               MOVE WS-FS-IN-VEN TO WS-DERNIER-CODE-FS
                PERFORM 9999-ERREUR-PROGRAMME-DEB
                   THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -241,6 +353,7 @@
            IF WS-FS-IN-RET NOT = '00'
                DISPLAY 'PB OUVERTURE DU FICHIER FIN-RET'
                DISPLAY 'CODE : ' WS-FS-IN-RET
+               MOVE WS-FS-IN-RET TO WS-DERNIER-CODE-FS
                PERFORM 9999-ERREUR-PROGRAMME-DEB
                   THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -251,6 +364,7 @@
            IF WS-FS-IN-VEN NOT = '00'
                DISPLAY 'PB FERMETURE DU FICHIER FIN-VEN'
                DISPLAY 'CODE :' WS-FS-IN-VEN
+               MOVE WS-FS-IN-VEN TO WS-DERNIER-CODE-FS
                PERFORM 9999-ERREUR-PROGRAMME-DEB
                   THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -261,6 +375,7 @@
            IF WS-FS-IN-RET NOT = '00'
                DISPLAY 'PB FERMETURE DU FICHIER FIN-RET'
                DISPLAY 'CODE :' WS-FS-IN-RET
+               MOVE WS-FS-IN-RET TO WS-DERNIER-CODE-FS
                PERFORM 9999-ERREUR-PROGRAMME-DEB
                   THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -271,6 +386,7 @@
            IF WS-FS-IN-VEN NOT = ZERO AND NOT = '10'
               DISPLAY 'ERREUR LECTURE FICHIER FIN-VEN'
               DISPLAY 'CODE = ' WS-FS-IN-VEN
+              MOVE WS-FS-IN-VEN TO WS-DERNIER-CODE-FS
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -287,6 +403,7 @@
            IF WS-FS-IN-RET NOT = ZERO AND NOT = '10'
               DISPLAY 'ERREUR LECTURE FICHIER FIN-RET'
               DISPLAY 'CODE = ' WS-FS-IN-RET
+              MOVE WS-FS-IN-RET TO WS-DERNIER-CODE-FS
               PERFORM 9999-ERREUR-PROGRAMME-DEB
                  THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -320,6 +437,7 @@
            DISPLAY 'LE SQL CODE EST :' WS-SQLCODE.
            IF SQLCODE = ZERO
                 DISPLAY 'OK MISE A JOUR CORRECTEMENT EFFECTUE'
+                ADD 1 TO WS-CTR-MAJ
            ELSE
                 MOVE SQLCODE TO WS-SQLCODE
                 DISPLAY 'LE SQLCODE EST ' WS-SQLCODE
@@ -339,16 +457,27 @@
        9995-STATISTIQUES-DEB.
             DISPLAY '********************************************'.
             DISPLAY '*     STATISTIQUES DU PROGRAMME            *'.
+            DISPLAY '* JOUR DE TRAITEMENT : ' WS-RUN-DATE      '*'.
             DISPLAY '* LIGNES VEN LUES : ' WS-CTR-VEN          '*'.
             DISPLAY '* LIGNES RET LUES : ' WS-CTR-RET          '*'.
             DISPLAY '*STATUS FICHIERS VEN: ' WS-FS-IN-VEN      '*'.
             DISPLAY '*STATUS FICHIERS RET: ' WS-FS-IN-RET      '*'.
             DISPLAY '********************************************'.
+            DISPLAY WS-CTR-VEN ' VENTES LUES / ' WS-CTR-MAJ
+                    ' LIGNES T2DECL MISES A JOUR'.
+            IF WS-CTR-MAJ < WS-CTR-VEN
+               DISPLAY '*** ECART MAJ/VENTES, A VERIFIER ***'
+            END-IF.
        9995-STATISTIQUES-FIN. EXIT.
 
        9999-ERREUR-PROGRAMME-DEB.
+            MOVE WS-PROGRAM          TO WS-LIEN-ERRLOG-IN-PROGRAMME.
+            MOVE 'F'                 TO WS-LIEN-ERRLOG-IN-TYPE.
+            MOVE WS-DERNIER-CODE-FS  TO WS-LIEN-ERRLOG-IN-CODE-FICH.
+            CALL WS-SOUS-PROG-ERRLOG USING WS-LIEN-ERRLOG.
             DISPLAY '********************************************'.
             DISPLAY '*      UNE ANOMALIE A ETE DETECTEE         *'.
             DISPLAY '********************************************'.
+            DISPLAY WS-LIEN-ERRLOG-OU-MESSAGE.
             STOP RUN.
        9999-ERREUR-PROGRAMME-FIN. EXIT.
