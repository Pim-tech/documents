@@ -13,14 +13,20 @@
       *           AUTEUR : SIMON LEPLUS         *                       
       *        DATE DE MODIF : 03/05/2017       *                       
       *******************************************                       
-       ENVIRONMENT DIVISION.                                            
-       INPUT-OUTPUT SECTION.                                            
-      *******************************************                       
-       DATA DIVISION.                                                   
-      *******************************************                       
-       FILE SECTION.                                                    
-      *******************************************                       
-       WORKING-STORAGE SECTION.                                         
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FSOUMISE ASSIGN TO SOUMISE
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-FS-SOUMISE.
+      *******************************************
+       DATA DIVISION.
+      *******************************************
+       FILE SECTION.
+       FD FSOUMISE.
+       01 FS-ENR-SOUMISE PIC 9(9).
+      *******************************************
+       WORKING-STORAGE SECTION.
       *******************************************                       
       *ENREGISTREMENT*                                                  
       *ZONES DE TRAVAIL*                                                
@@ -37,6 +43,29 @@
        01    WS-TEST2           PIC 9    COMP.                          
        01    WS-INSOLUBLE       PIC 99   VALUE ZERO.                    
                                                                         
+      * MODE CORRECTION : COMPARAISON D'UNE GRILLE SOUMISE PAR UN       
+      * STAGIAIRE CONTRE LA GRILLE RESOLUE EN TCASE.                    
+       01    WS-MODE-CORRECTION PIC X    VALUE 'N'.
+       01    WS-FS-SOUMISE      PIC XX.
+       01    WS-FIN-SOUMISE     PIC X    VALUE 'N'.
+       01    WS-NB-ERREURS      PIC 9(3) VALUE ZERO.
+
+      * TRADUCTION DU CODE ANOMALIE FICHIER, MEME CONVENTION
+      * D'APPEL QUE LES AUTRES PROGRAMMES DE CE LOT.
+       01    WS-SOUS-PROG-ERRLOG PIC X(8) VALUE 'ERRLOG'.
+       01    WS-LIEN-ERRLOG.
+             05 WS-LIEN-ERRLOG-IN.
+                10 WS-LIEN-ERRLOG-IN-PROGRAMME PIC X(8).
+                10 WS-LIEN-ERRLOG-IN-TYPE      PIC X.
+                10 WS-LIEN-ERRLOG-IN-CODE-FICH PIC XX.
+                10 WS-LIEN-ERRLOG-IN-CODE-SQL  PIC S9(8).
+             05 WS-LIEN-ERRLOG-OU.
+                10 WS-LIEN-ERRLOG-OU-MESSAGE   PIC X(40).
+       01    WS-GRILLE-SOUMISE.
+             05 WS-LIGNE-SOUMISE OCCURS 9 TIMES.                        
+                10 WS-CASE-SOUMISE PIC 9 OCCURS 9 TIMES.                
+                                                                        
+                                                                        
       * EDITION                                                         
                                                                         
        01    WS-HOR-E           PIC Z9.                                 
@@ -70,6 +99,20 @@
               THRU 1000-GRILLE-FIN                                      
              UNTIL WS-MESSAGE NOT = 'OK'.                               
                                                                         
+                                                                        
+      *MODE CORRECTION : NOTATION D'UNE GRILLE SOUMISE PAR UN           
+      *STAGIAIRE                                                        
+           ACCEPT WS-MODE-CORRECTION FROM ENVIRONMENT
+               "MODECORRECTION"
+               ON EXCEPTION MOVE 'N' TO WS-MODE-CORRECTION
+           END-ACCEPT.
+           IF WS-MODE-CORRECTION = 'O'
+              PERFORM 8950-PERSISTER-GRILLE-DEB
+                 THRU 8950-PERSISTER-GRILLE-FIN
+              PERFORM 8955-NOTER-SOUMISSION-DEB
+                 THRU 8955-NOTER-SOUMISSION-FIN
+           END-IF.
+                                                                        
       *STATISTIQUES DE FIN DE PROGRAMME                                 
            PERFORM 8999-STATISTIQUES-DEB                                
               THRU 8999-STATISTIQUES-FIN.                               
@@ -791,6 +834,139 @@
        7000-EDITION-FIN.                                                
            EXIT.                                                        
                                                                         
+                                                                        
+      **********************************************
+      *    PERSISTANCE DE LA GRILLE RESOLUE DANS CASE, AVANT DE        *
+      *    LA CONFRONTER A LA SOUMISSION DU STAGIAIRE : SANS CETTE     *
+      *    ETAPE, LES CASES RESOLUES PAR L'ALGORITHME EN COURS DE      *
+      *    PROGRAMME NE SONT JAMAIS ECRITES EN BASE ET LA NOTATION     *
+      *    PORTERAIT SUR UNE VALEUR PERIMEE.                           *
+      **********************************************
+       8950-PERSISTER-GRILLE-DEB.
+           DISPLAY 'PERSISTANCE DE LA GRILLE DANS TCASE'.
+           MOVE 0 TO WS-HOR.
+           PERFORM 8960-PERSISTER-LIGNE-DEB
+              THRU 8960-PERSISTER-LIGNE-FIN
+                 9 TIMES.
+       8950-PERSISTER-GRILLE-FIN.
+           EXIT.
+
+       8960-PERSISTER-LIGNE-DEB.
+           ADD 1 TO WS-HOR.
+           MOVE 0 TO WS-VER.
+           PERFORM 8970-PERSISTER-CASE-DEB
+              THRU 8970-PERSISTER-CASE-FIN
+                 9 TIMES.
+       8960-PERSISTER-LIGNE-FIN.
+           EXIT.
+
+       8970-PERSISTER-CASE-DEB.
+           ADD 1 TO WS-VER.
+           EXEC SQL
+               SELECT VAL INTO :WS-I
+               FROM POSS
+               WHERE HOR = :WS-HOR
+               AND   VER = :WS-VER
+           END-EXEC.
+           IF SQLCODE = 0
+              EXEC SQL
+                  UPDATE CASE
+                  SET VAL = :WS-I
+                  WHERE HOR = :WS-HOR
+                  AND   VER = :WS-VER
+              END-EXEC
+           END-IF.
+           IF SQLCODE NOT = 0
+              MOVE SQLCODE TO WS-SQLCODE
+              DISPLAY 'ANOMALIE SUR LA PERSISTANCE DE LA CASE '
+                      'WS-SQLCODE : ' WS-SQLCODE
+              PERFORM 9999-FIN-ANOMALIE-DEB
+              THRU 9999-FIN-ANOMALIE-FIN
+           END-IF.
+       8970-PERSISTER-CASE-FIN.
+           EXIT.
+
+      **********************************************
+      *    NOTATION D'UNE GRILLE SOUMISE PAR UN      *
+      *    STAGIAIRE CONTRE LA GRILLE EN TCASE       *
+      **********************************************
+       8955-NOTER-SOUMISSION-DEB.
+           DISPLAY 'NOTATION DE LA GRILLE SOUMISE'.                     
+           MOVE ZERO TO WS-NB-ERREURS.                                  
+           OPEN INPUT FSOUMISE.                                         
+           IF WS-FS-SOUMISE = '00'
+              MOVE 'N' TO WS-FIN-SOUMISE
+              MOVE 0 TO WS-HOR
+              PERFORM 8956-LIRE-LIGNE-SOUMISE-DEB
+                 THRU 8956-LIRE-LIGNE-SOUMISE-FIN
+                 UNTIL WS-HOR = 9 OR WS-FIN-SOUMISE = 'O'
+              CLOSE FSOUMISE
+              IF WS-FIN-SOUMISE = 'O'
+                 DISPLAY 'GRILLE REJETEE : SOUMISSION INCOMPLETE'
+              ELSE
+                 MOVE 0 TO WS-HOR
+                 PERFORM 8957-NOTER-LIGNE-DEB
+                    THRU 8957-NOTER-LIGNE-FIN
+                    9 TIMES
+                 IF WS-NB-ERREURS = ZERO
+                    DISPLAY 'GRILLE CORRECTE, AUCUNE ERREUR'
+                 ELSE
+                    DISPLAY WS-NB-ERREURS ' CASE(S) EN ERREUR'
+                 END-IF
+              END-IF
+           ELSE
+              MOVE WS-NOM-PGM      TO WS-LIEN-ERRLOG-IN-PROGRAMME
+              MOVE 'F'             TO WS-LIEN-ERRLOG-IN-TYPE
+              MOVE WS-FS-SOUMISE   TO WS-LIEN-ERRLOG-IN-CODE-FICH
+              CALL WS-SOUS-PROG-ERRLOG USING WS-LIEN-ERRLOG
+              DISPLAY 'GRILLE SOUMISE INTROUVABLE, FS=' WS-FS-SOUMISE
+              DISPLAY WS-LIEN-ERRLOG-OU-MESSAGE
+           END-IF.
+       8955-NOTER-SOUMISSION-FIN.                                       
+           EXIT.                                                        
+                                                                        
+       8956-LIRE-LIGNE-SOUMISE-DEB.
+           ADD 1 TO WS-HOR.
+           READ FSOUMISE INTO WS-LIGNE-SOUMISE (WS-HOR)
+               AT END
+                   DISPLAY 'GRILLE SOUMISE INCOMPLETE'
+                   MOVE 'O' TO WS-FIN-SOUMISE
+           END-READ.
+       8956-LIRE-LIGNE-SOUMISE-FIN.                                     
+           EXIT.                                                        
+                                                                        
+       8957-NOTER-LIGNE-DEB.                                            
+           ADD 1 TO WS-HOR.                                             
+           MOVE 0 TO WS-VER.                                            
+           PERFORM 8958-NOTER-CASE-DEB                                  
+              THRU 8958-NOTER-CASE-FIN                                  
+                 9 TIMES.                                               
+       8957-NOTER-LIGNE-FIN.                                            
+           EXIT.                                                        
+                                                                        
+       8958-NOTER-CASE-DEB.                                             
+           ADD 1 TO WS-VER.                                             
+           EXEC SQL                                                     
+               SELECT VAL INTO :WS-I                                    
+               FROM CASE                                                
+               WHERE HOR = :WS-HOR                                      
+               AND   VER = :WS-VER                                      
+           END-EXEC.                                                    
+           IF SQLCODE = 0                                               
+              IF WS-CASE-SOUMISE (WS-HOR WS-VER) NOT = WS-I             
+                 ADD 1 TO WS-NB-ERREURS                                 
+                 DISPLAY 'CASE EN ERREUR - LIGNE ' WS-HOR               
+                         ' COLONNE ' WS-VER                             
+                         ' ATTENDU ' WS-I                               
+                         ' SOUMIS ' WS-CASE-SOUMISE (WS-HOR WS-VER)     
+              END-IF                                                    
+           ELSE                                                         
+              DISPLAY 'ANOMALIE SQL SUR LA LECTURE DE CASE '            
+                      'WS-SQLCODE : ' SQLCODE                           
+           END-IF.                                                      
+       8958-NOTER-CASE-FIN.                                             
+           EXIT.                                                        
+                                                                        
       **********************************************                    
       *    8....  STATISTIQUES DU PROGRAMME        *                    
       **********************************************                    
