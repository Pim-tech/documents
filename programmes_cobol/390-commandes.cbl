@@ -1,8 +1,9 @@
-         
+
       ******************************************************************
       * Author: Jean-Yves
       * Date: 26/11/2020
-      * Purpose: Saisir le nombre de stagiaires par mois et l'afficher
+      * Purpose: Saisir les lignes de commandes et en totaliser le
+      *          montant
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
@@ -14,42 +15,235 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-           01 WS-PROGRAM-ID PIC X(6) VALUE 'COMMANDS'.
+           01 WS-PROGRAM-ID PIC X(8) VALUE 'COMMANDS'.
 
            01  WS-CARTE.
-               05 WS-CODE   PIC X(1).
-               05 WS-MONTANT PIC 99v99.
-               05 FILLER PIC X(75).
-       
+               05 WS-CODE    PIC X(3).
+               05 WS-MONTANT PIC 9(3)V99.
+               05 WS-MONTANT-X REDEFINES WS-MONTANT PIC X(5).
+               05 FILLER     PIC X(72).
+
+           01  WS-TOTAUX-BATCH.
+               05 WS-TOTAL-COMMANDES PIC 9(4) VALUE 0.
+               05 WS-TOTAL-LIGNES    PIC 9(5) VALUE 0.
+               05 WS-TOTAL-MONTANT   PIC 9(6)V99 VALUE 0.
+               05 WS-NB-REJETS       PIC 9(4) VALUE 0.
+
+           01  WS-TOTAUX-COMMANDE.
+               05 WS-CMD-LIGNES      PIC 9(3) VALUE 0.
+               05 WS-CMD-MONTANT     PIC 9(5)V99 VALUE 0.
+               05 WS-NUM-COMMANDE-COURANTE PIC 9(4) VALUE 0.
+
+      * Detection des cartes 'L' probablement doublees : on retient
+      * le montant et le numero des toutes dernieres lignes lues
+      * dans la commande en cours, table circulaire de 3 entrees,
+      * pour reperer un montant identique reperfore par erreur.
+      * Un montant a ZERO ne peut jamais provenir d'une ligne
+      * acceptee (bornes PGETPT 0.01 A 500.00), d'ou son usage comme
+      * valeur neutre pour les entrees pas encore alimentees.
+           01  WS-HISTO-LIGNES.
+               05 WS-HISTO-LIGNE OCCURS 3 TIMES INDEXED BY IDX-HISTO.
+                   10 WS-HISTO-MONTANT   PIC 9(3)V99.
+                   10 WS-HISTO-NUMLIGNE  PIC 9(3).
+           01  WS-NUMLIGNE-COURANTE PIC 9(3) VALUE 0.
+           01  WS-IDX-CIRCULAIRE    PIC 9    VALUE 0.
+
+           01 WS-SOUS-PROG-PGETPT PIC X(8) VALUE 'PGETPT'.
+           01 WS-LIEN-PGETPT.
+               05 WS-LIEN-IN.
+                   10 WS-LIEN-IN-VALEUR PIC S9(7)V99 COMP-3.
+                   10 WS-LIEN-IN-MINI   PIC S9(7)V99 COMP-3.
+                   10 WS-LIEN-IN-MAXI   PIC S9(7)V99 COMP-3.
+               05 WS-LIEN-OU.
+                   10 WS-LIEN-OU-CODE-RETOUR PIC X.
+
+           01 WS-SOUS-PROG-SP001 PIC X(8) VALUE 'SP001'.
+           01 WS-LIEN-SP001.
+               05 WS-LIEN-SP001-LONGUEUR PIC 9(3).
+               05 WS-LIEN-SP001-RECU     PIC X(50).
+               05 WS-LIEN-SP001-CR       PIC X(2).
+               05 WS-LIEN-SP001-ENVOI    PIC X(50).
+
+      * DEPOT DES TOTAUX DU JOUR DANS LE RECAPITULATIF PARTAGE,
+      * MEME CONVENTION D'APPEL QUE ERRLOG (WS-LIEN).
+           01 WS-SOUS-PROG-RECAPJR PIC X(8) VALUE 'RECAPJR'.
+           01 WS-LIEN-RECAPJR.
+               05 WS-LIEN-RECAPJR-IN.
+                   10 WS-LIEN-RECAPJR-IN-PROGRAMME PIC X(8).
+                   10 WS-LIEN-RECAPJR-IN-LIBELLE   PIC X(20).
+                   10 WS-LIEN-RECAPJR-IN-VALEUR    PIC S9(7) COMP-3.
+               05 WS-LIEN-RECAPJR-OU.
+                   10 WS-LIEN-RECAPJR-OU-CODE-RETOUR PIC X.
+
        PROCEDURE DIVISION.
 
-       0000-TP-COMMANDES.
-           MOVE 0 TO TOTAL_LIGNES.
-           MOVE 0 TO TOTAL_MONTANT.
-           ACCEPT WS-CARTE.
-           PERFORM 1000-DEB THRU 1000-FIN UNTIL WS-CARTE = 'F'.
-           DISPLAY TOTAL_LIGNES ' ' TOTAL_MONTANT.
-       STOP-RUN.
+       0000-TP-COMMANDES-DEB.
+           PERFORM 8910-DEB-STATISTIQUES-DEB
+              THRU 8910-DEB-STATISTIQUES-FIN.
+
+           MOVE 0 TO WS-TOTAL-COMMANDES.
+           MOVE 0 TO WS-TOTAL-LIGNES.
+           MOVE 0 TO WS-TOTAL-MONTANT.
+           MOVE 0 TO WS-NB-REJETS.
 
-       1000-DEB.
-           MOVE 0 TO COMMANDE_LIGNE COMMANDE_MONTANT.
            ACCEPT WS-CARTE.
-           PERFORM 2000-DEB THRU 2000-FIN 
-           UNTIL WS-CARTE = 'FIN' OR CODE NOT = 'L'.
-           DISPLAY TOTAL_MONTANT_COMMANDES.
-           DISPLAY TOTAL_LIGNES_COMMANDES.
-           DISPLAY TOTAL_COMMANDE.
-           ADD MT_COMMANDE TO TOTAL_MONTANT.
-       1000-FIN.
-           EXIT.
-
-       2000-DEB.
-           ADD 1 TO COMMANDES_LIGNES.
-           ADD MONTANT_LU TO TOTAL_MONTANT.
+           PERFORM 1000-COMMANDE-DEB THRU 1000-COMMANDE-FIN
+              UNTIL WS-CODE = 'FIN'.
+
+           DISPLAY 'NOMBRE DE COMMANDES  : ' WS-TOTAL-COMMANDES.
+           DISPLAY 'NOMBRE DE LIGNES LUES: ' WS-TOTAL-LIGNES.
+           DISPLAY 'MONTANT TOTAL        : ' WS-TOTAL-MONTANT.
+           DISPLAY 'CARTES REJETEES      : ' WS-NB-REJETS.
+
+           MOVE WS-PROGRAM-ID          TO WS-LIEN-RECAPJR-IN-PROGRAMME.
+           MOVE 'NOMBRE DE COMMANDES'  TO WS-LIEN-RECAPJR-IN-LIBELLE.
+           MOVE WS-TOTAL-COMMANDES     TO WS-LIEN-RECAPJR-IN-VALEUR.
+           CALL WS-SOUS-PROG-RECAPJR USING WS-LIEN-RECAPJR.
+
+           MOVE WS-PROGRAM-ID          TO WS-LIEN-RECAPJR-IN-PROGRAMME.
+           MOVE 'CARTES REJETEES'      TO WS-LIEN-RECAPJR-IN-LIBELLE.
+           MOVE WS-NB-REJETS           TO WS-LIEN-RECAPJR-IN-VALEUR.
+           CALL WS-SOUS-PROG-RECAPJR USING WS-LIEN-RECAPJR.
+
+           PERFORM 8990-FIN-STATISTIQUES-DEB
+              THRU 8990-FIN-STATISTIQUES-FIN.
+
+           PERFORM 9999-FIN-NORMALE-DEB
+              THRU 9999-FIN-NORMALE-FIN.
+       0000-TP-COMMANDES-FIN.
+           EXIT.
+
+       1000-COMMANDE-DEB.
+           MOVE 0 TO WS-CMD-LIGNES.
+           MOVE 0 TO WS-CMD-MONTANT.
+           COMPUTE WS-NUM-COMMANDE-COURANTE = WS-TOTAL-COMMANDES + 1.
+           MOVE ZERO TO WS-HISTO-LIGNES.
+           MOVE 0 TO WS-NUMLIGNE-COURANTE.
+           MOVE 0 TO WS-IDX-CIRCULAIRE.
+           PERFORM 1100-TRAITER-CARTE-DEB THRU 1100-TRAITER-CARTE-FIN
+              UNTIL WS-CODE = 'F' OR WS-CODE = 'FIN'.
+           IF WS-CODE NOT = 'FIN'
+              ADD 1 TO WS-TOTAL-COMMANDES
+              ADD WS-CMD-MONTANT TO WS-TOTAL-MONTANT
+              DISPLAY 'COMMANDE ' WS-TOTAL-COMMANDES ' : '
+                      WS-CMD-LIGNES ' LIGNE(S), MONTANT '
+                      WS-CMD-MONTANT
+              ACCEPT WS-CARTE
+           END-IF.
+       1000-COMMANDE-FIN.
+           EXIT.
+
+      * Aiguille une carte de la commande en cours : une ligne 'L'
+      * valide est accumulee via 2000-LIGNE-DEB, tout autre code
+      * (ni 'L', ni 'F', ni 'FIN') est rejete et ignore afin de ne
+      * jamais corrompre les totaux en cours.
+       1100-TRAITER-CARTE-DEB.
+           EVALUATE WS-CODE
+               WHEN 'L'
+                   PERFORM 2000-LIGNE-DEB THRU 2000-LIGNE-FIN
+               WHEN OTHER
+                   ADD 1 TO WS-NB-REJETS
+                   DISPLAY 'CARTE REJETEE, CODE INCONNU : ' WS-CODE
+                   ACCEPT WS-CARTE
+           END-EVALUATE.
+       1100-TRAITER-CARTE-FIN.
+           EXIT.
+
+      * Controle que le montant saisi est bien numerique via le
+      * sous-programme SP001 (classificateur numerique/alphanumerique
+      * commun a ce lot), puis controle de fourchette via PGETPT,
+      * commun a tous les programmes de saisie de ce lot.
+       2000-LIGNE-DEB.
+           ADD 1 TO WS-NUMLIGNE-COURANTE.
+           MOVE 5                  TO WS-LIEN-SP001-LONGUEUR.
+           MOVE WS-MONTANT-X       TO WS-LIEN-SP001-RECU.
+           CALL WS-SOUS-PROG-SP001
+                USING WS-LIEN-SP001.
+
+           IF WS-LIEN-SP001-CR NOT = 'N'
+              ADD 1 TO WS-NB-REJETS
+              DISPLAY 'CARTE REJETEE, MONTANT NON NUMERIQUE : '
+                       WS-MONTANT-X
+           ELSE
+              MOVE WS-MONTANT     TO WS-LIEN-IN-VALEUR
+              MOVE 0.01            TO WS-LIEN-IN-MINI
+              MOVE 500.00          TO WS-LIEN-IN-MAXI
+              CALL WS-SOUS-PROG-PGETPT
+                   USING WS-LIEN-PGETPT
+
+              IF WS-LIEN-OU-CODE-RETOUR NOT = 'D'
+                 ADD 1 TO WS-NB-REJETS
+                 DISPLAY 'CARTE REJETEE, MONTANT HORS BORNES : '
+                          WS-MONTANT
+              ELSE
+                 SET IDX-HISTO TO 1
+                 SEARCH WS-HISTO-LIGNE
+                    AT END
+                       ADD 1 TO WS-CMD-LIGNES
+                       ADD 1 TO WS-TOTAL-LIGNES
+                       ADD WS-MONTANT TO WS-CMD-MONTANT
+                       PERFORM 2010-MEMORISER-LIGNE-DEB
+                          THRU 2010-MEMORISER-LIGNE-FIN
+                    WHEN WS-HISTO-MONTANT (IDX-HISTO) = WS-MONTANT
+                       ADD 1 TO WS-NB-REJETS
+                       DISPLAY 'CARTE SUSPECTE, COMMANDE '
+                          WS-NUM-COMMANDE-COURANTE ' LIGNE '
+                          WS-NUMLIGNE-COURANTE
+                          ' : MONTANT ' WS-MONTANT
+                          ' IDENTIQUE A LA LIGNE '
+                          WS-HISTO-NUMLIGNE (IDX-HISTO)
+                          ' (PROBABLE DOUBLE PERFORATION)'
+                 END-SEARCH
+              END-IF
+           END-IF.
            ACCEPT WS-CARTE.
-       2000-FIN.
+       2000-LIGNE-FIN.
            EXIT.
 
+      * Memorise le montant et le numero de la ligne qui vient
+      * d'etre acceptee, dans la table circulaire des 3 dernieres
+      * lignes de la commande en cours (voir 2000-LIGNE-DEB).
+       2010-MEMORISER-LIGNE-DEB.
+           ADD 1 TO WS-IDX-CIRCULAIRE.
+           IF WS-IDX-CIRCULAIRE > 3
+              MOVE 1 TO WS-IDX-CIRCULAIRE
+           END-IF.
+           MOVE WS-MONTANT           TO WS-HISTO-MONTANT
+                                           (WS-IDX-CIRCULAIRE).
+           MOVE WS-NUMLIGNE-COURANTE TO WS-HISTO-NUMLIGNE
+                                           (WS-IDX-CIRCULAIRE).
+       2010-MEMORISER-LIGNE-FIN.
+           EXIT.
 
+       8910-DEB-STATISTIQUES-DEB.
+           DISPLAY '********************************************'.
+           DISPLAY '*     DEBUT DU PROGRAMME ' WS-PROGRAM-ID   '*'.
+           DISPLAY '********************************************'.
+           DISPLAY '*      SAISIE DES COMMANDES                *'.
+           DISPLAY '********************************************'.
+       8910-DEB-STATISTIQUES-FIN.
+           EXIT.
 
+       8990-FIN-STATISTIQUES-DEB.
+           DISPLAY '********************************************'.
+           DISPLAY '*     FIN DU PROGRAMME ' WS-PROGRAM-ID     '*'.
+           DISPLAY '********************************************'.
+       8990-FIN-STATISTIQUES-FIN.
+           EXIT.
 
+       9990-FIN-ANORMALE-DEB.
+           DISPLAY '***********************************'.
+           DISPLAY 'FIN ANORMALE DU PROGRAMME '   WS-PROGRAM-ID.
+           DISPLAY '***********************************'.
+           STOP RUN.
+       9990-FIN-ANORMALE-FIN.
+           EXIT.
+
+       9999-FIN-NORMALE-DEB.
+           DISPLAY '***********************************'.
+           DISPLAY 'FIN NORMALE DU PROGRAMME '   WS-PROGRAM-ID.
+           DISPLAY '***********************************'.
+           STOP RUN.
+       9999-FIN-NORMALE-FIN.
+           EXIT.
+              END PROGRAM COMMANDS.
