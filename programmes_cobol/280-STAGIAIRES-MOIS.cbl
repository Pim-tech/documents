@@ -11,10 +11,29 @@
 
        CONFIGURATION SECTION.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIC-CARTES-STAGIAIRES
+              ASSIGN TO "./files/stagiaires.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-STATUS-CARTES.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD FIC-CARTES-STAGIAIRES RECORDING MODE IS F.
+           01 FS-ENR-CARTE.
+               05 FS-NOMBREC PIC 99.
+               05 FS-LIBELLEC PIC X(10).
+               05 FILLER PIC X(68).
+
        WORKING-STORAGE SECTION.
            01 WS-PROGRAM-ID PIC X(6) VALUE 'TMOIS'.
 
+      *    WS-MODE-SAISIE : 'C' = saisie clavier (ACCEPT),
+      *                     'F' = saisie par fichier stagiaires.txt
+           01 WS-MODE-SAISIE PIC X VALUE 'C'.
+           01 WS-STATUS-CARTES PIC XX.
+
            01 WS-STAGIAIRE.
                05 WS-MOIS OCCURS 12.
                    10 WS-NOMBRE PIC 9(2).
@@ -29,6 +48,25 @@
                05 WS-LIBELLEC PIC X(10).
                05 FILLER PIC X(68).
 
+           01 WS-BILAN-ANNUEL.
+               05 WS-TOTAL-STAGIAIRES PIC 9(4).
+               05 WS-NB-MANQUANTS     PIC 99.
+               05 WS-NB-MIN           PIC 99.
+               05 WS-NB-MAX           PIC 99.
+               05 WS-MOIS-MIN         PIC X(10).
+               05 WS-MOIS-MAX         PIC X(10).
+
+      *    DEPOT DU TOTAL ANNUEL DANS LE RECAPITULATIF PARTAGE,
+      *    MEME CONVENTION D'APPEL QUE ERRLOG (ZONE DE LIEN).
+           01 WS-SOUS-PROG-RECAPJR PIC X(8) VALUE 'RECAPJR'.
+           01 WS-LIEN-RECAPJR.
+               05 WS-LIEN-RECAPJR-IN.
+                   10 WS-LIEN-RECAPJR-IN-PROGRAMME PIC X(8).
+                   10 WS-LIEN-RECAPJR-IN-LIBELLE   PIC X(20).
+                   10 WS-LIEN-RECAPJR-IN-VALEUR    PIC S9(7) COMP-3.
+               05 WS-LIEN-RECAPJR-OU.
+                   10 WS-LIEN-RECAPJR-OU-CODE-RETOUR PIC X.
+
        PROCEDURE DIVISION.
 
         0000-INITIALISATION-DEB.
@@ -38,10 +76,19 @@
 
               MOVE SPACES TO WS-STAGIAIRE.
 
+              PERFORM 0010-OUVRIR-SAISIE-DEB
+              THRU 0010-OUVRIR-SAISIE-FIN.
+
               PERFORM 1000-SAISIE-MOIS-DEB
               THRU 1000-SAISIE-MOIS-FIN
               12 TIMES.
 
+              PERFORM 0015-FERMER-SAISIE-DEB
+              THRU 0015-FERMER-SAISIE-FIN.
+
+              PERFORM 8950-BILAN-ANNUEL-DEB
+              THRU 8950-BILAN-ANNUEL-FIN.
+
              PERFORM 8990-FIN-STATISTIQUES-DEB
               THRU 8990-FIN-STATISTIQUES-FIN.
 
@@ -51,9 +98,39 @@
         0000-INITIALISATION-FIN.
               EXIT.
 
+        0010-OUVRIR-SAISIE-DEB.
+           DISPLAY 'SAISIE AU CLAVIER (C) OU PAR FICHIER (F) ? '.
+           ACCEPT WS-MODE-SAISIE.
+           IF WS-MODE-SAISIE = 'F'
+              OPEN INPUT FIC-CARTES-STAGIAIRES
+              IF WS-STATUS-CARTES NOT = '00'
+                 DISPLAY 'FICHIER STAGIAIRES.TXT INTROUVABLE, '
+                         'SAISIE AU CLAVIER'
+                 MOVE 'C' TO WS-MODE-SAISIE
+              END-IF
+           END-IF.
+        0010-OUVRIR-SAISIE-FIN.
+           EXIT.
+
+        0015-FERMER-SAISIE-DEB.
+           IF WS-MODE-SAISIE = 'F'
+              CLOSE FIC-CARTES-STAGIAIRES
+           END-IF.
+        0015-FERMER-SAISIE-FIN.
+           EXIT.
+
         1000-SAISIE-MOIS-DEB.
-           DISPLAY 'Saisir l''effectif (2 chiffres) '.
-           ACCEPT WS-CARTE.
+           IF WS-MODE-SAISIE = 'F'
+              READ FIC-CARTES-STAGIAIRES INTO WS-CARTE
+                 AT END
+                    MOVE SPACES TO WS-CARTE
+                 NOT AT END
+                    CONTINUE
+              END-READ
+           ELSE
+              DISPLAY 'Saisir l''effectif (2 chiffres) '
+              ACCEPT WS-CARTE
+           END-IF.
            DISPLAY WS-LIBELLEC.
            EVALUATE WS-LIBELLEC
             WHEN  'JANVIER'
@@ -84,8 +161,10 @@
                  PERFORM 3000-ERREUR-SAISIE-DEB
                  THRU    3000-ERREUR-SAISIE-FIN
           END-EVALUATE.
-          MOVE WS-LIBELLEC TO WS-LIBELLE(WS-INDICE).
-          MOVE WS-NOMBREC TO WS-NOMBRE(WS-INDICE).
+          IF WS-LIBELLEC NOT = SPACES
+             MOVE WS-LIBELLEC TO WS-LIBELLE(WS-INDICE)
+             MOVE WS-NOMBREC TO WS-NOMBRE(WS-INDICE)
+          END-IF.
           PERFORM 2000-AFFICHER-DEB THRU 2000-AFFICHER-FIN.
 
         1000-SAISIE-MOIS-FIN.
@@ -111,6 +190,47 @@
         3000-BLOUCLE-FIN.
             EXIT.
 
+        8950-BILAN-ANNUEL-DEB.
+           MOVE 0 TO WS-TOTAL-STAGIAIRES.
+           MOVE 0 TO WS-NB-MANQUANTS.
+           MOVE 99 TO WS-NB-MIN.
+           MOVE 0 TO WS-NB-MAX.
+           MOVE SPACES TO WS-MOIS-MIN.
+           MOVE SPACES TO WS-MOIS-MAX.
+           MOVE 1 TO WS-INDICE.
+           PERFORM 8951-BILAN-BOUCLE-DEB
+              THRU 8951-BILAN-BOUCLE-FIN
+              12 TIMES.
+           DISPLAY 'TOTAL STAGIAIRES SUR L''ANNEE : '
+                   WS-TOTAL-STAGIAIRES.
+           IF WS-MOIS-MIN NOT = SPACES
+              DISPLAY 'MOIS LE MOINS CHARGE : ' WS-MOIS-MIN
+                      ' (' WS-NB-MIN ')'
+              DISPLAY 'MOIS LE PLUS CHARGE : ' WS-MOIS-MAX
+                      ' (' WS-NB-MAX ')'
+           END-IF.
+           DISPLAY WS-NB-MANQUANTS ' MOIS NON RENSEIGNE(S)'.
+        8950-BILAN-ANNUEL-FIN.
+           EXIT.
+
+        8951-BILAN-BOUCLE-DEB.
+           IF WS-LIBELLE(WS-INDICE) = SPACES
+              ADD 1 TO WS-NB-MANQUANTS
+           ELSE
+              ADD WS-NOMBRE(WS-INDICE) TO WS-TOTAL-STAGIAIRES
+              IF WS-NOMBRE(WS-INDICE) < WS-NB-MIN
+                 MOVE WS-NOMBRE(WS-INDICE) TO WS-NB-MIN
+                 MOVE WS-LIBELLE(WS-INDICE) TO WS-MOIS-MIN
+              END-IF
+              IF WS-NOMBRE(WS-INDICE) > WS-NB-MAX
+                 MOVE WS-NOMBRE(WS-INDICE) TO WS-NB-MAX
+                 MOVE WS-LIBELLE(WS-INDICE) TO WS-MOIS-MAX
+              END-IF
+           END-IF.
+           ADD 1 TO WS-INDICE.
+        8951-BILAN-BOUCLE-FIN.
+           EXIT.
+
         8910-DEB-STATISTIQUES-DEB.
            DISPLAY '********************************************'.
            DISPLAY '*     DEBUT DU PROGRAMME ' WS-PROGRAM-ID   '*'.
@@ -124,6 +244,10 @@
            DISPLAY '********************************************'.
            DISPLAY '*     FIN DU PROGRAMME ' WS-PROGRAM-ID     '*'.
            DISPLAY '********************************************'.
+           MOVE WS-PROGRAM-ID       TO WS-LIEN-RECAPJR-IN-PROGRAMME
+           MOVE 'TOTAL STAGIAIRES'  TO WS-LIEN-RECAPJR-IN-LIBELLE
+           MOVE WS-TOTAL-STAGIAIRES TO WS-LIEN-RECAPJR-IN-VALEUR
+           CALL WS-SOUS-PROG-RECAPJR USING WS-LIEN-RECAPJR.
         8990-FIN-STATISTIQUES-FIN.
            EXIT.
 
@@ -139,7 +263,7 @@
            DISPLAY '***********************************'.
            DISPLAY 'FIN NORMALE DU PROGRAMME '   WS-PROGRAM-ID.
            DISPLAY '***********************************'.
-           STOP-RUN.
+           STOP RUN.
         9999-FIN-NORMALE-FIN.
             EXIT.
                END PROGRAM STAGIAIR.
