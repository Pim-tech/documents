@@ -12,7 +12,8 @@
        01  WS-PROGRAM-ID    PIC X(8) VALUE 'SP001'.
        LINKAGE SECTION.
        01  LS-LIEN.
-          05  LS-RECU          PIC X(5).
+          05  LS-LONGUEUR      PIC 9(3).
+          05  LS-RECU          PIC X(50).
           05  LS-CR            PIC X(2).
           05  LS-ENVOI         PIC X(50).
        PROCEDURE DIVISION USING LS-LIEN.
@@ -20,11 +21,13 @@
            DISPLAY 'CE SOUS-PROGRAMME NE LIT RIEN '
            DISPLAY 'IL N''ECRIT RIEN'
            DISPLAY 'IL EST APPELE PAR PROGRAMME'.
-   
-           IF LS-RECU  IS NUMERIC 
-                MOVE "CETTE CHAINE EST NUMERIQUE" 	TO LS-ENVOI 
-           ELSE 
-               MOVE "CETTE CHAINE EST ALPHANUMERIQUE" 	TO LS-ENVOI 
+
+           IF LS-RECU(1:LS-LONGUEUR) IS NUMERIC
+                MOVE 'N' TO LS-CR
+                MOVE "CETTE CHAINE EST NUMERIQUE" 	TO LS-ENVOI
+           ELSE
+                MOVE 'A' TO LS-CR
+                MOVE "CETTE CHAINE EST ALPHANUMERIQUE" 	TO LS-ENVOI
            END-IF.
            DISPLAY WS-PROGRAM-ID  " VOUS DIT BYE " LS-LIEN.
  
