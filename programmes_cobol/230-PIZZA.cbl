@@ -9,25 +9,69 @@
       *                                                        *
       **********************************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FORDERS ASSIGN TO PIZZACMD
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-FS-ORDERS.
        DATA DIVISION.
+       FILE SECTION.
+       FD FORDERS
+           RECORDING MODE IS F.
+       01 FS-ENREG-ORDERS.
+           05 FS-ORD-HORODATAGE   PIC 9(14).
+           05 FS-ORD-CONVIVES     PIC 99.
+           05 FS-ORD-PIZZAS       PIC 99.
+
        WORKING-STORAGE SECTION.
        01 WS-PROGRAM-ID  PIC X(8) VALUE 'B30103'.
+       01 WS-FS-ORDERS          PIC XX.
+       01 WS-HORODATAGE.
+           05 WS-HORO-DATE       PIC 9(8).
+           05 WS-HORO-HEURE      PIC 9(6).
        01 WS-INDIVIDUS         PIC 99.
        01 WS-PIZZAMANGEE       PIC 9V9   VALUE 1.1.
        01 WS-RESULTAT          PIC 99V9.
        01 WS-DECIM             PIC V9.
        01 WS-COMMANDE          PIC 99.
 
+       01 WS-SOUS-PROG-PGETPT PIC X(8) VALUE 'PGETPT'.
+       01 WS-LIEN-PGETPT.
+           05 WS-LIEN-IN.
+               10 WS-LIEN-IN-VALEUR PIC S9(7)V99 COMP-3.
+               10 WS-LIEN-IN-MINI   PIC S9(7)V99 COMP-3.
+               10 WS-LIEN-IN-MAXI   PIC S9(7)V99 COMP-3.
+           05 WS-LIEN-OU.
+               10 WS-LIEN-OU-CODE-RETOUR PIC X.
+
+      * TRADUCTION DU CODE ANOMALIE FICHIER, MEME CONVENTION
+      * D'APPEL QUE LES AUTRES PROGRAMMES DE CE LOT.
+       01 WS-SOUS-PROG-ERRLOG PIC X(8) VALUE 'ERRLOG'.
+       01 WS-LIEN-ERRLOG.
+           05 WS-LIEN-ERRLOG-IN.
+               10 WS-LIEN-ERRLOG-IN-PROGRAMME PIC X(8).
+               10 WS-LIEN-ERRLOG-IN-TYPE      PIC X.
+               10 WS-LIEN-ERRLOG-IN-CODE-FICH PIC XX.
+               10 WS-LIEN-ERRLOG-IN-CODE-SQL  PIC S9(8).
+           05 WS-LIEN-ERRLOG-OU.
+               10 WS-LIEN-ERRLOG-OU-MESSAGE   PIC X(40).
+
        PROCEDURE DIVISION.
        0000-INITIALISATION-DEB.
            PERFORM 8910-DEB-STATISTIQUES-DEB
               THRU 8910-DEB-STATISTIQUES-FIN.
+           PERFORM 6010-OPEN-FICHIER-ORDERS-DEB
+              THRU 6010-OPEN-FICHIER-ORDERS-FIN.
       *
            ACCEPT  WS-INDIVIDUS.
+           PERFORM 1050-CONTROLER-INDIVIDUS-DEB
+              THRU 1050-CONTROLER-INDIVIDUS-FIN.
            PERFORM 1000-PIZZA-DEB
               THRU 1000-PIZZA-FIN
                  UNTIL WS-INDIVIDUS = 99.
       *
+           PERFORM 6020-CLOSE-FICHIER-ORDERS-DEB
+              THRU 6020-CLOSE-FICHIER-ORDERS-FIN.
            PERFORM 8990-FIN-STATISTIQUES-DEB
               THRU 8990-FIN-STATISTIQUES-FIN.
            PERFORM 9999-FIN-NORMALE-DEB
@@ -41,9 +85,74 @@
                  GIVING WS-COMMANDE
            DISPLAY 'IL FAUT COMMANDER ' WS-COMMANDE  ' PIZZAS '
                    ' POUR ' WS-INDIVIDUS  ' CONVIVES'.
+           PERFORM 6030-ECRIRE-COMMANDE-DEB
+              THRU 6030-ECRIRE-COMMANDE-FIN.
            ACCEPT WS-INDIVIDUS.
+           PERFORM 1050-CONTROLER-INDIVIDUS-DEB
+              THRU 1050-CONTROLER-INDIVIDUS-FIN.
        1000-PIZZA-FIN.
            EXIT.
+      * Controle de fourchette du nombre de convives via le sous-
+      * programme commun PGETPT (1 A 98, 99 ETANT LE CODE DE FIN).
+       1050-CONTROLER-INDIVIDUS-DEB.
+           IF WS-INDIVIDUS NOT = 99
+              MOVE WS-INDIVIDUS TO WS-LIEN-IN-VALEUR
+              MOVE 1            TO WS-LIEN-IN-MINI
+              MOVE 98           TO WS-LIEN-IN-MAXI
+              CALL WS-SOUS-PROG-PGETPT
+                   USING WS-LIEN-PGETPT
+              PERFORM 1060-REDEMANDER-DEB
+                 THRU 1060-REDEMANDER-FIN
+                 UNTIL WS-LIEN-OU-CODE-RETOUR = 'D'
+                    OR WS-INDIVIDUS = 99
+           END-IF.
+       1050-CONTROLER-INDIVIDUS-FIN.
+           EXIT.
+
+       1060-REDEMANDER-DEB.
+           DISPLAY 'NOMBRE DE CONVIVES HORS BORNES (1-98) : '
+                   WS-INDIVIDUS.
+           DISPLAY 'RESAISIR LE NOMBRE DE CONVIVES (99=FIN) : '.
+           ACCEPT WS-INDIVIDUS.
+           IF WS-INDIVIDUS NOT = 99
+              MOVE WS-INDIVIDUS TO WS-LIEN-IN-VALEUR
+              CALL WS-SOUS-PROG-PGETPT
+                   USING WS-LIEN-PGETPT
+           END-IF.
+       1060-REDEMANDER-FIN.
+           EXIT.
+      * Journal des commandes : un enregistrement par commande
+      * calculee, pour que la restauration puisse joindre un
+      * justificatif ecrit a la facture du traiteur.
+       6010-OPEN-FICHIER-ORDERS-DEB.
+           OPEN OUTPUT FORDERS.
+           IF WS-FS-ORDERS NOT = '00'
+              DISPLAY 'PB OUVERTURE DU FICHIER DES COMMANDES'
+              DISPLAY 'CODE : ' WS-FS-ORDERS
+              MOVE WS-PROGRAM-ID       TO WS-LIEN-ERRLOG-IN-PROGRAMME
+              MOVE 'F'                 TO WS-LIEN-ERRLOG-IN-TYPE
+              MOVE WS-FS-ORDERS        TO WS-LIEN-ERRLOG-IN-CODE-FICH
+              CALL WS-SOUS-PROG-ERRLOG USING WS-LIEN-ERRLOG
+              DISPLAY WS-LIEN-ERRLOG-OU-MESSAGE
+           END-IF.
+       6010-OPEN-FICHIER-ORDERS-FIN.
+           EXIT.
+
+       6020-CLOSE-FICHIER-ORDERS-DEB.
+           CLOSE FORDERS.
+       6020-CLOSE-FICHIER-ORDERS-FIN.
+           EXIT.
+
+       6030-ECRIRE-COMMANDE-DEB.
+           ACCEPT WS-HORO-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-HORO-HEURE FROM TIME.
+           MOVE WS-HORO-DATE      TO FS-ORD-HORODATAGE (1:8).
+           MOVE WS-HORO-HEURE     TO FS-ORD-HORODATAGE (9:6).
+           MOVE WS-INDIVIDUS      TO FS-ORD-CONVIVES.
+           MOVE WS-COMMANDE       TO FS-ORD-PIZZAS.
+           WRITE FS-ENREG-ORDERS.
+       6030-ECRIRE-COMMANDE-FIN.
+           EXIT.
       *****************************************************
       *       STATISTIQUES                                *
       *****************************************************
