@@ -9,10 +9,33 @@
       *            EN ZONES ELEMENTAIRES                       *
       **********************************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FMESSAGES ASSIGN TO MESSAGES
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-FS-MESSAGES.
        DATA DIVISION.
+       FILE SECTION.
+       FD FMESSAGES.
+       01 FS-ENREG-MESSAGE  PIC X(86).
+
        WORKING-STORAGE SECTION.
        01 WS-PROGRAM-ID  PIC X(8) VALUE 'B30102'.
        01 WS-BOUCLE PIC 9 VALUE ZERO.
+       01 WS-FS-MESSAGES    PIC XX.
+      *    MESSAGE DU JOUR OPERATEUR, TIRE DU FICHIER TOURNANT
+      *    MESSAGES SI DISPONIBLE, SINON LA CITATION PAR DEFAUT.
+       01 WS-NB-MESSAGES    PIC 99 VALUE ZERO.
+       01 WS-TABLE-MESSAGES.
+          05 WS-MESSAGE-JOUR OCCURS 1 TO 31 TIMES
+                 DEPENDING ON WS-NB-MESSAGES
+                 INDEXED BY INDEX-MESSAGES
+                 PIC X(86).
+       01 WS-JOUR-SEMAINE    PIC 9.
+       01 WS-INDICE-MESSAGE  PIC 99.
+       01 WS-MESSAGE-DU-JOUR PIC X(86) VALUE
+          '"JE CROIS QU''IL Y A UN MARCHE MONDIAL POUR, AU MIEUX, CINQ O
+      -    'RDINATEURS.", WATSON, 1943'.
        01 WS-CITATION.
           05 FILLER            PIC X     VALUE '"'.
           05 WS-PRINCIPALE.
@@ -45,8 +68,10 @@
        0000-INITIALISATION-DEB.
            PERFORM 8910-DEB-STATISTIQUES-DEB
               THRU 8910-DEB-STATISTIQUES-FIN.
+           PERFORM 0010-CHARGER-MESSAGE-DEB
+              THRU 0010-CHARGER-MESSAGE-FIN.
       *
-           DISPLAY 'WS-CITATION    : ' WS-CITATION.
+           DISPLAY 'MESSAGE DU JOUR: ' WS-MESSAGE-DU-JOUR.
            DISPLAY 'WS-SUBORDONNEE : ' WS-SUBORDONNEE.
            DISPLAY 'WS-AUTEUR      : ' WS-AUTEUR     .
       *
@@ -56,6 +81,42 @@
               THRU 9999-FIN-NORMALE-FIN.
        0000-INITIALISATION-FIN.
            EXIT.
+
+      * Lecture du fichier tournant des messages du jour operateur.
+      * Si le fichier est absent ou vide, la citation par defaut
+      * (VALUE clause de WS-MESSAGE-DU-JOUR) reste inchangee.
+       0010-CHARGER-MESSAGE-DEB.
+           OPEN INPUT FMESSAGES.
+           IF WS-FS-MESSAGES = '00'
+              PERFORM 0020-LIRE-MESSAGE-DEB
+                 THRU 0020-LIRE-MESSAGE-FIN
+                 UNTIL WS-FS-MESSAGES NOT = '00'
+              CLOSE FMESSAGES
+              IF WS-NB-MESSAGES > ZERO
+                 ACCEPT WS-JOUR-SEMAINE FROM DAY-OF-WEEK
+                 COMPUTE WS-INDICE-MESSAGE =
+                    FUNCTION MOD(WS-JOUR-SEMAINE WS-NB-MESSAGES) + 1
+                 MOVE WS-MESSAGE-JOUR (WS-INDICE-MESSAGE)
+                   TO WS-MESSAGE-DU-JOUR
+              END-IF
+           END-IF.
+       0010-CHARGER-MESSAGE-FIN.
+           EXIT.
+
+       0020-LIRE-MESSAGE-DEB.
+           READ FMESSAGES.
+           IF WS-FS-MESSAGES = '00'
+              IF WS-NB-MESSAGES < 31
+                 ADD 1 TO WS-NB-MESSAGES
+                 MOVE FS-ENREG-MESSAGE
+                   TO WS-MESSAGE-JOUR (WS-NB-MESSAGES)
+              ELSE
+                 DISPLAY 'TABLE DES MESSAGES PLEINE (31), '
+                     'MESSAGE IGNORE : ' FS-ENREG-MESSAGE
+              END-IF
+           END-IF.
+       0020-LIRE-MESSAGE-FIN.
+           EXIT.
       *****************************************************
       *       STATISTIQUES                                *
       *****************************************************
