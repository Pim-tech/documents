@@ -8,16 +8,204 @@
       * ON TRI CHAQUE NOMBRE 2 PAR 2                           *
       * AU BOUT DE N-1 FOIS LA TABLE EST TRIEE                 *
       *                                                        *
+      * LA TABLE SERT ENSUITE A CLASSER LES EFFECTIFS MENSUELS *
+      * DE STAGIAIRES (WS-MOIS DE STAGIAIR/TMOIS) DU PLUS      *
+      * CHARGE AU MOINS CHARGE.                                *
       **********************************************************
        ENVIRONMENT DIVISION.
        WORKING-STORAGE SECTION.
+       01 WS-PROGRAM-ID PIC X(8) VALUE 'TRIABUL'.
+
+       01 WS-NB-POSTES  PIC 99 VALUE ZERO.
        01 WS-TABLE.
-               05 WS-POSTE PIC X(2) OCCURS 20.
+               05 WS-POSTE PIC 9(2) OCCURS 20 TIMES.
+
+       01 WS-IND-I      PIC 99.
+       01 WS-IND-J      PIC 99.
+       01 WS-BORNE      PIC 99.
+       01 WS-TEMPO      PIC 9(2).
+
+       01 WS-MOIS-RANG.
+               05 WS-MOIS-LIBELLE OCCURS 12 TIMES PIC X(10).
+               05 WS-MOIS-NOMBRE  OCCURS 12 TIMES PIC 9(2).
+       01 WS-LIBELLE-MOIS-NOM PIC X(10).
+       01 WS-LIBELLES-MOIS.
+               05 FILLER PIC X(10) VALUE 'JANVIER'.
+               05 FILLER PIC X(10) VALUE 'FEVRIER'.
+               05 FILLER PIC X(10) VALUE 'MARS'.
+               05 FILLER PIC X(10) VALUE 'AVRIL'.
+               05 FILLER PIC X(10) VALUE 'MAI'.
+               05 FILLER PIC X(10) VALUE 'JUIN'.
+               05 FILLER PIC X(10) VALUE 'JUILLET'.
+               05 FILLER PIC X(10) VALUE 'AOUT'.
+               05 FILLER PIC X(10) VALUE 'SEPTEMBRE'.
+               05 FILLER PIC X(10) VALUE 'OCTOBRE'.
+               05 FILLER PIC X(10) VALUE 'NOVEMBRE'.
+               05 FILLER PIC X(10) VALUE 'DECEMBRE'.
+       01 WS-LIBELLES-MOIS-TABLE REDEFINES WS-LIBELLES-MOIS.
+               05 WS-LIBELLE-MOIS-T PIC X(10) OCCURS 12 TIMES.
 
        PROCEDURE DIVISION.
        0000-INITIALISATION-DEB.
+           PERFORM 8910-DEB-STATISTIQUES-DEB
+              THRU 8910-DEB-STATISTIQUES-FIN.
+
+           PERFORM 1000-SAISIR-TABLE-DEB
+              THRU 1000-SAISIR-TABLE-FIN.
+           PERFORM 2000-TRI-BULLES-DEB
+              THRU 2000-TRI-BULLES-FIN.
+           PERFORM 2500-AFFICHER-TABLE-DEB
+              THRU 2500-AFFICHER-TABLE-FIN.
+
+           PERFORM 4000-SAISIR-MOIS-DEB
+              THRU 4000-SAISIR-MOIS-FIN.
+           PERFORM 5000-CLASSER-MOIS-DEB
+              THRU 5000-CLASSER-MOIS-FIN.
+           PERFORM 5500-AFFICHER-CLASSEMENT-DEB
+              THRU 5500-AFFICHER-CLASSEMENT-FIN.
+
+           PERFORM 8990-FIN-STATISTIQUES-DEB
+              THRU 8990-FIN-STATISTIQUES-FIN.
+           PERFORM 9999-FIN-NORMALE-DEB
+              THRU 9999-FIN-NORMALE-FIN.
        0000-INITIALISATION-FIN.
            EXIT.
+
+      * Saisie du nombre d'elements (1 A 20) puis des valeurs a trier.
+       1000-SAISIR-TABLE-DEB.
+           DISPLAY 'NOMBRE DE VALEURS A TRIER (1-20) : '.
+           ACCEPT WS-NB-POSTES.
+           MOVE 1 TO WS-IND-I.
+           PERFORM 1010-SAISIR-VALEUR-DEB
+              THRU 1010-SAISIR-VALEUR-FIN
+              WS-NB-POSTES TIMES.
+       1000-SAISIR-TABLE-FIN.
+           EXIT.
+
+       1010-SAISIR-VALEUR-DEB.
+           DISPLAY 'VALEUR ' WS-IND-I ' : '.
+           ACCEPT WS-POSTE (WS-IND-I).
+           ADD 1 TO WS-IND-I.
+       1010-SAISIR-VALEUR-FIN.
+           EXIT.
+
+      * Tri a bulles ascendant classique : a chaque passe, chaque
+      * paire adjacente est comparee et echangee si elle est dans
+      * le mauvais ordre ; au bout de N-1 passes la table est triee.
+       2000-TRI-BULLES-DEB.
+           SUBTRACT 1 FROM WS-NB-POSTES GIVING WS-BORNE.
+           MOVE 1 TO WS-IND-I.
+           PERFORM 2010-PASSE-DEB
+              THRU 2010-PASSE-FIN
+              WS-BORNE TIMES.
+       2000-TRI-BULLES-FIN.
+           EXIT.
+
+       2010-PASSE-DEB.
+           MOVE 1 TO WS-IND-J.
+           PERFORM 2020-COMPARER-ECHANGER-DEB
+              THRU 2020-COMPARER-ECHANGER-FIN
+              WS-BORNE TIMES.
+           ADD 1 TO WS-IND-I.
+       2010-PASSE-FIN.
+           EXIT.
+
+       2020-COMPARER-ECHANGER-DEB.
+           IF WS-POSTE (WS-IND-J) > WS-POSTE (WS-IND-J + 1)
+              MOVE WS-POSTE (WS-IND-J)     TO WS-TEMPO
+              MOVE WS-POSTE (WS-IND-J + 1) TO WS-POSTE (WS-IND-J)
+              MOVE WS-TEMPO                TO WS-POSTE (WS-IND-J + 1)
+           END-IF.
+           ADD 1 TO WS-IND-J.
+       2020-COMPARER-ECHANGER-FIN.
+           EXIT.
+
+       2500-AFFICHER-TABLE-DEB.
+           DISPLAY 'TABLE TRIEE :'.
+           MOVE 1 TO WS-IND-I.
+           PERFORM 2510-AFFICHER-VALEUR-DEB
+              THRU 2510-AFFICHER-VALEUR-FIN
+              WS-NB-POSTES TIMES.
+       2500-AFFICHER-TABLE-FIN.
+           EXIT.
+
+       2510-AFFICHER-VALEUR-DEB.
+           DISPLAY '  ' WS-POSTE (WS-IND-I).
+           ADD 1 TO WS-IND-I.
+       2510-AFFICHER-VALEUR-FIN.
+           EXIT.
+
+      * Saisie des effectifs mensuels de stagiaires, meme table et
+      * memes libelles de mois que STAGIAIR/TMOIS.
+       4000-SAISIR-MOIS-DEB.
+           MOVE 1 TO WS-IND-I.
+           PERFORM 4010-SAISIR-MOIS-UN-DEB
+              THRU 4010-SAISIR-MOIS-UN-FIN
+              12 TIMES.
+       4000-SAISIR-MOIS-FIN.
+           EXIT.
+
+       4010-SAISIR-MOIS-UN-DEB.
+           MOVE WS-LIBELLE-MOIS-T (WS-IND-I)
+             TO WS-MOIS-LIBELLE (WS-IND-I).
+           DISPLAY 'EFFECTIF DE ' WS-LIBELLE-MOIS-T (WS-IND-I) ' : '.
+           ACCEPT WS-MOIS-NOMBRE (WS-IND-I).
+           ADD 1 TO WS-IND-I.
+       4010-SAISIR-MOIS-UN-FIN.
+           EXIT.
+
+      * Tri a bulles descendant sur WS-MOIS-NOMBRE, en echangeant le
+      * libelle en meme temps que l'effectif pour garder les deux
+      * tableaux en phase (classement du mois le plus charge au
+      * moins charge).
+       5000-CLASSER-MOIS-DEB.
+           MOVE 11 TO WS-BORNE.
+           MOVE 1 TO WS-IND-I.
+           PERFORM 5010-PASSE-MOIS-DEB
+              THRU 5010-PASSE-MOIS-FIN
+              WS-BORNE TIMES.
+       5000-CLASSER-MOIS-FIN.
+           EXIT.
+
+       5010-PASSE-MOIS-DEB.
+           MOVE 1 TO WS-IND-J.
+           PERFORM 5020-COMPARER-MOIS-DEB
+              THRU 5020-COMPARER-MOIS-FIN
+              WS-BORNE TIMES.
+           ADD 1 TO WS-IND-I.
+       5010-PASSE-MOIS-FIN.
+           EXIT.
+
+       5020-COMPARER-MOIS-DEB.
+           IF WS-MOIS-NOMBRE (WS-IND-J) < WS-MOIS-NOMBRE (WS-IND-J + 1)
+              MOVE WS-MOIS-NOMBRE (WS-IND-J)     TO WS-TEMPO
+              MOVE WS-MOIS-NOMBRE (WS-IND-J + 1)
+                TO WS-MOIS-NOMBRE (WS-IND-J)
+              MOVE WS-TEMPO TO WS-MOIS-NOMBRE (WS-IND-J + 1)
+              MOVE WS-MOIS-LIBELLE (WS-IND-J)     TO WS-LIBELLE-MOIS-NOM
+              MOVE WS-MOIS-LIBELLE (WS-IND-J + 1)
+                TO WS-MOIS-LIBELLE (WS-IND-J)
+              MOVE WS-LIBELLE-MOIS-NOM TO WS-MOIS-LIBELLE (WS-IND-J + 1)
+           END-IF.
+           ADD 1 TO WS-IND-J.
+       5020-COMPARER-MOIS-FIN.
+           EXIT.
+
+       5500-AFFICHER-CLASSEMENT-DEB.
+           DISPLAY 'CLASSEMENT DES MOIS DU PLUS AU MOINS CHARGE :'.
+           MOVE 1 TO WS-IND-I.
+           PERFORM 5510-AFFICHER-RANG-DEB
+              THRU 5510-AFFICHER-RANG-FIN
+              12 TIMES.
+       5500-AFFICHER-CLASSEMENT-FIN.
+           EXIT.
+
+       5510-AFFICHER-RANG-DEB.
+           DISPLAY WS-IND-I ' - ' WS-MOIS-LIBELLE (WS-IND-I)
+                   ' : ' WS-MOIS-NOMBRE (WS-IND-I).
+           ADD 1 TO WS-IND-I.
+       5510-AFFICHER-RANG-FIN.
+           EXIT.
       *****************************************************
       *       STATISTIQUES                                *
       *****************************************************
@@ -25,10 +213,8 @@
            DISPLAY '***********************************'.
            DISPLAY 'DEBUT DU PROGRAMME '   WS-PROGRAM-ID.
            DISPLAY '***********************************'.
-           DISPLAY 'CHACUN MANGE 1,1 PIZZA             '.
-           DISPLAY 'ON COMMANDE DES PIZZA ENTIERES     '.
-           DISPLAY 'COMBIEN FAUT-IL EN COMMANDER       '.
-           DISPLAY 'POUR 11, 12, 20 CONVIVES ?         '.
+           DISPLAY 'TRI A BULLES                       '.
+           DISPLAY 'ET CLASSEMENT DES EFFECTIFS MENSUELS'.
            DISPLAY '***********************************'.
        8910-DEB-STATISTIQUES-FIN.
            EXIT.
@@ -38,3 +224,23 @@
            DISPLAY '***********************************'.
        8990-FIN-STATISTIQUES-FIN.
            EXIT.
+      *****************************************************
+      *       FIN ANORMALE                                *
+      *****************************************************
+       9990-FIN-ANORMALE-DEB.
+           DISPLAY '***********************************'.
+           DISPLAY 'FIN ANORMALE DU PROGRAMME '   WS-PROGRAM-ID.
+           DISPLAY '***********************************'.
+           STOP RUN.
+       9990-FIN-ANORMALE-FIN.
+           EXIT.
+      *****************************************************
+      *       FIN NORMALE                                 *
+      *****************************************************
+       9999-FIN-NORMALE-DEB.
+           DISPLAY '***********************************'.
+           DISPLAY 'FIN NORMALE DU PROGRAMME '   WS-PROGRAM-ID.
+           DISPLAY '***********************************'.
+           STOP RUN.
+       9999-FIN-NORMALE-FIN.
+           EXIT.
