@@ -18,31 +18,141 @@
 
        CONFIGURATION SECTION.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIC-MVT-PARKING
+              ASSIGN TO "./files/mvtparking.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-STATUS-MVTP.
+           SELECT FIC-CONFIG-PARKING
+              ASSIGN TO "./files/parkconfig.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-STATUS-CONFIG.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD FIC-MVT-PARKING RECORDING MODE IS F.
+           01 FS-ENR-MVTP.
+               05 FS-TYPEM PIC X(1).
+               05 FILLER PIC X(1).
+               05 FS-IMMATM PIC X(3).
+               05 FILLER PIC X(1).
+               05 FS-NIVEAUM PIC 9(2).
+               05 FILLER PIC X(1).
+               05 FS-PLACEM PIC 9(2).
+
+       FD FIC-CONFIG-PARKING RECORDING MODE IS F.
+           01 FS-ENR-CONFIG.
+               05 FS-CTL-NB-ETAGES PIC 99.
+               05 FILLER PIC X(1).
+               05 FS-CTL-NB-PLACES PIC 99.
+
        WORKING-STORAGE SECTION.
            01 WS-PROGRAM-ID PIC X(8) VALUE 'PARKING'.
-       
+           01 WS-STATUS-MVTP PIC XX.
+           01 WS-STATUS-CONFIG PIC XX.
+
+      *> taille du parking, lue dans FIC-CONFIG-PARKING au demarrage ;
+      *> a defaut de fichier de parametrage, on garde le format d'orig.
+      *> (2 etages de 10 places).
+           01 WS-NB-ETAGES PIC 99 VALUE 2.
+           01 WS-NB-PLACES PIC 99 VALUE 10.
+
            01 WS-PARK-TABLE.
-               05 WS-ETAGE OCCURS 2.
-                   10 WS-PLACE OCCURS 10 PIC X(3).
+               05 WS-ETAGE OCCURS 1 TO 20
+                       TIMES DEPENDING ON WS-NB-ETAGES.
+                   10 WS-PLACE PIC X(3)
+                       OCCURS 1 TO 50 TIMES DEPENDING ON WS-NB-PLACES.
 
            01 WS-NIVEAU          PIC 99.
-           01 WS-ENTREES         PIC 99 VALUE 0.
+           01 WS-ENTREES         PIC 9(4) VALUE 0.
+           01 WS-TOTAL-ENTREES   PIC 9(4) VALUE 0.
+           01 WS-TOTAL-SORTIES   PIC 9(4) VALUE 0.
            01 WS-INC             PIC 99.
            01 WS-VOITURE         PIC X(3).
            01 WS-TYPE            PIC X(1).
            01 WS-TROUVEE         PIC X(3).
+           01 WS-ETAGE-SORT      PIC 99.
+           01 WS-PLACE-SORT      PIC 99.
+           01 WS-SAISIE-SORTIE   PIC X(3).
+           01 WS-ANNULER-SORTIE  PIC X(3).
+
+           01 WS-SOUS-PROG-SP001 PIC X(8) VALUE 'SP001'.
+           01 WS-LIEN-SP001.
+               05 WS-LIEN-SP001-LONGUEUR PIC 9(3).
+               05 WS-LIEN-SP001-RECU     PIC X(50).
+               05 WS-LIEN-SP001-CR       PIC X(2).
+               05 WS-LIEN-SP001-ENVOI    PIC X(50).
 
+      *> depot des totaux d'entrees/sorties dans le recapitulatif
+      *> partage, meme convention d'appel que ERRLOG.
+           01 WS-SOUS-PROG-RECAPJR PIC X(8) VALUE 'RECAPJR'.
+           01 WS-LIEN-RECAPJR.
+               05 WS-LIEN-RECAPJR-IN.
+                   10 WS-LIEN-RECAPJR-IN-PROGRAMME PIC X(8).
+                   10 WS-LIEN-RECAPJR-IN-LIBELLE   PIC X(20).
+                   10 WS-LIEN-RECAPJR-IN-VALEUR    PIC S9(7) COMP-3.
+               05 WS-LIEN-RECAPJR-OU.
+                   10 WS-LIEN-RECAPJR-OU-CODE-RETOUR PIC X.
 
        PROCEDURE DIVISION.
            0000-INITIALISATION-DEB.
+               PERFORM 0010-LIRE-CONFIG-DEB THRU 0010-LIRE-CONFIG-FIN.
                MOVE SPACES TO WS-PARK-TABLE.
+               OPEN EXTEND FIC-MVT-PARKING.
+               IF WS-STATUS-MVTP = '35'
+                   OPEN OUTPUT FIC-MVT-PARKING
+               END-IF.
                PERFORM 0100-VOITURE-DEB THRU 0100-VOITURE-FIN.
+               CLOSE FIC-MVT-PARKING.
+               MOVE WS-PROGRAM-ID       TO WS-LIEN-RECAPJR-IN-PROGRAMME.
+               MOVE 'ENTREES PARKING'   TO WS-LIEN-RECAPJR-IN-LIBELLE.
+               MOVE WS-TOTAL-ENTREES    TO WS-LIEN-RECAPJR-IN-VALEUR.
+               CALL WS-SOUS-PROG-RECAPJR USING WS-LIEN-RECAPJR.
+               MOVE WS-PROGRAM-ID       TO WS-LIEN-RECAPJR-IN-PROGRAMME.
+               MOVE 'SORTIES PARKING'   TO WS-LIEN-RECAPJR-IN-LIBELLE.
+               MOVE WS-TOTAL-SORTIES    TO WS-LIEN-RECAPJR-IN-VALEUR.
+               CALL WS-SOUS-PROG-RECAPJR USING WS-LIEN-RECAPJR.
                STOP RUN.
 
            0000-INITIAALISATION-FIN.
                EXIT.
 
+           0010-LIRE-CONFIG-DEB.
+               OPEN INPUT FIC-CONFIG-PARKING.
+               IF WS-STATUS-CONFIG = '00'
+                   READ FIC-CONFIG-PARKING INTO FS-ENR-CONFIG
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE FS-CTL-NB-ETAGES TO WS-NB-ETAGES
+                           MOVE FS-CTL-NB-PLACES TO WS-NB-PLACES
+                           PERFORM 0015-VALIDER-CONFIG-DEB
+                              THRU 0015-VALIDER-CONFIG-FIN
+                   END-READ
+                   CLOSE FIC-CONFIG-PARKING
+               END-IF.
+               DISPLAY 'PARKING CONFIGURE SUR ' WS-NB-ETAGES
+                   ' ETAGE(S) DE ' WS-NB-PLACES ' PLACE(S)'.
+           0010-LIRE-CONFIG-FIN.
+               EXIT.
+
+      *> Un fichier de parametrage corrompu ou hors service ne doit pas
+      *> pouvoir depasser les bornes de WS-PARK-TABLE (1-20 etages,
+      *> 1-50 places) : on revient alors au format d'origine plutot
+      *> que de laisser deborder la table.
+           0015-VALIDER-CONFIG-DEB.
+               IF WS-NB-ETAGES < 1 OR WS-NB-ETAGES > 20
+                  OR WS-NB-PLACES < 1 OR WS-NB-PLACES > 50
+                   DISPLAY 'CONFIGURATION PARKING HORS BORNES '
+                       '(1-20 ETAGES, 1-50 PLACES), '
+                       'VALEURS PAR DEFAUT CONSERVEES'
+                   MOVE 2  TO WS-NB-ETAGES
+                   MOVE 10 TO WS-NB-PLACES
+               END-IF.
+           0015-VALIDER-CONFIG-FIN.
+               EXIT.
+
            0100-VOITURE-DEB.
 
                PERFORM
@@ -71,17 +181,120 @@
 
            0300-ENTREE-DEB.
                DISPLAY 'ENTREE'.
-               PERFORM 0400-CHERCHER-ETAGE-DEB THRU
-               0400-CHERCHER-ETAGE-FIN.
+               MOVE 3 TO WS-LIEN-SP001-LONGUEUR.
+               MOVE WS-VOITURE TO WS-LIEN-SP001-RECU.
+               CALL WS-SOUS-PROG-SP001 USING WS-LIEN-SP001.
+               IF WS-LIEN-SP001-CR = 'N'
+                   DISPLAY 'PLAQUE ' WS-VOITURE
+                       ' ENTIEREMENT NUMERIQUE - ENTREE REFUSEE'
+               ELSE
+                   PERFORM 0330-VERIFIER-PRESENCE-DEB THRU
+                   0330-VERIFIER-PRESENCE-FIN
+                   IF WS-TROUVEE = 'OUI'
+                       DISPLAY 'VOITURE ' WS-VOITURE
+                       ' DEJA PRESENTE DANS LE PARKING - ENTREE REFUSEE'
+                   ELSE
+                       PERFORM 0400-CHERCHER-ETAGE-DEB THRU
+                       0400-CHERCHER-ETAGE-FIN
+                   END-IF
+               END-IF.
 
            0300-ENTREE-FIN.
                EXIT.
 
            0300-SORTIE-DEB.
-                DISPLAY 'SORTIE'.
+               DISPLAY 'SORTIE'.
+               MOVE 'NON' TO WS-TROUVEE.
+               MOVE 'NON' TO WS-ANNULER-SORTIE.
+               PERFORM 0305-SAISIE-SORTIE-DEB THRU
+               0305-SAISIE-SORTIE-FIN
+               UNTIL WS-TROUVEE = 'OUI' OR WS-ANNULER-SORTIE = 'OUI'.
            0300-SORTIE-FIN.
                EXIT.
 
+           0305-SAISIE-SORTIE-DEB.
+               MOVE 1 TO WS-ETAGE-SORT.
+               PERFORM 0310-CHERCHER-SORTIE-DEB THRU
+               0310-CHERCHER-SORTIE-FIN
+               UNTIL WS-ETAGE-SORT > WS-NB-ETAGES
+               OR WS-TROUVEE = 'OUI'.
+
+               IF WS-TROUVEE = 'OUI'
+                   DISPLAY 'VOITURE ' WS-VOITURE ' SORTIE DE L''ETAGE '
+                       WS-ETAGE-SORT ', PLACE ' WS-PLACE-SORT
+                   MOVE 'S' TO FS-TYPEM
+                   MOVE WS-VOITURE TO FS-IMMATM
+                   MOVE WS-ETAGE-SORT TO FS-NIVEAUM
+                   MOVE WS-PLACE-SORT TO FS-PLACEM
+                   WRITE FS-ENR-MVTP
+                   ADD 1 TO WS-TOTAL-SORTIES
+               ELSE
+                   DISPLAY 'VOITURE ' WS-VOITURE
+                       ' INTROUVABLE DANS LE PARKING'
+                   DISPLAY
+                       'RESAISIR LA PLAQUE (OU ''FIN'' POUR ANNULER): '
+                       NO ADVANCING
+                   ACCEPT WS-SAISIE-SORTIE
+                   IF WS-SAISIE-SORTIE = 'FIN'
+                       MOVE 'OUI' TO WS-ANNULER-SORTIE
+                   ELSE
+                       MOVE WS-SAISIE-SORTIE TO WS-VOITURE
+                   END-IF
+               END-IF.
+           0305-SAISIE-SORTIE-FIN.
+               EXIT.
+
+           0310-CHERCHER-SORTIE-DEB.
+               MOVE 1 TO WS-PLACE-SORT.
+               PERFORM 0320-BALAYER-PLACES-SORTIE-DEB THRU
+               0320-BALAYER-PLACES-SORTIE-FIN
+               UNTIL WS-PLACE-SORT > WS-NB-PLACES
+               OR WS-TROUVEE = 'OUI'.
+               IF WS-TROUVEE = 'NON'
+                   ADD 1 TO WS-ETAGE-SORT
+               END-IF.
+           0310-CHERCHER-SORTIE-FIN.
+               EXIT.
+
+           0320-BALAYER-PLACES-SORTIE-DEB.
+               IF WS-PLACE(WS-ETAGE-SORT WS-PLACE-SORT) = WS-VOITURE
+                   MOVE SPACES TO WS-PLACE(WS-ETAGE-SORT WS-PLACE-SORT)
+                   MOVE 'OUI' TO WS-TROUVEE
+               ELSE
+                   ADD 1 TO WS-PLACE-SORT
+               END-IF.
+           0320-BALAYER-PLACES-SORTIE-FIN.
+               EXIT.
+
+           0330-VERIFIER-PRESENCE-DEB.
+               MOVE 'NON' TO WS-TROUVEE.
+               MOVE 1 TO WS-ETAGE-SORT.
+               PERFORM 0340-BALAYER-NIVEAU-PRESENCE-DEB THRU
+               0340-BALAYER-NIVEAU-PRESENCE-FIN
+               UNTIL WS-ETAGE-SORT > WS-NB-ETAGES OR WS-TROUVEE = 'OUI'.
+           0330-VERIFIER-PRESENCE-FIN.
+               EXIT.
+
+           0340-BALAYER-NIVEAU-PRESENCE-DEB.
+               MOVE 1 TO WS-PLACE-SORT.
+               PERFORM 0350-BALAYER-PLACE-PRESENCE-DEB THRU
+               0350-BALAYER-PLACE-PRESENCE-FIN
+               UNTIL WS-PLACE-SORT > WS-NB-PLACES OR WS-TROUVEE = 'OUI'.
+               IF WS-TROUVEE = 'NON'
+                   ADD 1 TO WS-ETAGE-SORT
+               END-IF.
+           0340-BALAYER-NIVEAU-PRESENCE-FIN.
+               EXIT.
+
+           0350-BALAYER-PLACE-PRESENCE-DEB.
+               IF WS-PLACE(WS-ETAGE-SORT WS-PLACE-SORT) = WS-VOITURE
+                   MOVE 'OUI' TO WS-TROUVEE
+               ELSE
+                   ADD 1 TO WS-PLACE-SORT
+               END-IF.
+           0350-BALAYER-PLACE-PRESENCE-FIN.
+               EXIT.
+
            0400-CHERCHER-ETAGE-DEB.
 
                MOVE 1 TO WS-NIVEAU.
@@ -89,21 +302,29 @@
                MOVE 'NON' TO WS-TROUVEE.
 
                PERFORM 0500-CHERCHER-PLACE-DEB THRU
-               0500-CHERCHER-PLACE-FIN UNTIL WS-NIVEAU >= 2
+               0500-CHERCHER-PLACE-FIN UNTIL WS-NIVEAU > WS-NB-ETAGES
                OR  WS-TROUVEE = 'OUI'.
                DISPLAY 'Etage: ' WS-NIVEAU ', Place: ',WS-INC. 
            0400-CHERCHER-ETAGE-FIN.
                EXIT.
 
            0500-CHERCHER-PLACE-DEB.
-                PERFORM UNIL WS-ENTREES > 20 OR WS-TROUVEE = 'OUI'
+                MOVE 0 TO WS-ENTREES.
+                PERFORM UNTIL WS-ENTREES > WS-NB-ETAGES * WS-NB-PLACES
+                   OR WS-TROUVEE = 'OUI'
                    IF WS-PLACE(WS-NIVEAU WS-INC) = SPACES
                        MOVE 'OUI' TO WS-TROUVEE
                        MOVE WS-VOITURE
                        TO WS-PLACE(WS-NIVEAU WS-INC)
+                       MOVE 'E' TO FS-TYPEM
+                       MOVE WS-VOITURE TO FS-IMMATM
+                       MOVE WS-NIVEAU TO FS-NIVEAUM
+                       MOVE WS-INC TO FS-PLACEM
+                       WRITE FS-ENR-MVTP
+                       ADD 1 TO WS-TOTAL-ENTREES
                    END-IF
                    ADD 1 TO WS-INC
-                   IF WS-NIVEAU = 1 AND WS-INC > 10
+                   IF WS-INC > WS-NB-PLACES
                        MOVE 1 TO WS-INC
                        ADD 1 TO WS-NIVEAU
                    END-IF
@@ -121,7 +342,4 @@
            STOP RUN.
            9999-FIN-NORMALE-FIN.
            EXIT.
-
-           9999-FIN-NORMALE-FIN.
-            EXIT.
                END PROGRAM PARKING1.
