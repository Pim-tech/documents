@@ -8,6 +8,33 @@
        01 WS-PROGRAM PIC X(8) VALUE 'PDEQTES'.
        01 WS-SQLERRD PIC ZZZBZZ9.
       ************************
+      * MODE APERCU (PREVIEW) : 'O' = SIMULATION SANS UPDATE,
+      * 'N' (DEFAUT) = MISE A JOUR REELLE DE TARTI.QTEART.
+      ************************
+       01 WS-MODE-PREVIEW PIC X VALUE 'N'.
+      ************************
+      * DATE DE TRAITEMENT (JOUR METIER REJOUE), PAR DEFAUT LA
+      * DATE DU JOUR, POUR ESTAMPILLER LES ETATS EN SORTIE.
+      ************************
+       01 WS-RUN-DATE PIC X(8) VALUE SPACES.
+       01 WS-ANCIEN-QTEART PIC S9(7) COMP-3.
+       01 WS-NOUVEAU-QTEART PIC S9(7) COMP-3.
+       01 WS-DELTA-QTEART PIC S9(7) COMP-3.
+       01 WS-IDART-PREVIEW PIC S9(5) COMP-3.
+       01 WS-ANCIENZ PIC -(6)9.
+       01 WS-NOUVEAUZ PIC -(6)9.
+       01 WS-DELTAZ PIC -(6)9.
+      * TRADUCTION DU CODE ANOMALIE ET JOURNALISATION CENTRALE,
+      * MEME CONVENTION D'APPEL QUE S1DAT1 (ZONE DE LIEN LS-LIEN).
+       01 WS-SOUS-PROG-ERRLOG PIC X(8) VALUE 'ERRLOG'.
+       01 WS-LIEN-ERRLOG.
+          05 WS-LIEN-ERRLOG-IN.
+             10 WS-LIEN-ERRLOG-IN-PROGRAMME PIC X(8).
+             10 WS-LIEN-ERRLOG-IN-TYPE      PIC X.
+             10 WS-LIEN-ERRLOG-IN-CODE-FICH PIC XX.
+             10 WS-LIEN-ERRLOG-IN-CODE-SQL  PIC S9(8).
+          05 WS-LIEN-ERRLOG-OU.
+             10 WS-LIEN-ERRLOG-OU-MESSAGE   PIC X(40).
            EXEC SQL
               INCLUDE SQLCA
            END-EXEC.
@@ -17,11 +44,34 @@
            EXEC SQL
               INCLUDE TARTI
            END-EXEC.
+           EXEC SQL
+            DECLARE CURSP CURSOR FOR
+             SELECT A.IDART, A.QTEART, SUM(D.QTES)
+                 FROM TARTI A, TDECL D
+                 WHERE A.IDART = D.IDART
+                 GROUP BY A.IDART, A.QTEART
+           END-EXEC.
       ************************
        PROCEDURE DIVISION.
        0000-START-DEB.
-           PERFORM 1000-UPDATE-SQL-DEB
-              THRU 1000-UPDATE-SQL-FIN.
+           ACCEPT WS-MODE-PREVIEW FROM ENVIRONMENT "MODEPREVIEW"
+               ON EXCEPTION MOVE 'N' TO WS-MODE-PREVIEW
+           END-ACCEPT.
+           ACCEPT WS-RUN-DATE FROM ENVIRONMENT "RUNDATE"
+               ON EXCEPTION
+                  ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           END-ACCEPT.
+           IF WS-RUN-DATE = SPACES
+              ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           END-IF.
+           DISPLAY '* JOUR DE TRAITEMENT : ' WS-RUN-DATE.
+           IF WS-MODE-PREVIEW = 'O'
+              PERFORM 1100-PREVIEW-DEB
+                 THRU 1100-PREVIEW-FIN
+           ELSE
+              PERFORM 1000-UPDATE-SQL-DEB
+                 THRU 1000-UPDATE-SQL-FIN
+           END-IF.
            PERFORM 9990-FIN-NORMALE-DEB
               THRU 9990-FIN-NORMALE-FIN.
        0000-START-FIN. EXIT.
@@ -42,9 +92,67 @@
               MOVE SQLCODE TO WS-SQLCODE
               DISPLAY 'LE CODE ERR SQL EST :' WS-SQLCODE
               PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
 
        1000-UPDATE-SQL-FIN. EXIT.
+      *----------------------------------------------------------------
+      * MODE APERCU : AFFICHE L'ANCIEN QTEART, LE NOUVEAU QTEART
+      * CALCULE ET LA DIFFERENCE, SANS TOUCHER A TARTI.
+      *----------------------------------------------------------------
+       1100-PREVIEW-DEB.
+           DISPLAY '****************************************'.
+           DISPLAY '*   MODE APERCU (AUCUNE MISE A JOUR)    *'.
+           DISPLAY '****************************************'.
+           EXEC SQL
+              OPEN CURSP
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQLCODE.
+           IF SQLCODE NOT = ZERO
+              DISPLAY 'ANOMALIE OUVERTURE CURSP ' WS-SQLCODE
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+
+           PERFORM 1110-FETCH-PREVIEW-DEB
+              THRU 1110-FETCH-PREVIEW-FIN.
+
+           PERFORM 1120-AFFICHER-LIGNE-DEB
+              THRU 1120-AFFICHER-LIGNE-FIN
+              UNTIL SQLCODE NOT = ZERO.
+
+           EXEC SQL
+              CLOSE CURSP
+           END-EXEC.
+       1100-PREVIEW-FIN. EXIT.
+
+       1110-FETCH-PREVIEW-DEB.
+           EXEC SQL
+              FETCH CURSP
+              INTO :WS-IDART-PREVIEW, :WS-ANCIEN-QTEART,
+                   :WS-NOUVEAU-QTEART
+           END-EXEC.
+           IF SQLCODE NOT = ZERO AND NOT = 100
+              MOVE SQLCODE TO WS-SQLCODE
+              DISPLAY 'ANOMALIE FETCH CURSP ' WS-SQLCODE
+              PERFORM 9999-ERREUR-PROGRAMME-DEB
+                 THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       1110-FETCH-PREVIEW-FIN. EXIT.
+
+       1120-AFFICHER-LIGNE-DEB.
+           COMPUTE WS-DELTA-QTEART =
+                   WS-NOUVEAU-QTEART - WS-ANCIEN-QTEART.
+           MOVE WS-ANCIEN-QTEART  TO WS-ANCIENZ.
+           MOVE WS-NOUVEAU-QTEART TO WS-NOUVEAUZ.
+           MOVE WS-DELTA-QTEART   TO WS-DELTAZ.
+           DISPLAY 'IDART ' WS-IDART-PREVIEW
+                   ' ANCIEN ' WS-ANCIENZ
+                   ' NOUVEAU ' WS-NOUVEAUZ
+                   ' DELTA ' WS-DELTAZ.
+           PERFORM 1110-FETCH-PREVIEW-DEB
+              THRU 1110-FETCH-PREVIEW-FIN.
+       1120-AFFICHER-LIGNE-FIN. EXIT.
        9990-FIN-NORMALE-DEB.
             DISPLAY '****************************************'
             DISPLAY '        FIN NORMALE DU PROGRAMME       *'
@@ -52,8 +160,13 @@
             STOP RUN.
        9990-FIN-NORMALE-FIN. EXIT.
        9999-ERREUR-PROGRAMME-DEB.
+            MOVE WS-PROGRAM       TO WS-LIEN-ERRLOG-IN-PROGRAMME.
+            MOVE 'S'              TO WS-LIEN-ERRLOG-IN-TYPE.
+            MOVE WS-SQLCODE       TO WS-LIEN-ERRLOG-IN-CODE-SQL.
+            CALL WS-SOUS-PROG-ERRLOG USING WS-LIEN-ERRLOG.
             DISPLAY '**********************************'
             DISPLAY '*    UNE ANOMALIE A ETE DETECTEE *'
             DISPLAY '**********************************'
+            DISPLAY WS-LIEN-ERRLOG-OU-MESSAGE
             STOP RUN.
        9999-ERREUR-PROGRAMME-FIN. EXIT.
