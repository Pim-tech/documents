@@ -21,23 +21,23 @@
         FD FUNION
             RECORDING MODE IS F.
         01 FS-IN-UNI                    .
-           05 FS-TABLE          PIC X(5).
+           05 FS-TABLE          PIC X(6).
            05 FS-IDART          PIC 9(5).
            05 FS-IDDEC          PIC 99.
            05 FS-TYPE           PIC X(24).
            05 FS-QTE            PIC 9(5).
-           05 FILLER            PIC X(59).
+           05 FILLER            PIC X(58).
        WORKING-STORAGE SECTION.
       ********************************************************
       *             ENREGISTREMENTS                          *
       ********************************************************
        01 WS-IN-UNI.
-          05 WS-TABLEC         PIC X(5).
+          05 WS-TABLEC         PIC X(6).
           05 WS-IDARTC         PIC S9(5) COMP-3  .
           05 WS-IDDECC         PIC S9(2) COMP-3  .
           05 WS-TYPEC          PIC X(24).
           05 WS-QTEC           PIC S9(5) COMP-3  .
-          05 FILLER            PIC X(59).
+          05 FILLER            PIC X(58).
       ********************************************************
       *             SQL                                      *
       ********************************************************
@@ -88,6 +88,17 @@
                      FROM  TDECL D , TARTI  A
                      WHERE  D.IDART  = A.IDART
                      GROUP BY A.IDART, LIBART
+                 UNION
+               SELECT  'ORPHAN' AS TABLE
+               , IDART
+               , IDDEC AS IDDEC
+               , COLORIS AS  TYPE
+               , QTES AS QTE
+                 FROM  TDECL
+                 WHERE IDART NOT IN
+                  ( SELECT A.IDART
+                      FROM  TARTI A
+                  )
                      ORDER BY 2,  1 , 3
                 END-EXEC.
       ********************************************************
@@ -101,8 +112,27 @@
       ********************************************************
        01 WS-FS-IN-UNI          PIC XX.
       ********************************************************
+      *    DATE DE TRAITEMENT (JOUR METIER REJOUE), PAR DEFAUT
+      *    LA DATE DU JOUR, POUR ESTAMPILLER LES ETATS.
+      ********************************************************
+       01 WS-RUN-DATE           PIC X(8) VALUE SPACES.
+      ********************************************************
       * ZONES DE LIEN VERS SOUS-PROGRAMME
       ********************************************************
+      *    TRADUCTION DU CODE ANOMALIE ET JOURNALISATION CENTRALE,
+      *    MEME CONVENTION D'APPEL QUE S1DAT1 (ZONE DE LIEN LS-LIEN).
+       01 WS-SOUS-PROG-ERRLOG   PIC X(8) VALUE 'ERRLOG'.
+       01 WS-DERNIER-CODE-FS    PIC XX.
+       01 WS-DERNIER-TYPE-ERR   PIC X VALUE 'F'.
+       01 WS-LIEN-ERRLOG.
+          05 WS-LIEN-ERRLOG-IN.
+             10 WS-LIEN-ERRLOG-IN-PROGRAMME PIC X(8).
+             10 WS-LIEN-ERRLOG-IN-TYPE      PIC X.
+             10 WS-LIEN-ERRLOG-IN-CODE-FICH PIC XX.
+             10 WS-LIEN-ERRLOG-IN-CODE-SQL  PIC S9(8).
+          05 WS-LIEN-ERRLOG-OU.
+             10 WS-LIEN-ERRLOG-OU-MESSAGE   PIC X(40).
+      ********************************************************
       * ZONES D'ETAT
       ********************************************************
       *LINKAGE SECTION.
@@ -117,6 +147,9 @@
 
            DISPLAY ' ENTREE 0000 OK'.
 
+           PERFORM 6005-LIRE-DATE-TRAITEMENT-DEB
+              THRU 6005-LIRE-DATE-TRAITEMENT-FIN.
+
            PERFORM 6000-OPEN-CURS-DEB
               THRU 6000-OPEN-CURS-FIN.
 
@@ -172,6 +205,7 @@
 
            IF SQLCODE NOT = ZERO
                 DISPLAY 'ANOMALIE OUVERTURE CURSEUR' WS-SQLCODE
+                MOVE 'S' TO WS-DERNIER-TYPE-ERR
                 PERFORM 9999-ERREUR-PROGRAMME-DEB
                    THRU 9999-ERREUR-PROGRAMME-FIN.
        6000-OPEN-CURS-FIN.  EXIT.
@@ -185,6 +219,7 @@
 
            IF SQLCODE NOT = ZERO
                 DISPLAY 'ANOMALIE FERMETURE CURSEUR' WS-SQLCODE
+                MOVE 'S' TO WS-DERNIER-TYPE-ERR
                 PERFORM 9999-ERREUR-PROGRAMME-DEB
                    THRU 9999-ERREUR-PROGRAMME-FIN.
        6010-CLOSE-CURS-FIN.  EXIT.
@@ -206,6 +241,7 @@
            IF SQLCODE NOT = ZERO AND NOT = 100
            MOVE SQLCODE TO WS-SQLCODE
            DISPLAY 'LE SQL CODE EST :' WS-SQLCODE
+                MOVE 'S' TO WS-DERNIER-TYPE-ERR
                 PERFORM 9999-ERREUR-PROGRAMME-DEB
                 THRU 9999-ERREUR-PROGRAMME-FIN.
 
@@ -223,6 +259,8 @@
            IF WS-FS-IN-UNI NOT = '00'
                DISPLAY 'PB OUVERTURE DU FICHIER UNION'
                DISPLAY 'CODE : ' WS-FS-IN-UNI
+               MOVE WS-FS-IN-UNI TO WS-DERNIER-CODE-FS
+               MOVE 'F' TO WS-DERNIER-TYPE-ERR
                PERFORM 9999-ERREUR-PROGRAMME-DEB
                   THRU 9999-ERREUR-PROGRAMME-FIN
            END-IF.
@@ -237,6 +275,8 @@
             IF WS-FS-IN-UNI NOT = '00'
                 DISPLAY 'PB FERMETURE DU FICHIER UNION'
                 DISPLAY 'CODE :' WS-FS-IN-UNI
+                MOVE WS-FS-IN-UNI TO WS-DERNIER-CODE-FS
+                MOVE 'F' TO WS-DERNIER-TYPE-ERR
                 PERFORM 9999-ERREUR-PROGRAMME-DEB
                    THRU 9999-ERREUR-PROGRAMME-FIN
             END-IF.
@@ -258,12 +298,33 @@
        9995-STATISTIQUES-DEB.
             DISPLAY '********************************************'.
             DISPLAY '*     STATISTIQUES DU PROGRAMME            *'.
+            DISPLAY '* JOUR DE TRAITEMENT : ' WS-RUN-DATE      '*'.
             DISPLAY '********************************************'.
        9995-STATISTIQUES-FIN. EXIT.
 
+      ********************************************************
+      * RUNDATE PERMET DE REJOUER L'EXTRACTION D'UN JOUR
+      * METIER ANTERIEUR ; A DEFAUT, LA DATE DU JOUR EST PRISE.
+      ********************************************************
+       6005-LIRE-DATE-TRAITEMENT-DEB.
+           ACCEPT WS-RUN-DATE FROM ENVIRONMENT "RUNDATE"
+              ON EXCEPTION
+                 ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           END-ACCEPT.
+           IF WS-RUN-DATE = SPACES
+              ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           END-IF.
+       6005-LIRE-DATE-TRAITEMENT-FIN. EXIT.
+
        9999-ERREUR-PROGRAMME-DEB.
             DISPLAY '********************************************'.
             DISPLAY '*      UNE ANOMALIE A ETE DETECTEE         *'.
             DISPLAY '********************************************'.
+            MOVE WS-PROGRAM          TO WS-LIEN-ERRLOG-IN-PROGRAMME.
+            MOVE WS-DERNIER-TYPE-ERR TO WS-LIEN-ERRLOG-IN-TYPE.
+            MOVE WS-DERNIER-CODE-FS  TO WS-LIEN-ERRLOG-IN-CODE-FICH.
+            MOVE WS-SQLCODE          TO WS-LIEN-ERRLOG-IN-CODE-SQL.
+            CALL WS-SOUS-PROG-ERRLOG USING WS-LIEN-ERRLOG.
+            DISPLAY WS-LIEN-ERRLOG-OU-MESSAGE.
             STOP RUN.
        9999-ERREUR-PROGRAMME-FIN. EXIT.
